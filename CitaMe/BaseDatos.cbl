@@ -18,34 +18,127 @@
 
        01 mfsqlmessagetext pic x(355) values "".
 
-       *> Datos de conexi�n
-       01 usuarioBD values "root".
-       01 contraseniaBD values "tzuqng".
-       01 nombreBD values "CITAME".
+       *> Datos de conexión, usados como valor por defecto cuando no
+       *> existe (o no se puede leer) el fichero de configuración externo
+       01 usuarioBD pic x(32) value "root".
+       01 contraseniaBD pic x(32) value "tzuqng".
+       01 nombreBD pic x(32) value "CITAME".
+
+       *> Indica si citame.cfg se encontró y se pudo leer, para que
+       *> Conectar pueda avisar con un mensaje claro de "configuración
+       *> no encontrada" en vez de confundirlo con un fallo de conexión
+       01 ficheroConfigEncontrado type Boolean value True.
+
+       *>
+       *> CargarConfiguracion
+       *>
+       *> Lee los datos de conexión del fichero citame.cfg, situado junto
+       *> al ejecutable, en vez de tenerlos fijos en el código fuente.
+       *> El fichero tiene una línea por parámetro con el formato
+       *> clave=valor (usuario, contrasenia, basedatos). Si el fichero no
+       *> existe se mantienen los valores por defecto de toda la vida, y
+       *> se marca ficheroConfigEncontrado a False para que Conectar avise.
+       *>
+       method-id CargarConfiguracion private.
+       local-storage section.
+       01 rutaConfig string.
+       01 lineas type System.String occurs any.
+       01 partes type System.String occurs any.
+       01 clave string.
+       01 valor string.
+       procedure division.
+
+           set rutaConfig to type String::Concat(type AppDomain::CurrentDomain::BaseDirectory, "citame.cfg").
+
+           if not type System.IO.File::Exists(rutaConfig)
+               set ficheroConfigEncontrado to False
+               goback
+           end-if
+
+           set ficheroConfigEncontrado to True.
+
+           set lineas to type System.IO.File::ReadAllLines(rutaConfig).
+
+           perform varying linea as string through lineas
+               if not (linea::Trim()::Equals("") or linea::Trim()::StartsWith("#"))
+                   set partes to linea::Split("=").
+                   if partes::Length >= 2
+                       set clave to partes[0]::Trim()::ToLower().
+                       set valor to partes[1]::Trim().
+
+                       evaluate clave
+                           when "usuario"
+                               set usuarioBD to valor
+                           when "contrasenia"
+                               set contraseniaBD to valor
+                           when "basedatos"
+                               set nombreBD to valor
+                       end-evaluate
+                   end-if
+               end-if
+           end-perform.
+
+       end method.
 
        *>
        *> Conectar
-       *> 
-       *> Conecta con la base de datos mediante el OBCD definido 
+       *>
+       *> Conecta con la base de datos mediante el OBCD definido,
+       *> reintentando con espera creciente si el servidor no responde
+       *> a la primera (por ejemplo, mientras todavía está arrancando).
+       *> Si no se encuentra citame.cfg, se avisa de ello con un mensaje
+       *> distinto al de fallo de conexión antes de intentar conectar con
+       *> los valores por defecto, para no confundir "falta configurar"
+       *> con "el servidor no responde".
+       *>
+       *> Devuelve:
+       *>     Boolean: True si la conexión se estableció correctamente,
+       *>              False en caso contrario
        *>
        method-id Conectar.
-       procedure division.
+       local-storage section.
+       01 intentos binary-short.
+       01 maxIntentos binary-short value 5.
+       01 conectado type Boolean.
+       procedure division returning exito as type Boolean.
 
-           *> En caso de cualquier error SQL
-           exec sql
-             whenever sqlerror
-             go to ErrorSQL
-           end-exec.
+           invoke CargarConfiguracion().
+
+           if not ficheroConfigEncontrado
+               invoke type MessageBox::Show(
+                   "No se ha encontrado el fichero de configuración citame.cfg junto al ejecutable. Se usarán los valores de conexión por defecto.",
+                   "Configuración no encontrada", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+           end-if
 
-           *> Conectamos al DNS creado con el administrador de ODBC
+           *> Comprobamos el resultado nosotros mismos para poder
+           *> reintentar, en vez de saltar directamente al error
            exec sql
-               connect :usuarioBD identified by :contraseniaBD using :nombreBD
+               whenever sqlerror continue
            end-exec.
-           goback.
 
-           *> Muestra error en una ventana de dialogo
-           ErrorSQL.
-               invoke type MessageBox::Show(mfsqlmessagetext, "Error - SQL", type MessageBoxButton::OK, type MessageBoxImage::Error).
+           set intentos to 0.
+           set conectado to False.
+           perform until conectado or intentos >= maxIntentos
+               exec sql
+                   connect :usuarioBD identified by :contraseniaBD using :nombreBD
+               end-exec.
+
+               if SQLCODE = 0
+                   set conectado to True
+               else
+                   add 1 to intentos
+                   if intentos < maxIntentos
+                       *> Espera creciente entre reintentos (1s, 2s, 3s, 4s)
+                       invoke type System.Threading.Thread::Sleep(intentos * 1000)
+                   end-if
+               end-if
+           end-perform.
+
+           if not conectado
+               invoke type MessageBox::Show(mfsqlmessagetext, "Error - SQL", type MessageBoxButton::OK, type MessageBoxImage::Error)
+           end-if
+
+           set exito to conectado.
            goback.
        end method.
 
