@@ -1,5 +1,3 @@
-
-
        *>
        *> RellenarEncuesta
        *>
@@ -14,23 +12,46 @@
 
        working-storage section.
        01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
+       01 modeloCita type CitaMe.modelo.Cita.
+       01 citaEncuestada type CitaMe.modelo.Cita.
+
        method-id NEW.
        procedure division.
            invoke self::InitializeComponent()
            *> Guardamos la referencia a la ventana principal
             set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
+           *> Cargamos el modelo de cita para registrar la encuesta
+           set modeloCita to new CitaMe.modelo.Cita().
+           set citaEncuestada to vtnPrincipal::CitaIniciada.
            goback.
        end method.
 
-
-
        *>
        *> BotonCompletarEncuesta
        *>
        *> Registra los datos de la encuesta
        *>
        method-id BotonCompletarEncuesta final private.
+       local-storage section.
+       01 opcionSatisfaccion type ListBoxItem.
+       01 textoSatisfaccion type TextBlock.
+       01 satisfaccion binary-short.
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+
+          if listaSatisfaccion::SelectedItem = null
+              invoke type MessageBox::Show("Por favor, indique su grado de satisfacción.", "Complete Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+              goback
+          end-if
+
+          set opcionSatisfaccion to listaSatisfaccion::SelectedItem as type ListBoxItem.
+          set textoSatisfaccion to opcionSatisfaccion::Content as type TextBlock.
+          set satisfaccion to type Int16::Parse(textoSatisfaccion::Text).
+
+          if not modeloCita::RegistrarEncuesta(citaEncuestada::id_cita, satisfaccion, comentariosEncuesta::Text)
+              invoke type MessageBox::Show("Ha ocurrido un error registrando la encuesta en la base de datos.", "Error - Base de datos", type MessageBoxButton::OK, type MessageBoxImage::Error)
+              goback
+          end-if
+
           invoke vtnPrincipal::CambiarFrame("/vista/paciente/Paciente.xaml").
           goback.
        end method.
