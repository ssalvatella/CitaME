@@ -15,8 +15,13 @@
        01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
        01 medicoModelo type CitaMe.modelo.Medico.
        01 citaModelo type CitaMe.modelo.Cita.
+       01 recetaModelo type CitaMe.modelo.Receta.
+       01 notificadorModelo type CitaMe.modelo.Notificador.
+       01 usuarioModelo type CitaMe.modelo.Usuario.
        01 especialidades type List[string].
        method-id NEW.
+       local-storage section.
+       01 preferencias type CitaMe.modelo.Usuario.
        procedure division.
 
            invoke self::InitializeComponent().
@@ -25,13 +30,30 @@
            *> Cargamos los modelos para consultarlos
            set medicoModelo to new CitaMe.modelo.Medico().
            set citaModelo to new CitaMe.modelo.Cita().
+           set recetaModelo to new CitaMe.modelo.Receta().
+           set notificadorModelo to new CitaMe.modelo.Notificador().
+           set usuarioModelo to new CitaMe.modelo.Usuario().
            *> Cargamos la lista de especialidades disponibles
            set especialidades to medicoModelo::DevuelveEspecialidades().
            perform varying especialidad as string through especialidades
                invoke listaEspecialidades::Items::Add(especialidad)
            end-perform.
+           *> Cargamos el tipo de cita: taxonomía fija, no hace falta
+           *> un catálogo administrable como el de especialidades o salas
+           invoke listaTipoCita::Items::Add("Primera visita").
+           invoke listaTipoCita::Items::Add("Seguimiento").
+           invoke listaTipoCita::Items::Add("Urgencia").
+           invoke listaCanalRecordatorio::Items::Add("Correo").
+           invoke listaCanalRecordatorio::Items::Add("Ninguno").
            invoke MostrarCitas().
            invoke MostrarCitasSinEncuesta().
+           invoke MostrarHistorial().
+           *> Precargamos su preferencia actual de recordatorios
+           set preferencias to usuarioModelo::DevuelveUsuario(type CitaMe.vista.Login::idUsuario).
+           if not preferencias = null
+               set TextoDiasAntelacionRecordatorio::Text to preferencias::dias_antelacion_recordatorio_usr::ToString()
+               set listaCanalRecordatorio::SelectedItem to preferencias::canal_recordatorio_usr
+           end-if
            goback.
        end method.
 
@@ -76,6 +98,48 @@
 
        end method.
 
+       *>
+       *> MostrarHistorial
+       *>
+       *> Carga la tabla con el historial de diagnósticos del paciente.
+       *>
+       method-id MostrarHistorial final private.
+       01 citas List[type CitaMe.modelo.Cita].
+       procedure division.
+           set citas to citaModelo::DevuelveHistorialPaciente(type CitaMe.vista.Login::idUsuario).
+           invoke tablaHistorial::Items::Clear().
+           perform varying cita as type CitaMe.modelo.Cita through citas
+               invoke tablaHistorial::Items::Add(cita)
+           end-perform.
+
+       end method.
+
+       *>
+       *> HistorialSeleccionado
+       *>
+       *> Carga las recetas asociadas a la cita del historial seleccionada.
+       *>
+       method-id HistorialSeleccionado final private.
+       local-storage section.
+       01 citaSeleccionada type CitaMe.modelo.Cita.
+       01 recetas List[type CitaMe.modelo.Receta].
+       procedure division using by value sender as object e as type System.Windows.Controls.SelectionChangedEventArgs.
+          set citaSeleccionada to tablaHistorial::SelectedItem as type CitaMe.modelo.Cita.
+
+          invoke tablaRecetas::Items::Clear().
+
+          if citaSeleccionada = null
+              goback
+          end-if
+
+          set recetas to recetaModelo::DevuelveRecetasCita(citaSeleccionada::id_cita).
+          perform varying receta as type CitaMe.modelo.Receta through recetas
+              invoke tablaRecetas::Items::Add(receta)
+          end-perform.
+
+          goback.
+       end method.
+
        *>
        *> LimpiarFormulario
        *>
@@ -86,6 +150,7 @@
            set motivoCita::Text to "".
            set listaHorarios::SelectedIndex to -1.
            set listaEspecialidades::SelectedIndex to -1.
+           set listaTipoCita::SelectedIndex to -1.
            set candadoEmergencia::IsChecked to False.
        end method.
 
@@ -100,6 +165,7 @@
        01 especialidad string.
        01 horario string.
        01 emergencia binary-short.
+       01 tipo string.
        01 seleccionHorario type ListBoxItem.
        01 textoHorario type TextBlock.
        01 cita type CitaMe.modelo.Cita.
@@ -122,11 +188,17 @@
               goback
           end-if
 
+          if listaTipoCita::SelectedItem = null
+              invoke type MessageBox::Show("Por favor, seleccione el tipo de cita.", "Complete Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+              goback
+          end-if
+
           *> Leemos los campos del usuario
           set especialidad to listaEspecialidades::SelectedValue::ToString().
           set seleccionHorario to listaHorarios::SelectedItem as type ListBoxItem.
           set textoHorario to seleccionHorario::Content as type TextBlock.
           set horario to textoHorario::Text.
+          set tipo to listaTipoCita::SelectedItem::ToString().
           if candadoEmergencia::IsChecked::GetValueOrDefault
               set emergencia to 1
               set horario to "Indiferente"
@@ -134,18 +206,22 @@
               set emergencia to 0
           end-if
           *> Buscamos hueco para la cita y obtenemos la cita resultante
-          set cita to citaModelo::Asignar(motivoCita::Text, especialidad, horario, emergencia).
+          set cita to citaModelo::Asignar(motivoCita::Text, especialidad, horario, emergencia, tipo).
           *> En caso de que no encuentre ningún hueco
           if cita = null
-              invoke type MessageBox::Show("No se ha encontrado hueco para su cita.", "Error - Cita", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+              invoke type MessageBox::Show("No se ha encontrado hueco para su cita. Se le ha apuntado en la lista de espera y se le avisará en cuanto haya disponibilidad.", "Sin hueco disponible", type MessageBoxButton::OK, type MessageBoxImage::Warning)
           else
               *> Le mostramos al usuario la hora y la fecha de su cita, se actualiza la tabla de citas y se limpia el formulario.
               set medico to medicoModelo::DevuelveMedico(cita::medico_cita)
               invoke MostrarCitas()
               invoke LimpiarFormulario()
+              *> Le enviamos por correo el código que deberá introducir
+              *> para confirmar la cita (doble factor de la reserva)
+              invoke notificadorModelo::EnviarCodigoConfirmacion(cita)
               invoke type MessageBox::Show(
                    type String::Concat("Se le ha asignado la siguiente cita: \n -> ", cita::fecha_cita::ToString("dd/MM/yyyy"), " a las ", cita::hora_cita::ToString("hh\:mm")
-                   , "\n -> Con: ", medico::usuario::nombre_real_usr, " ", medico::usuario::apellidos_usr, "\n -> Especialidad: ", medico::especialidad)::Replace("\n", type Environment::NewLine),
+                   , "\n -> Con: ", medico::usuario::nombre_real_usr, " ", medico::usuario::apellidos_usr, "\n -> Especialidad: ", medico::especialidad
+                   , "\n -> Le hemos enviado por correo un código de confirmación. Introdúzcalo en 'Confirmar cita' para validar la reserva.")::Replace("\n", type Environment::NewLine),
                    "Cita asignada",
                    type MessageBoxButton::OK,
                    type MessageBoxImage::Information
@@ -154,6 +230,258 @@
           goback.
        end method.
 
+       *>
+       *> BotonConfirmarCodigo
+       *>
+       *> Confirma la cita pendiente seleccionada comprobando el código
+       *> de confirmación enviado por correo al reservarla.
+       *>
+       method-id BotonConfirmarCodigo final private.
+       local-storage section.
+       01 citaSeleccionada type CitaMe.modelo.Cita.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          set citaSeleccionada to tablaCitasPendientes::SelectedItem as type CitaMe.modelo.Cita.
+          if citaSeleccionada = null
+              invoke type MessageBox::Show("Seleccione la cita que desea confirmar.", "Complete Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+              goback
+          end-if
+
+          if CodigoConfirmacionCita::Text::Trim()::Equals("")
+              invoke type MessageBox::Show("Introduzca el código de confirmación recibido por correo.", "Complete Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+              goback
+          end-if
+
+          if citaModelo::ConfirmarCita(citaSeleccionada::id_cita, CodigoConfirmacionCita::Text)
+              set CodigoConfirmacionCita::Text to "".
+              invoke MostrarCitas()
+              invoke type MessageBox::Show("Cita confirmada correctamente.", "Confirmar cita", type MessageBoxButton::OK, type MessageBoxImage::Information)
+          else
+              invoke type MessageBox::Show("El código introducido no es válido o la cita ya estaba confirmada.", "Confirmar cita", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+          end-if
+          goback.
+       end method.
+
+       *>
+       *> CitaPendienteSeleccionada
+       *>
+       *> Habilita el botón de reprogramar al seleccionar una cita pendiente.
+       *>
+       method-id CitaPendienteSeleccionada final private.
+       local-storage section.
+       01 citaSeleccionada type CitaMe.modelo.Cita.
+       procedure division using by value sender as object e as type System.Windows.Controls.SelectionChangedEventArgs.
+          set citaSeleccionada to tablaCitasPendientes::SelectedItem as type CitaMe.modelo.Cita.
+          set BotonReprogramarCita::IsEnabled to not (citaSeleccionada = null).
+          set BotonCancelarCitaPaciente::IsEnabled to not (citaSeleccionada = null).
+          goback.
+       end method.
+
+       *>
+       *> BotonCancelarCitaPaciente
+       *>
+       *> Permite al propio paciente cancelar la cita seleccionada,
+       *> en vez de tener que pasar por el médico o el administrador.
+       *>
+       method-id BotonCancelarCitaPaciente final private.
+       local-storage section.
+       01 citaSeleccionada type CitaMe.modelo.Cita.
+       01 accionConfirmada type MessageBoxResult.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          set citaSeleccionada to tablaCitasPendientes::SelectedItem as type CitaMe.modelo.Cita.
+          if citaSeleccionada = null
+              goback
+          end-if
+
+          *> req038: no se permite la autocancelación el mismo día de la
+          *> cita (ni si ya ha pasado), para que el hueco liberado pueda
+          *> todavía reutilizarse; a partir de ahí el paciente debe
+          *> llamar a la clínica.
+          if citaSeleccionada::fecha_cita::Date <= type DateTime::Now::Date
+              invoke type MessageBox::Show("No se puede cancelar una cita el mismo día. Contacte con la clínica si necesita cancelarla.", "Error - Cita", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+              goback
+          end-if
+
+          if MotivoCancelacionPaciente::Text::Trim()::Equals("")
+              invoke type MessageBox::Show("Indique el motivo de la cancelación.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+              goback
+          end-if
+
+          set accionConfirmada to type MessageBox::Show("¿Está seguro de que desea cancelar esta cita?", "Confirmar acción", type MessageBoxButton::YesNo, type MessageBoxImage::Warning).
+          if not accionConfirmada::Equals(type MessageBoxResult::Yes)
+              goback
+          end-if
+
+          if citaModelo::CancelarCita(citaSeleccionada::id_cita, MotivoCancelacionPaciente::Text)
+              set MotivoCancelacionPaciente::Text to ""
+              invoke MostrarCitas()
+              invoke type MessageBox::Show("Cita cancelada con éxito.", "Cita cancelada", type MessageBoxButton::OK, type MessageBoxImage::Information)
+          else
+              invoke type MessageBox::Show("Ha ocurrido un error inesperado cancelando la cita.", "Error cancelación de cita", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+          end-if
+          goback.
+       end method.
+
+       *>
+       *> BotonReprogramarCita
+       *>
+       *> Busca el próximo hueco del médico de la cita seleccionada
+       *> y la reprograma a esa fecha y hora.
+       *>
+       method-id BotonReprogramarCita final private.
+       local-storage section.
+       01 citaSeleccionada type CitaMe.modelo.Cita.
+       01 accionConfirmada type MessageBoxResult.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          set citaSeleccionada to tablaCitasPendientes::SelectedItem as type CitaMe.modelo.Cita.
+          if citaSeleccionada = null
+              goback
+          end-if
+
+          set accionConfirmada to type MessageBox::Show("¿Desea reprogramar esta cita al próximo hueco disponible?", "Confirmar acción", type MessageBoxButton::YesNo, type MessageBoxImage::Warning).
+          if not accionConfirmada::Equals(type MessageBoxResult::Yes)
+              goback
+          end-if
+
+          if citaModelo::Reprogramar(citaSeleccionada, "Indiferente")
+              invoke MostrarCitas()
+              invoke type MessageBox::Show("Cita reprogramada con éxito.", "Cita reprogramada", type MessageBoxButton::OK, type MessageBoxImage::Information)
+          else
+              invoke type MessageBox::Show("No se ha encontrado hueco para reprogramar la cita.", "Error - Cita", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+          end-if
+          goback.
+       end method.
+
+       *>
+       *> BotonConfirmarLlegada
+       *>
+       *> Autocheck-in del paciente para la cita seleccionada, siempre
+       *> que sea la cita de hoy, dejándola registrada en el panel de
+       *> sala de espera.
+       *>
+       method-id BotonConfirmarLlegada final private.
+       local-storage section.
+       01 citaSeleccionada type CitaMe.modelo.Cita.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          set citaSeleccionada to tablaCitasPendientes::SelectedItem as type CitaMe.modelo.Cita.
+          if citaSeleccionada = null
+              invoke type MessageBox::Show("Seleccione una cita para confirmar su llegada.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+              goback
+          end-if
+
+          if not citaSeleccionada::fecha_cita::Date::Equals(type DateTime::Now::Date)
+              invoke type MessageBox::Show("Solo puede confirmar su llegada el mismo día de la cita.", "Error - Cita", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+              goback
+          end-if
+
+          if citaModelo::RegistrarLlegada(citaSeleccionada::id_cita)
+              invoke type MessageBox::Show("Llegada confirmada. En breve será atendido.", "Llegada confirmada", type MessageBoxButton::OK, type MessageBoxImage::Information)
+          else
+              invoke type MessageBox::Show("No se ha podido confirmar la llegada.", "Error - Base de datos", type MessageBoxButton::OK, type MessageBoxImage::Error)
+          end-if
+          goback.
+       end method.
+
+       *>
+       *> BotonImprimirConfirmacion
+       *>
+       *> Genera un justificante de la cita seleccionada en un fichero
+       *> de texto y lo abre con la aplicación asociada para imprimirlo.
+       *>
+       method-id BotonImprimirConfirmacion final private.
+       local-storage section.
+       01 citaSeleccionada type CitaMe.modelo.Cita.
+       01 medico type CitaMe.modelo.Medico.
+       01 carpetaConfirmaciones string.
+       01 rutaArchivo string.
+       01 contenido string.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          set citaSeleccionada to tablaCitasPendientes::SelectedItem as type CitaMe.modelo.Cita.
+          if citaSeleccionada = null
+              invoke type MessageBox::Show("Seleccione una cita para generar el justificante.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+              goback
+          end-if
+
+          set medico to medicoModelo::DevuelveMedico(citaSeleccionada::medico_cita).
+
+          set contenido to type String::Concat(
+              "Justificante de cita - CitaMe", type Environment::NewLine, type Environment::NewLine,
+              "Paciente: ", citaSeleccionada::paciente::usuario::nombre_real_usr, " ", citaSeleccionada::paciente::usuario::apellidos_usr, type Environment::NewLine,
+              "Médico: ", medico::usuario::nombre_real_usr, " ", medico::usuario::apellidos_usr, type Environment::NewLine,
+              "Especialidad: ", medico::especialidad, type Environment::NewLine,
+              "Fecha: ", citaSeleccionada::fecha_cita::ToString("dd/MM/yyyy"), type Environment::NewLine,
+              "Hora: ", citaSeleccionada::hora_cita::ToString("hh\:mm"), type Environment::NewLine,
+              "Sala: ", citaSeleccionada::sala_cita, type Environment::NewLine,
+              "Motivo: ", citaSeleccionada::motivo_cita, type Environment::NewLine).
+
+          set carpetaConfirmaciones to type String::Concat(type AppDomain::CurrentDomain::BaseDirectory, "confirmaciones").
+          if not type System.IO.Directory::Exists(carpetaConfirmaciones)
+              invoke type System.IO.Directory::CreateDirectory(carpetaConfirmaciones)
+          end-if
+
+          set rutaArchivo to type String::Concat(carpetaConfirmaciones, "\cita_", citaSeleccionada::id_cita::ToString(), ".txt").
+          invoke type System.IO.File::WriteAllText(rutaArchivo, contenido).
+
+          invoke type System.Diagnostics.Process::Start(rutaArchivo).
+
+          goback.
+       end method.
+
+       *>
+       *> BotonExportarICS
+       *>
+       *> Genera un fichero .ics de la cita seleccionada para que el
+       *> paciente pueda importarla en su calendario habitual.
+       *>
+       method-id BotonExportarICS final private.
+       local-storage section.
+       01 citaSeleccionada type CitaMe.modelo.Cita.
+       01 medico type CitaMe.modelo.Medico.
+       01 duracionMinutos binary-short.
+       01 inicioCita type DateTime.
+       01 finCita type DateTime.
+       01 carpetaConfirmaciones string.
+       01 rutaArchivo string.
+       01 contenido string.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          set citaSeleccionada to tablaCitasPendientes::SelectedItem as type CitaMe.modelo.Cita.
+          if citaSeleccionada = null
+              invoke type MessageBox::Show("Seleccione una cita para exportarla al calendario.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+              goback
+          end-if
+
+          set medico to medicoModelo::DevuelveMedico(citaSeleccionada::medico_cita).
+          set duracionMinutos to medicoModelo::DevuelveDuracionEspecialidad(medico::especialidad).
+          set inicioCita to citaSeleccionada::fecha_cita::Add(citaSeleccionada::hora_cita).
+          set finCita to inicioCita::AddMinutes(duracionMinutos).
+
+          set contenido to type String::Concat(
+              "BEGIN:VCALENDAR", type Environment::NewLine,
+              "VERSION:2.0", type Environment::NewLine,
+              "PRODID:-//CitaMe//ExportarCita//ES", type Environment::NewLine,
+              "BEGIN:VEVENT", type Environment::NewLine,
+              "UID:cita-", citaSeleccionada::id_cita::ToString(), "@citame", type Environment::NewLine,
+              "DTSTAMP:", type DateTime::Now::ToString("yyyyMMddTHHmmss"), type Environment::NewLine,
+              "DTSTART:", inicioCita::ToString("yyyyMMddTHHmmss"), type Environment::NewLine,
+              "DTEND:", finCita::ToString("yyyyMMddTHHmmss"), type Environment::NewLine,
+              "SUMMARY:Cita médica - ", medico::especialidad, type Environment::NewLine,
+              "LOCATION:", citaSeleccionada::sala_cita, type Environment::NewLine,
+              "DESCRIPTION:Médico: ", medico::usuario::nombre_real_usr, " ", medico::usuario::apellidos_usr, " - Motivo: ", citaSeleccionada::motivo_cita, type Environment::NewLine,
+              "END:VEVENT", type Environment::NewLine,
+              "END:VCALENDAR", type Environment::NewLine).
+
+          set carpetaConfirmaciones to type String::Concat(type AppDomain::CurrentDomain::BaseDirectory, "confirmaciones").
+          if not type System.IO.Directory::Exists(carpetaConfirmaciones)
+              invoke type System.IO.Directory::CreateDirectory(carpetaConfirmaciones)
+          end-if
+
+          set rutaArchivo to type String::Concat(carpetaConfirmaciones, "\cita_", citaSeleccionada::id_cita::ToString(), ".ics").
+          invoke type System.IO.File::WriteAllText(rutaArchivo, contenido).
+
+          invoke type System.Diagnostics.Process::Start(rutaArchivo).
+
+          goback.
+       end method.
+
        *>
        *> EncuestaSeleccionada
        *>
@@ -203,6 +531,55 @@
           goback.
        end method.
 
+       *>
+       *> BotonCambiarContrasenia
+       *>
+       *> Carga la vista para cambiar la contraseña propia
+       *>
+       method-id BotonCambiarContrasenia final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          set vtnPrincipal::FrameOrigen to "/vista/paciente/Paciente.xaml".
+          invoke vtnPrincipal::CambiarFrame("/vista/CambiarContrasenia.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonGuardarPreferenciasRecordatorio
+       *>
+       *> Guarda la preferencia del paciente sobre con cuántos días de
+       *> antelación quiere recibir el recordatorio de sus citas y por
+       *> qué canal (ver Usuario::ConfigurarPreferenciasRecordatorio).
+       *>
+       method-id BotonGuardarPreferenciasRecordatorio final private.
+       local-storage section.
+       01 diasAntelacion binary-short.
+       01 canal string.
+       01 exito type Boolean.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+
+           if listaCanalRecordatorio::SelectedItem = null
+               invoke type MessageBox::Show("Por favor, seleccione un canal de recordatorio.", "Complete Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           if TextoDiasAntelacionRecordatorio::Text::Trim()::Equals("")
+               set diasAntelacion to 0
+           else
+               set diasAntelacion to type Int16::Parse(TextoDiasAntelacionRecordatorio::Text::Trim())
+           end-if
+
+           set canal to listaCanalRecordatorio::SelectedItem::ToString().
+
+           set exito to usuarioModelo::ConfigurarPreferenciasRecordatorio(type CitaMe.vista.Login::idUsuario, diasAntelacion, canal).
+
+           if exito
+               invoke type MessageBox::Show("Preferencia de recordatorios guardada.", "Recordatorios", type MessageBoxButton::OK, type MessageBoxImage::Information)
+           else
+               invoke type MessageBox::Show("No se ha podido guardar la preferencia.", "Recordatorios", type MessageBoxButton::OK, type MessageBoxImage::Error)
+           end-if
+           goback.
+       end method.
+
        *>
        *> BotonIrCitas
        *>
