@@ -14,6 +14,7 @@
 
        01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
        01 modeloCita type CitaMe.modelo.Cita.
+       01 modeloMedico type CitaMe.modelo.Medico.
        01 citaSeleccionada type CitaMe.modelo.Cita.
 
        method-id NEW.
@@ -21,9 +22,11 @@
            invoke self::InitializeComponent()
            *> Cargamos el modelo de cita para usuarlo
            set modeloCita to new CitaMe.modelo.Cita().
+           set modeloMedico to new CitaMe.modelo.Medico().
             *> Guardamos la referencia a la ventana principal
            set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
            invoke MostrarCitas().
+           invoke MostrarColaEspera().
            goback.
        end method.
 
@@ -45,6 +48,35 @@
 
        end method.
 
+       *>
+       *> MostrarColaEspera
+       *>
+       *> Muestra la cola de pacientes de hoy que ya han confirmado su
+       *> llegada (en quiosco o desde Paciente.xaml), en el mismo orden
+       *> de llegada que ve el panel de sala de espera del administrador,
+       *> para que el médico sepa a quién llamar a continuación.
+       *>
+       method-id MostrarColaEspera final private.
+       01 colaEspera List[type CitaMe.modelo.Cita].
+       procedure division.
+           set colaEspera to modeloCita::DevuelveSalaEsperaMedico(type CitaMe.vista.Login::idUsuario).
+           invoke tablaColaEspera::Items::Clear().
+           perform varying cita as type CitaMe.modelo.Cita through colaEspera
+               invoke tablaColaEspera::Items::Add(cita)
+           end-perform.
+       end method.
+
+       *>
+       *> BotonActualizarCola
+       *>
+       *> Vuelve a consultar la cola de la sala de espera.
+       *>
+       method-id BotonActualizarCola final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke MostrarColaEspera().
+          goback.
+       end method.
+
        *>
        *> BotonCancelarCita
        *>
@@ -55,16 +87,26 @@
        local-storage section.
        01 accionConfirmada type MessageBoxResult.
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
-           *> Preguntamos al usuario si esta seguro de cancelar la cita
-           set accionConfirmada to type MessageBox::Show("¿Está seguro de que desea cancelar la cita?", "Confirmar acción", type MessageBoxButton::YesNo, type MessageBoxImage::Warning).
            *> Obtenemos la cita seleccionada
            set citaSeleccionada to tablaCitasHoy::SelectedItem as type CitaMe.modelo.Cita.
+           if citaSeleccionada = null
+               goback
+           end-if
+           *> Exigimos un motivo de cancelación antes de confirmar
+           if MotivoCancelacion::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Indique el motivo de la cancelación.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+           *> Preguntamos al usuario si esta seguro de cancelar la cita
+           set accionConfirmada to type MessageBox::Show("¿Está seguro de que desea cancelar la cita?", "Confirmar acción", type MessageBoxButton::YesNo, type MessageBoxImage::Warning).
            if accionConfirmada::Equals(type MessageBoxResult::Yes)
                *> Se registra la cancelación de la cita
-               if modeloCita::CancelarCita(citaSeleccionada::id_cita)
+               if modeloCita::CancelarCita(citaSeleccionada::id_cita, MotivoCancelacion::Text)
                    *> En caso de éxito en la cancelación
                    invoke MostrarCitas()
+                   invoke MostrarColaEspera()
                    set TarjetaCita::Visibility to type Visibility::Collapsed
+                   set MotivoCancelacion::Text to ""
                    invoke type MessageBox::Show("Cita cancelada con éxito.", "Cita cancelada", type MessageBoxButton::OK, type MessageBoxImage::Information)
                else
                    *> En caso de error
@@ -75,6 +117,36 @@
            end-if
        end method.
 
+       *>
+       *> BotonNoPresentado
+       *>
+       *> Marca la cita seleccionada como no presentado, en lugar
+       *> de cancelarla o diagnosticarla.
+       *>
+       method-id BotonNoPresentado final private.
+       local-storage section.
+       01 accionConfirmada type MessageBoxResult.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           set citaSeleccionada to tablaCitasHoy::SelectedItem as type CitaMe.modelo.Cita.
+           if citaSeleccionada = null
+               goback
+           end-if
+           set accionConfirmada to type MessageBox::Show("¿Confirma que el paciente no se ha presentado?", "Confirmar acción", type MessageBoxButton::YesNo, type MessageBoxImage::Warning).
+           if not accionConfirmada::Equals(type MessageBoxResult::Yes)
+               goback
+           end-if
+
+           if modeloCita::MarcarNoPresentado(citaSeleccionada::id_cita)
+               invoke MostrarCitas()
+               invoke MostrarColaEspera()
+               set TarjetaCita::Visibility to type Visibility::Collapsed
+               invoke type MessageBox::Show("Cita marcada como no presentado.", "Cita actualizada", type MessageBoxButton::OK, type MessageBoxImage::Information)
+           else
+               invoke type MessageBox::Show("Ha ocurrido un error inesperado actualizando la cita.", "Error - Base de datos", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+           end-if
+           goback.
+       end method.
+
        *>
        *> BotonSalir
        *>
@@ -121,6 +193,69 @@
           goback.
        end method.
 
+       *>
+       *> BotonCambiarContrasenia
+       *>
+       *> Carga la vista para cambiar la contraseña propia
+       *>
+       method-id BotonCambiarContrasenia final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          set vtnPrincipal::FrameOrigen to "/vista/medico/Medico.xaml".
+          invoke vtnPrincipal::CambiarFrame("/vista/CambiarContrasenia.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonRegistrarAusencia
+       *>
+       *> Registra un periodo de vacaciones/ausencia para el médico
+       *> para que no se le asignen citas en esas fechas.
+       *>
+       method-id BotonRegistrarAusencia final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+
+          if InicioAusencia::SelectedDate = null or FinAusencia::SelectedDate = null
+              invoke type MessageBox::Show("Seleccione la fecha de inicio y de fin de la ausencia.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+              goback
+          end-if
+
+          if modeloMedico::RegistrarAusencia(type CitaMe.vista.Login::idUsuario, InicioAusencia::SelectedDate::Value, FinAusencia::SelectedDate::Value, MotivoAusencia::Text)
+              invoke type MessageBox::Show("Ausencia registrada con éxito.", "Ausencia registrada", type MessageBoxButton::OK, type MessageBoxImage::Information)
+          else
+              invoke type MessageBox::Show("Ha ocurrido un error registrando la ausencia.", "Error - Base de datos", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+          end-if
+          goback.
+       end method.
+
+       *>
+       *> BotonRegistrarDescanso
+       *>
+       *> Registra un descanso diario recurrente (p.ej. la pausa para
+       *> comer) para que BuscarHueco no ofrezca citas en ese rango
+       *> horario de su jornada.
+       *>
+       method-id BotonRegistrarDescanso final private.
+       local-storage section.
+       01 inicioDescanso type TimeSpan.
+       01 finDescanso type TimeSpan.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+
+          if InicioDescanso::Text::Trim()::Equals("") or FinDescanso::Text::Trim()::Equals("")
+              invoke type MessageBox::Show("Indique la hora de inicio y de fin del descanso.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+              goback
+          end-if
+
+          set inicioDescanso to type TimeSpan::Parse(InicioDescanso::Text).
+          set finDescanso to type TimeSpan::Parse(FinDescanso::Text).
+
+          if modeloMedico::RegistrarDescanso(type CitaMe.vista.Login::idUsuario, inicioDescanso, finDescanso, MotivoDescanso::Text)
+              invoke type MessageBox::Show("Descanso registrado con éxito.", "Descanso registrado", type MessageBoxButton::OK, type MessageBoxImage::Information)
+          else
+              invoke type MessageBox::Show("Ha ocurrido un error registrando el descanso.", "Error - Base de datos", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+          end-if
+          goback.
+       end method.
+
        *>
        *> CitaSeleccionada
        *>
