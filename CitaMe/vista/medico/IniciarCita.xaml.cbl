@@ -16,6 +16,8 @@
        01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
        01 cita property static type CitaMe.modelo.Cita.
        01 modeloCita type CitaMe.modelo.Cita.
+       01 modeloReceta type CitaMe.modelo.Receta.
+       01 modeloMedico type CitaMe.modelo.Medico.
 
 
        method-id NEW.
@@ -25,6 +27,8 @@
            set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
            *> Cargamos el modelo de cita para usuarlo
            set modeloCita to new CitaMe.modelo.Cita().
+           set modeloReceta to new CitaMe.modelo.Receta().
+           set modeloMedico to new CitaMe.modelo.Medico().
            *> Mostramos los datos de la cita
            invoke MostrarDatosCita().
            goback.
@@ -71,11 +75,87 @@
               goback
           end-if
 
+          *> La receta es opcional: solo se registra si se ha indicado un medicamento
+          if not Medicamento::Text::Trim()::Equals("")
+              if not modeloReceta::RegistrarReceta(cita::id_cita, Medicamento::Text, Dosis::Text, Instrucciones::Text)
+                  invoke type MessageBox::Show("Ha ocurrido un error registrando la receta en la base de datos.", "Error - Base de datos", type MessageBoxButton::OK, type MessageBoxImage::Error)
+                  goback
+              end-if
+          end-if
+
           invoke vtnPrincipal::CambiarFrame("/vista/medico/Medico.xaml").
 
           goback.
        end method.
 
+       *>
+       *> BotonDerivarInterconsulta
+       *>
+       *> Busca el próximo hueco de un médico de la especialidad
+       *> indicada y registra una interconsulta para el paciente de la
+       *> cita actual, dejando constancia de cuál es la cita de origen.
+       *>
+       method-id BotonDerivarInterconsulta final private.
+       local-storage section.
+       01 especialistas List[type CitaMe.modelo.Medico].
+       01 resultados list[object].
+       01 fecha type DateTime.
+       01 horaCita type TimeSpan.
+       01 idMedico binary-short.
+       01 diasIntentados binary-short.
+       01 horaEncontrada type Boolean.
+       01 citaInterconsulta type CitaMe.modelo.Cita.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+
+           if EspecialidadDerivacion::SelectedValue = null or MotivoDerivacion::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Indique la especialidad y el motivo de la interconsulta.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           set especialistas to modeloMedico::DevuelveMedicosEspecialidad(EspecialidadDerivacion::SelectedValue::ToString()).
+           if especialistas::Count = 0
+               invoke type MessageBox::Show("No hay médicos registrados de esa especialidad.", "Error - Interconsulta", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           set fecha to type System.DateTime::Now.
+           set horaEncontrada to false.
+           set diasIntentados to 0.
+           *> Igual que Asignar, si no se encuentra hueco en 90 días se
+           *> deja de buscar en vez de bucear indefinidamente.
+           perform until horaEncontrada or diasIntentados > 90
+               if modeloCita::EsDiaNoLaborable(fecha)
+                   set fecha to fecha::AddDays(1)
+               else
+                   set resultados to modeloCita::BuscarHueco(especialistas, fecha, "Indiferente")
+                   if not resultados = null
+                       set horaEncontrada to True
+                   else
+                       set fecha to fecha::AddDays(1)
+                   end-if
+               end-if
+               add 1 to diasIntentados
+           end-perform.
+
+           if not horaEncontrada
+               invoke type MessageBox::Show("No se ha encontrado hueco disponible para la interconsulta en los próximos 90 días.", "Error - Interconsulta", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           set horaCita to resultados[0] as type TimeSpan.
+           set idMedico to resultados[1] as binary-short.
+
+           set citaInterconsulta to modeloCita::RegistrarInterconsulta(cita::id_cita, idMedico, cita::paciente_cita, MotivoDerivacion::Text, fecha, horaCita).
+
+           if citaInterconsulta = null
+               invoke type MessageBox::Show("Ha ocurrido un error registrando la interconsulta.", "Error - Base de datos", type MessageBoxButton::OK, type MessageBoxImage::Error)
+           else
+               invoke type MessageBox::Show(type String::Concat("Interconsulta registrada para el ", citaInterconsulta::fecha_cita::ToString("dd/MM/yyyy"), " a las ", citaInterconsulta::hora_cita::ToString("hh\:mm"), "."), "Interconsulta registrada", type MessageBoxButton::OK, type MessageBoxImage::Information)
+               set MotivoDerivacion::Text to ""
+           end-if
+           goback.
+       end method.
+
        *>
        *> BotonIrInicio
        *>
