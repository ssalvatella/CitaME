@@ -0,0 +1,107 @@
+       *>
+       *> AdminCentros
+       *>
+       *> Clase de control de la vista de mantenimiento del catálogo
+       *> de centros/clínicas.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.vista.admin.AdminCentros is partial
+                 inherits type System.Windows.Controls.Page.
+
+       working-storage section.
+
+       01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
+       01 modeloCentro type CitaMe.modelo.Centro.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
+           set modeloCentro to new CitaMe.modelo.Centro().
+           invoke ActualizarCentros().
+           goback.
+       end method.
+
+       *>
+       *> ActualizarCentros
+       *>
+       *> Refresca la tabla con el catálogo actual de centros.
+       *>
+       method-id ActualizarCentros final private.
+       local-storage section.
+       01 centros List[string].
+       procedure division.
+           set centros to modeloCentro::DevuelveCentros().
+           invoke tablaCentros::Items::Clear().
+           perform varying centro as string through centros
+               invoke tablaCentros::Items::Add(centro)
+           end-perform.
+       end method.
+
+       *>
+       *> BotonAnadirCentro
+       *>
+       *> Da de alta el centro escrito en el campo de texto.
+       *>
+       method-id BotonAnadirCentro final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if NuevoCentro::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Introduzca el nombre del centro.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           if not modeloCentro::RegistrarCentro(NuevoCentro::Text)
+               invoke type MessageBox::Show("Este centro ya existe o ha ocurrido un error al registrarlo.", "Error - Base de datos", type MessageBoxButton::OK, type MessageBoxImage::Error)
+               goback
+           end-if
+
+           set NuevoCentro::Text to "".
+           invoke ActualizarCentros().
+           goback.
+       end method.
+
+       *>
+       *> BotonEliminarCentro
+       *>
+       *> Elimina del catálogo el centro seleccionado en la tabla.
+       *>
+       method-id BotonEliminarCentro final private.
+       local-storage section.
+       01 centroSeleccionado string.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if tablaCentros::SelectedItem = null
+               goback
+           end-if
+
+           set centroSeleccionado to tablaCentros::SelectedItem::ToString().
+           invoke modeloCentro::EliminarCentro(centroSeleccionado).
+           invoke ActualizarCentros().
+           goback.
+       end method.
+
+       *>
+       *> BotonIrInicio
+       *>
+       *> Vuelve a la vista de inicio del admin.
+       *>
+       method-id BotonIrInicio final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/Admin.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonSalir
+       *>
+       *> Carga la vista al Login
+       *>
+       method-id BotonSalir final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/Login.xaml").
+          goback.
+       end method.
+
+
+       end class.
