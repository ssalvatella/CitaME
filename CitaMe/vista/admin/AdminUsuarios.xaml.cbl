@@ -15,15 +15,31 @@
 
        01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
        01 modeloUsuario type CitaMe.modelo.Usuario.
+       01 modeloMedico type CitaMe.modelo.Medico.
+       01 modeloPaciente type CitaMe.modelo.Paciente.
+       01 modeloCita type CitaMe.modelo.Cita.
        01 usuarios type List[type CitaMe.modelo.Usuario].
+       01 paginaActual binary-short value 1.
+       01 TAMANIO_PAGINA binary-short value 10.
+       01 tieneRolPacienteSeleccionado binary-short value 0.
 
        method-id NEW.
+       local-storage section.
+       01 especialidades List[string].
        procedure division.
            invoke self::InitializeComponent()
            *> Guardamos la referencia a la ventana principal
            set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
            *> Cargamos el modelo de usuarios para consultarlo
            set modeloUsuario to new CitaMe.modelo.Usuario().
+           set modeloMedico to new CitaMe.modelo.Medico().
+           set modeloPaciente to new CitaMe.modelo.Paciente().
+           set modeloCita to new CitaMe.modelo.Cita().
+           *> Cargamos el catálogo de especialidades para el formulario de médico
+           set especialidades to modeloMedico::DevuelveEspecialidades().
+           perform varying especialidad as string through especialidades
+               invoke MedicoEspecialidad::Items::Add(especialidad)
+           end-perform.
            invoke ActualizarUsuarios().
 
            goback.
@@ -32,19 +48,70 @@
        *>
        *> ActualizarUsuarios
        *>
-       *> Obtiene la lista de usuarios y la carga en la tabla
-       *> de la vista.
+       *> Obtiene la página actual de usuarios que cumplen el texto de
+       *> búsqueda y la carga en la tabla de la vista.
        *>
        method-id ActualizarUsuarios final private.
+       local-storage section.
+       01 totalUsuarios binary-long.
+       01 totalPaginas binary-short.
        procedure division.
-           *> Obtenemos los usuarios
-           set usuarios to modeloUsuario::DevuelveUsuarios().
+           *> Obtenemos los usuarios de la página actual que cumplen el filtro
+           set usuarios to modeloUsuario::DevuelveUsuariosFiltro(BuscarUsuario::Text, paginaActual, TAMANIO_PAGINA).
            *> Limpiamos la tabla por si había valores antiguos
            invoke tablaUsuarios::Items::Clear().
            *> Ponemos los usuarios obtenidos en la tabla
            perform varying usuario as type CitaMe.modelo.Usuario through usuarios
                invoke tablaUsuarios::Items::Add(usuario)
            end-perform.
+
+           *> Actualizamos el indicador de página para la paginación
+           set totalUsuarios to modeloUsuario::DevuelveTotalUsuariosFiltro(BuscarUsuario::Text).
+           compute totalPaginas = (totalUsuarios + TAMANIO_PAGINA - 1) / TAMANIO_PAGINA.
+           if totalPaginas < 1
+               set totalPaginas to 1
+           end-if
+           set TextoPagina::Text to type String::Concat("Página ", paginaActual::ToString(), " de ", totalPaginas::ToString()).
+           set BotonPaginaAnterior::IsEnabled to (paginaActual > 1).
+           set BotonPaginaSiguiente::IsEnabled to (paginaActual < totalPaginas).
+       end method.
+
+       *>
+       *> BotonBuscarUsuario
+       *>
+       *> Vuelve a la primera página aplicando el texto de búsqueda.
+       *>
+       method-id BotonBuscarUsuario final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           set paginaActual to 1.
+           invoke ActualizarUsuarios().
+           goback.
+       end method.
+
+       *>
+       *> BotonPaginaAnterior
+       *>
+       *> Va a la página anterior de usuarios.
+       *>
+       method-id BotonPaginaAnterior final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if paginaActual > 1
+               subtract 1 from paginaActual
+               invoke ActualizarUsuarios()
+           end-if
+           goback.
+       end method.
+
+       *>
+       *> BotonPaginaSiguiente
+       *>
+       *> Va a la página siguiente de usuarios.
+       *>
+       method-id BotonPaginaSiguiente final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           add 1 to paginaActual
+           invoke ActualizarUsuarios()
+           goback.
        end method.
 
        *>
@@ -67,6 +134,9 @@
        method-id UsuarioSeleccionado final private.
        local-storage section.
        01 usuarioSeleccionado type CitaMe.modelo.Usuario.
+       01 medicoSeleccionado type CitaMe.modelo.Medico.
+       01 pacienteSeleccionado type CitaMe.modelo.Paciente.
+       01 especialidadesAdicionales List[string].
 
        procedure division using by value sender as object e as type System.Windows.Controls.SelectionChangedEventArgs.
 
@@ -92,9 +162,88 @@
               set CandadoActivo::IsChecked to False
           end-if
 
+          *> Mostramos y rellenamos el formulario de datos específicos
+          *> según el tipo de usuario seleccionado
+          evaluate usuarioSeleccionado::tipo_usr
+              when "Medico"
+                  set medicoSeleccionado to modeloMedico::DevuelveMedico(usuarioSeleccionado::id_usu).
+                  set EditarMedicoColegiado::Text to medicoSeleccionado::colegiado.
+                  if not medicoSeleccionado::colegiado_caducidad = null
+                      set EditarMedicoColegiadoCaducidad::Text to type DateTime::ParseExact(medicoSeleccionado::colegiado_caducidad, "yyyy-MM-dd", type System.Globalization.CultureInfo::InvariantCulture)::ToString("dd/MM/yyyy")
+                  end-if
+                  set EditarMedicoComunidad::Text to medicoSeleccionado::comunidad.
+                  set EditarMedicoCentro::Text to medicoSeleccionado::centro.
+                  set EditarMedicoEspecialidad::SelectedValue to medicoSeleccionado::especialidad.
+                  set especialidadesAdicionales to modeloMedico::DevuelveEspecialidadesAdicionales(usuarioSeleccionado::id_usu).
+                  set EditarMedicoEspecialidadesAdicionales::Text to type String::Join(", ", especialidadesAdicionales::ToArray()).
+                  set EditarInicioMananas::Text to medicoSeleccionado::inicio_mananas::ToString("hh\:mm").
+                  set EditarFinMananas::Text to medicoSeleccionado::fin_mananas::ToString("hh\:mm").
+                  set EditarInicioTardes::Text to medicoSeleccionado::inicio_tardes::ToString("hh\:mm").
+                  set EditarFinTardes::Text to medicoSeleccionado::fin_tardes::ToString("hh\:mm").
+                  set FormularioEditarMedico::Visibility to type Visibility::Visible.
+
+                  *> Un médico también puede tener un registro de paciente
+                  *> asociado (doble rol). Si ya lo tiene, se muestra su
+                  *> formulario para poder editarlo; si no, se ofrece el
+                  *> botón para darlo de alta.
+                  set tieneRolPacienteSeleccionado to 0.
+                  if modeloUsuario::TienePaciente(usuarioSeleccionado::id_usu)
+                      set tieneRolPacienteSeleccionado to 1
+                      set pacienteSeleccionado to modeloPaciente::DevuelvePaciente(usuarioSeleccionado::id_usu)
+                      set EditarPacienteSeguridadSocial::Text to pacienteSeleccionado::seguridad_social
+                      set EditarPacienteDNI::Text to pacienteSeleccionado::dni
+                      set EditarPacienteComunidad::Text to pacienteSeleccionado::comunidad
+                      set EditarPacienteSexo::Text to pacienteSeleccionado::sexo
+                      set EditarPacienteGenero::Text to pacienteSeleccionado::genero
+                      set FormularioEditarPaciente::Visibility to type Visibility::Visible
+                      set BotonAltaRolPaciente::Visibility to type Visibility::Collapsed
+                  else
+                      set EditarPacienteSeguridadSocial::Text to ""
+                      set EditarPacienteDNI::Text to ""
+                      set EditarPacienteComunidad::Text to ""
+                      set EditarPacienteSexo::Text to ""
+                      set EditarPacienteGenero::Text to ""
+                      set FormularioEditarPaciente::Visibility to type Visibility::Collapsed
+                      set BotonAltaRolPaciente::Visibility to type Visibility::Visible
+                  end-if
+              when "Paciente"
+                  set pacienteSeleccionado to modeloPaciente::DevuelvePaciente(usuarioSeleccionado::id_usu).
+                  set EditarPacienteSeguridadSocial::Text to pacienteSeleccionado::seguridad_social.
+                  set EditarPacienteDNI::Text to pacienteSeleccionado::dni.
+                  set EditarPacienteComunidad::Text to pacienteSeleccionado::comunidad.
+                  set EditarPacienteSexo::Text to pacienteSeleccionado::sexo.
+                  set EditarPacienteGenero::Text to pacienteSeleccionado::genero.
+                  set FormularioEditarMedico::Visibility to type Visibility::Collapsed.
+                  set FormularioEditarPaciente::Visibility to type Visibility::Visible.
+                  set BotonAltaRolPaciente::Visibility to type Visibility::Collapsed.
+              when other
+                  set FormularioEditarMedico::Visibility to type Visibility::Collapsed.
+                  set FormularioEditarPaciente::Visibility to type Visibility::Collapsed.
+                  set BotonAltaRolPaciente::Visibility to type Visibility::Collapsed.
+          end-evaluate
+
           goback.
        end method.
 
+       *>
+       *> BotonAltaRolPaciente
+       *>
+       *> Revela el formulario de datos de paciente sobre un usuario
+       *> médico para darle de alta también como paciente (doble rol),
+       *> sin perder su rol de médico.
+       *>
+       method-id BotonAltaRolPaciente final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           set EditarPacienteSeguridadSocial::Text to "".
+           set EditarPacienteDNI::Text to "".
+           set EditarPacienteComunidad::Text to "".
+           set EditarPacienteSexo::Text to "".
+           set EditarPacienteGenero::Text to "".
+           set FormularioEditarPaciente::Visibility to type Visibility::Visible.
+           set BotonAltaRolPaciente::Visibility to type Visibility::Collapsed.
+           goback.
+       end method.
+
        *>
        *> BotonGuardar
        *>
@@ -105,6 +254,7 @@
        local-storage section.
        01 usuarioSeleccionado type CitaMe.modelo.Usuario.
        01 usuarioActivo pic 9.
+       01 colegiadoCaducidadSQL string.
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
 
            *> Obtenemos el usuario seleccionado que se desea editar
@@ -123,6 +273,50 @@
            *> Llamamos al modelo para que registre la edición del usuario
            invoke modeloUsuario::EditarUsuario(usuarioSeleccionado::id_usu, CampoNombreUsuario::Text, CampoNombre::Text, CampoApellidos::Text, usuarioActivo).
 
+           *> Si se desactiva un médico, sus citas futuras pendientes ya no
+           *> pueden ser atendidas: se cancelan en bloque para que los
+           *> pacientes afectados no se queden con una cita fantasma.
+           if usuarioSeleccionado::tipo_usr = "Medico" and usuarioActivo = 0
+               invoke modeloCita::CancelarCitasMedico(usuarioSeleccionado::id_usu, "Médico no disponible")
+           end-if
+
+           *> En función del tipo de usuario editamos además sus datos específicos
+           evaluate usuarioSeleccionado::tipo_usr
+               when "Medico"
+                   set colegiadoCaducidadSQL to "".
+                   if not type System.String::IsNullOrWhiteSpace(EditarMedicoColegiadoCaducidad::Text)
+                       set colegiadoCaducidadSQL to type DateTime::ParseExact(EditarMedicoColegiadoCaducidad::Text, "dd/MM/yyyy", type System.Globalization.CultureInfo::InvariantCulture)::ToString("yyyy-MM-dd")
+                   end-if
+                   invoke modeloUsuario::EditarMedico(usuarioSeleccionado::id_usu, EditarMedicoColegiado::Text, EditarMedicoComunidad::Text,
+                                                      EditarMedicoEspecialidad::SelectedValue::ToString(), EditarInicioMananas::Text,
+                                                      EditarFinMananas::Text, EditarInicioTardes::Text, EditarFinTardes::Text, colegiadoCaducidadSQL)
+                   invoke modeloMedico::SincronizarEspecialidadesAdicionales(usuarioSeleccionado::id_usu, EditarMedicoEspecialidadesAdicionales::Text)
+                   invoke modeloMedico::AsignarCentro(usuarioSeleccionado::id_usu, EditarMedicoCentro::Text)
+
+                   *> Si se ha revelado el formulario de paciente, el médico
+                   *> tiene (o está solicitando) también el rol de paciente
+                   if FormularioEditarPaciente::Visibility::Equals(type Visibility::Visible)
+                       if type System.String::IsNullOrWhiteSpace(EditarPacienteDNI::Text) or
+                         not modeloUsuario::ValidarDNI(EditarPacienteDNI::Text) or
+                         type System.String::IsNullOrWhiteSpace(EditarPacienteSeguridadSocial::Text) or
+                         not modeloUsuario::ValidarSeguridadSocial(EditarPacienteSeguridadSocial::Text)
+                           invoke type MessageBox::Show("Revise el DNI y la Seguridad Social del rol de paciente.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+                       else
+                           if tieneRolPacienteSeleccionado = 1
+                               invoke modeloUsuario::EditarPaciente(usuarioSeleccionado::id_usu, EditarPacienteSeguridadSocial::Text, EditarPacienteDNI::Text,
+                                                                    EditarPacienteComunidad::Text, EditarPacienteSexo::Text, EditarPacienteGenero::Text)
+                           else
+                               invoke modeloUsuario::RegistrarPaciente(usuarioSeleccionado::id_usu, EditarPacienteSeguridadSocial::Text, EditarPacienteDNI::Text,
+                                                                       EditarPacienteComunidad::Text, EditarPacienteSexo::Text, EditarPacienteGenero::Text)
+                               set tieneRolPacienteSeleccionado to 1
+                           end-if
+                       end-if
+                   end-if
+               when "Paciente"
+                   invoke modeloUsuario::EditarPaciente(usuarioSeleccionado::id_usu, EditarPacienteSeguridadSocial::Text, EditarPacienteDNI::Text,
+                                                        EditarPacienteComunidad::Text, EditarPacienteSexo::Text, EditarPacienteGenero::Text)
+           end-evaluate
+
            *> Actualizamos la tabla de usuarios para que se muestre los datos editados
            invoke ActualizarUsuarios()
 
@@ -172,6 +366,7 @@
        01 datosPacienteValidos type Boolean.
        01 datosMedicoValidos type Boolean.
        01 idUsuario binary-short.
+       01 colegiadoCaducidadSQL string.
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
 
            *> Validamos el formulario
@@ -183,7 +378,7 @@
            *> Se registra el usuario, en caso de error se muestra un mensaje
            if not modeloUsuario::RegistrarUsuario(NuevoNombreUsuario::Text, NuevoContraseña::Password,
                                                   NuevoNombre::Text, NuevoApellidos::Text, NuevoFechaNacimiento::Text,
-                                                 NuevoTipo::SelectedValue::ToString())
+                                                 NuevoTipo::SelectedValue::ToString(), NuevoCorreo::Text)
                invoke type MessageBox::Show("Ha ocurrido un error grave a la hora de procesar el registro de usuario", "Error - Base de datos",
                                             type MessageBoxButton::OK, type MessageBoxImage::Error)
                goback
@@ -206,9 +401,13 @@
                    if not datosMedicoValidos
                        goback
                    end-if
+                   set colegiadoCaducidadSQL to "".
+                   if not type System.String::IsNullOrWhiteSpace(MedicoColegiadoCaducidad::Text)
+                       set colegiadoCaducidadSQL to type DateTime::ParseExact(MedicoColegiadoCaducidad::Text, "dd/MM/yyyy", type System.Globalization.CultureInfo::InvariantCulture)::ToString("yyyy-MM-dd")
+                   end-if
                    invoke modeloUsuario::RegistrarMedico(idUsuario, MedicoNumeroColegiado::Text, MedicoComunidad::Text,
-                                                         MedicoEspecialidad::Text, MedicoFechaPromocion::Text, InicioMañanas::Text,
-                                                         FinMañanas::Text, InicioTardes::Text, FinTardes::Text)
+                                                         MedicoEspecialidad::SelectedValue::ToString(), MedicoFechaPromocion::Text, InicioMañanas::Text,
+                                                         FinMañanas::Text, InicioTardes::Text, FinTardes::Text, colegiadoCaducidadSQL)
            end-evaluate
 
            *> Limpiamos el formulario por si se desea volver a usar
@@ -262,7 +461,7 @@
            set InicioMañanas::Text to "".
            set InicioTardes::Text to "".
            set MedicoFechaPromocion::Text to "".
-           set MedicoEspecialidad::Text to "".
+           set MedicoEspecialidad::SelectedIndex to -1.
            set FinMañanas::Text to "".
            set FinTardes::Text to "".
            set PacienteNumeroSeguridad::Text to "".
@@ -336,8 +535,8 @@
        *>
        method-id ValidarFormularioMedico final private.
        procedure division returning valido as type Boolean.
-           if MedicoEspecialidad::Text::Trim()::Equals("")
-               invoke type MessageBox::Show("Introduzca la especialidad del médico", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+           if MedicoEspecialidad::SelectedValue = null
+               invoke type MessageBox::Show("Seleccione la especialidad del médico", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
                set valido to False
                goback
            end-if
@@ -393,11 +592,21 @@
                set valido to False
                goback
            end-if
+           if not modeloUsuario::ValidarDNI(PacienteDNI::Text)
+               invoke type MessageBox::Show("El DNI introducido no tiene un formato válido.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
            if PacienteNumeroSeguridad::Text::Trim()::Equals("")
                invoke type MessageBox::Show("Introduzca el número de Seguridad Social del paciente.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
                set valido to False
                goback
            end-if
+           if not modeloUsuario::ValidarSeguridadSocial(PacienteNumeroSeguridad::Text)
+               invoke type MessageBox::Show("El número de Seguridad Social debe tener 12 dígitos numéricos.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
            if PacienteComunidad::SelectedValue = null
                invoke type MessageBox::Show("Indique la comunidad autónoma del paciente.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
                set valido to False
