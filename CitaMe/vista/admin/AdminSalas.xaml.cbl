@@ -0,0 +1,107 @@
+       *>
+       *> AdminSalas
+       *>
+       *> Clase de control de la vista de mantenimiento del catálogo
+       *> de salas de consulta.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.vista.admin.AdminSalas is partial
+                 inherits type System.Windows.Controls.Page.
+
+       working-storage section.
+
+       01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
+       01 modeloSala type CitaMe.modelo.Sala.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
+           set modeloSala to new CitaMe.modelo.Sala().
+           invoke ActualizarSalas().
+           goback.
+       end method.
+
+       *>
+       *> ActualizarSalas
+       *>
+       *> Refresca la tabla con el catálogo actual de salas.
+       *>
+       method-id ActualizarSalas final private.
+       local-storage section.
+       01 salas List[string].
+       procedure division.
+           set salas to modeloSala::DevuelveSalas().
+           invoke tablaSalas::Items::Clear().
+           perform varying sala as string through salas
+               invoke tablaSalas::Items::Add(sala)
+           end-perform.
+       end method.
+
+       *>
+       *> BotonAnadirSala
+       *>
+       *> Da de alta la sala escrita en el campo de texto.
+       *>
+       method-id BotonAnadirSala final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if NuevaSala::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Introduzca el nombre de la sala.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           if not modeloSala::RegistrarSala(NuevaSala::Text)
+               invoke type MessageBox::Show("Esta sala ya existe o ha ocurrido un error al registrarla.", "Error - Base de datos", type MessageBoxButton::OK, type MessageBoxImage::Error)
+               goback
+           end-if
+
+           set NuevaSala::Text to "".
+           invoke ActualizarSalas().
+           goback.
+       end method.
+
+       *>
+       *> BotonEliminarSala
+       *>
+       *> Elimina del catálogo la sala seleccionada en la tabla.
+       *>
+       method-id BotonEliminarSala final private.
+       local-storage section.
+       01 salaSeleccionada string.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if tablaSalas::SelectedItem = null
+               goback
+           end-if
+
+           set salaSeleccionada to tablaSalas::SelectedItem::ToString().
+           invoke modeloSala::EliminarSala(salaSeleccionada).
+           invoke ActualizarSalas().
+           goback.
+       end method.
+
+       *>
+       *> BotonIrInicio
+       *>
+       *> Vuelve a la vista de inicio del admin.
+       *>
+       method-id BotonIrInicio final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/Admin.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonSalir
+       *>
+       *> Carga la vista al Login
+       *>
+       method-id BotonSalir final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/Login.xaml").
+          goback.
+       end method.
+
+
+       end class.
