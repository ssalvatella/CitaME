@@ -0,0 +1,56 @@
+       *>
+       *> AdminInformes
+       *>
+       *> Clase de control de la vista con el informe de volumen y
+       *> cancelación de citas por especialidad.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.vista.admin.AdminInformes is partial
+                 inherits type System.Windows.Controls.Page.
+
+       working-storage section.
+
+       01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
+       01 modeloCita type CitaMe.modelo.Cita.
+
+       method-id NEW.
+       local-storage section.
+       01 informe List[type CitaMe.modelo.InformeEspecialidad].
+       procedure division.
+           invoke self::InitializeComponent()
+           set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
+           set modeloCita to new CitaMe.modelo.Cita().
+           set informe to modeloCita::DevuelveInformeEspecialidades().
+           invoke tablaInforme::Items::Clear().
+           perform varying fila as type CitaMe.modelo.InformeEspecialidad through informe
+               invoke tablaInforme::Items::Add(fila)
+           end-perform.
+           goback.
+       end method.
+
+       *>
+       *> BotonIrInicio
+       *>
+       *> Vuelve a la vista de inicio del admin.
+       *>
+       method-id BotonIrInicio final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/Admin.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonSalir
+       *>
+       *> Carga la vista al Login
+       *>
+       method-id BotonSalir final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/Login.xaml").
+          goback.
+       end method.
+
+
+       end class.
