@@ -0,0 +1,123 @@
+       *>
+       *> AdminQuejas
+       *>
+       *> Clase de control de la vista que muestra al administrador las
+       *> quejas escaladas automáticamente por encuestas de satisfacción
+       *> con puntuación baja, para que les haga seguimiento y las
+       *> resuelva.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.vista.admin.AdminQuejas is partial
+                 inherits type System.Windows.Controls.Page.
+
+       working-storage section.
+
+       01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
+       01 modeloQueja type CitaMe.modelo.Queja.
+       01 quejaSeleccionada type CitaMe.modelo.Queja.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
+           set modeloQueja to new CitaMe.modelo.Queja().
+           invoke ActualizarQuejas().
+           goback.
+       end method.
+
+       *>
+       *> ActualizarQuejas
+       *>
+       *> Refresca la tabla con las quejas todavía pendientes de resolver.
+       *>
+       method-id ActualizarQuejas final private.
+       local-storage section.
+       01 quejas List[type CitaMe.modelo.Queja].
+       procedure division.
+           set quejas to modeloQueja::DevuelveQuejasPendientes().
+           invoke tablaQuejas::Items::Clear().
+           perform varying queja as type CitaMe.modelo.Queja through quejas
+               invoke tablaQuejas::Items::Add(queja)
+           end-perform.
+           set BotonResolverQueja::IsEnabled to False.
+           set quejaSeleccionada to null.
+       end method.
+
+       *>
+       *> BotonActualizar
+       *>
+       *> Vuelve a consultar las quejas pendientes.
+       *>
+       method-id BotonActualizar final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke ActualizarQuejas().
+          goback.
+       end method.
+
+       *>
+       *> QuejaSeleccionada
+       *>
+       *> Habilita el botón de resolución al seleccionar una queja.
+       *>
+       method-id QuejaSeleccionada final private.
+       procedure division using by value sender as object e as type System.Windows.Controls.SelectionChangedEventArgs.
+           set quejaSeleccionada to tablaQuejas::SelectedItem as type CitaMe.modelo.Queja.
+           set BotonResolverQueja::IsEnabled to not (quejaSeleccionada = null).
+           goback.
+       end method.
+
+       *>
+       *> BotonResolverQueja
+       *>
+       *> Marca la queja seleccionada como resuelta con el texto de
+       *> resolución indicado.
+       *>
+       method-id BotonResolverQueja final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if quejaSeleccionada = null
+               invoke type MessageBox::Show("Seleccione una queja de la tabla.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           if ResolucionQueja::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Indique cómo se ha resuelto la queja.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           if not modeloQueja::ResolverQueja(quejaSeleccionada::id_queja, ResolucionQueja::Text)
+               invoke type MessageBox::Show("Ha ocurrido un error al resolver la queja.", "Error - Base de datos", type MessageBoxButton::OK, type MessageBoxImage::Error)
+               goback
+           end-if
+
+           set ResolucionQueja::Text to "".
+           invoke ActualizarQuejas()
+           invoke type MessageBox::Show("Queja marcada como resuelta.", "Queja resuelta", type MessageBoxButton::OK, type MessageBoxImage::Information)
+           goback.
+       end method.
+
+       *>
+       *> BotonIrInicio
+       *>
+       *> Vuelve a la vista de inicio del admin.
+       *>
+       method-id BotonIrInicio final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/Admin.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonSalir
+       *>
+       *> Carga la vista al Login
+       *>
+       method-id BotonSalir final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/Login.xaml").
+          goback.
+       end method.
+
+
+       end class.
