@@ -0,0 +1,148 @@
+       *>
+       *> AdminImportar
+       *>
+       *> Clase de control de la vista que permite al administrador
+       *> dar de alta pacientes y médicos en bloque a partir de un
+       *> fichero CSV, en vez de tener que registrarlos uno a uno desde
+       *> AdminUsuarios.
+       *>
+       *> El fichero CSV debe traer una línea de cabecera (que se
+       *> descarta) y, por cada fila, las columnas separadas por comas
+       *> en este orden:
+       *>   nombre_usuario,contrasenia,nombre_real,apellidos,
+       *>   fecha_nacimiento(dd/MM/yyyy),tipo(Paciente/Medico),correo,
+       *>   seguridad_social,dni,comunidad,sexo,genero,
+       *>   colegiado,especialidad,fecha_promocion(dd/MM/yyyy),
+       *>   inicio_mananas(hh:mm),fin_mananas(hh:mm),
+       *>   inicio_tardes(hh:mm),fin_tardes(hh:mm),
+       *>   colegiado_caducidad(yyyy-MM-dd, opcional),
+       *>   centro(opcional, solo médico)
+       *> Las columnas que no apliquen al tipo de la fila (p.ej. las de
+       *> médico en una fila de paciente) se dejan vacías pero deben
+       *> seguir presentes para no desalinear las columnas siguientes.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.vista.admin.AdminImportar is partial
+                 inherits type System.Windows.Controls.Page.
+
+       working-storage section.
+
+       01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
+       01 modeloUsuario type CitaMe.modelo.Usuario.
+       01 modeloMedico type CitaMe.modelo.Medico.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
+           set modeloUsuario to new CitaMe.modelo.Usuario().
+           set modeloMedico to new CitaMe.modelo.Medico().
+           goback.
+       end method.
+
+       *>
+       *> BotonImportar
+       *>
+       *> Lee el fichero CSV indicado y registra una fila tras otra,
+       *> acumulando cuántas filas se importaron con éxito y cuántas
+       *> fallaron para mostrar un resumen final.
+       *>
+       method-id BotonImportar final private.
+       local-storage section.
+       01 rutaArchivo string.
+       01 lineas type System.String occurs any.
+       01 columnas type System.String occurs any.
+       01 numeroFila binary-long value 0.
+       01 filasCorrectas binary-long value 0.
+       01 filasConError binary-long value 0.
+       01 idUsuarioNuevo binary-short.
+       01 colegiadoCaducidadSQL string.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+
+           set rutaArchivo to RutaImportar::Text::Trim().
+
+           if rutaArchivo::Equals("") or not type System.IO.File::Exists(rutaArchivo)
+               invoke type MessageBox::Show("Indique la ruta de un fichero CSV existente.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           set lineas to type System.IO.File::ReadAllLines(rutaArchivo).
+
+           perform varying linea as string through lineas
+               set numeroFila to numeroFila + 1
+               *> La primera línea es la cabecera, se descarta
+               if numeroFila > 1 and not linea::Trim()::Equals("")
+                   set columnas to linea::Split(",").
+                   if columnas::Length < 20
+                       set filasConError to filasConError + 1
+                   else
+                       *> RegistrarUsuario/RegistrarPaciente/RegistrarMedico
+                       *> parsean fechas con DateTime::ParseExact, que
+                       *> lanza una FormatException sin capturar ante un
+                       *> valor mal formado; una sola fila con una fecha
+                       *> inválida no debe abortar la importación
+                       *> completa, sino contarse como fila con error,
+                       *> igual que cualquier otro fallo de esta fila.
+                       try
+                           if modeloUsuario::RegistrarUsuario(columnas[0]::Trim(), columnas[1]::Trim(), columnas[2]::Trim(),
+                                                              columnas[3]::Trim(), columnas[4]::Trim(), columnas[5]::Trim(), columnas[6]::Trim())
+                               set idUsuarioNuevo to modeloUsuario::DevuelveIdUsuario(columnas[0]::Trim())
+                               evaluate columnas[5]::Trim()
+                                   when "Paciente"
+                                       invoke modeloUsuario::RegistrarPaciente(idUsuarioNuevo, columnas[7]::Trim(), columnas[8]::Trim(),
+                                                                               columnas[9]::Trim(), columnas[10]::Trim(), columnas[11]::Trim())
+                                       set filasCorrectas to filasCorrectas + 1
+                                   when "Medico"
+                                       set colegiadoCaducidadSQL to columnas[19]::Trim().
+                                       invoke modeloUsuario::RegistrarMedico(idUsuarioNuevo, columnas[12]::Trim(), columnas[9]::Trim(),
+                                                                             columnas[13]::Trim(), columnas[14]::Trim(), columnas[15]::Trim(),
+                                                                             columnas[16]::Trim(), columnas[17]::Trim(), columnas[18]::Trim(),
+                                                                             colegiadoCaducidadSQL)
+                                       if columnas::Length > 20
+                                           invoke modeloMedico::AsignarCentro(idUsuarioNuevo, columnas[20]::Trim())
+                                       end-if
+                                       set filasCorrectas to filasCorrectas + 1
+                                   when other
+                                       set filasConError to filasConError + 1
+                               end-evaluate
+                           else
+                               set filasConError to filasConError + 1
+                           end-if
+                       catch ex as type System.Exception
+                           set filasConError to filasConError + 1
+                       end-try
+                   end-if
+               end-if
+           end-perform.
+
+           invoke type MessageBox::Show(type String::Concat("Importación finalizada.", type Environment::NewLine,
+               "Filas importadas: ", filasCorrectas::ToString(), type Environment::NewLine,
+               "Filas con error: ", filasConError::ToString()), "Importación masiva", type MessageBoxButton::OK, type MessageBoxImage::Information)
+           goback.
+       end method.
+
+       *>
+       *> BotonIrInicio
+       *>
+       *> Vuelve a la vista de inicio del admin.
+       *>
+       method-id BotonIrInicio final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/Admin.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonSalir
+       *>
+       *> Carga la vista al Login
+       *>
+       method-id BotonSalir final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/Login.xaml").
+          goback.
+       end method.
+
+       end class.
