@@ -0,0 +1,226 @@
+       *>
+       *> AdminCitas
+       *>
+       *> Clase de control de la vista que permite al administrador
+       *> buscar citas por fecha/médico/paciente/especialidad y
+       *> cancelarlas directamente, sin pasar por un médico.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.vista.admin.AdminCitas is partial
+                 inherits type System.Windows.Controls.Page.
+
+       working-storage section.
+
+       01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
+       01 modeloCita type CitaMe.modelo.Cita.
+       01 modeloMedico type CitaMe.modelo.Medico.
+       01 citaSeleccionada type CitaMe.modelo.Cita.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           *> Guardamos la referencia a la ventana principal
+           set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
+           *> Cargamos los modelos para consultarlos
+           set modeloCita to new CitaMe.modelo.Cita().
+           set modeloMedico to new CitaMe.modelo.Medico().
+           invoke CargarEspecialidades().
+           invoke Buscar().
+           goback.
+       end method.
+
+       *>
+       *> CargarEspecialidades
+       *>
+       *> Rellena el combo de filtrado de especialidad.
+       *>
+       method-id CargarEspecialidades final private.
+       local-storage section.
+       01 especialidades List[string].
+       procedure division.
+           set especialidades to modeloMedico::DevuelveEspecialidades().
+           invoke filtroEspecialidad::Items::Clear().
+           perform varying especialidad as string through especialidades
+               invoke filtroEspecialidad::Items::Add(especialidad)
+           end-perform.
+       end method.
+
+       *>
+       *> Buscar
+       *>
+       *> Aplica los filtros introducidos y vuelca el resultado en la tabla.
+       *>
+       method-id Buscar final private.
+       local-storage section.
+       01 citas List[type CitaMe.modelo.Cita].
+       01 fechaFiltro string.
+       01 especialidadFiltro string.
+       01 idMedicoFiltro binary-short.
+       01 idPacienteFiltro binary-short.
+       procedure division.
+           if filtroFecha::SelectedDate::HasValue
+               set fechaFiltro to filtroFecha::SelectedDate::Value::ToString("yyyy-MM-dd")
+           else
+               set fechaFiltro to ""
+           end-if
+
+           if filtroEspecialidad::SelectedItem = null
+               set especialidadFiltro to ""
+           else
+               set especialidadFiltro to filtroEspecialidad::SelectedValue::ToString()
+           end-if
+
+           if filtroIdMedico::Text::Trim()::Equals("")
+               set idMedicoFiltro to 0
+           else
+               set idMedicoFiltro to type Int16::Parse(filtroIdMedico::Text)
+           end-if
+
+           if filtroIdPaciente::Text::Trim()::Equals("")
+               set idPacienteFiltro to 0
+           else
+               set idPacienteFiltro to type Int16::Parse(filtroIdPaciente::Text)
+           end-if
+
+           set citas to modeloCita::DevuelveCitasFiltro(fechaFiltro, idMedicoFiltro, idPacienteFiltro, especialidadFiltro).
+           invoke tablaCitasAdmin::Items::Clear().
+           perform varying cita as type CitaMe.modelo.Cita through citas
+               invoke tablaCitasAdmin::Items::Add(cita)
+           end-perform.
+       end method.
+
+       *>
+       *> BotonBuscar
+       *>
+       *> Vuelve a lanzar la búsqueda con los filtros actuales.
+       *>
+       method-id BotonBuscar final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           invoke Buscar().
+           goback.
+       end method.
+
+       *>
+       *> CitaSeleccionada
+       *>
+       *> Habilita el botón de cancelación al seleccionar una cita.
+       *>
+       method-id CitaSeleccionada final private.
+       procedure division using by value sender as object e as type System.Windows.Controls.SelectionChangedEventArgs.
+           set citaSeleccionada to tablaCitasAdmin::SelectedItem as type CitaMe.modelo.Cita.
+           set BotonCancelarCitaAdmin::IsEnabled to not (citaSeleccionada = null).
+           set BotonReprogramarCitaAdmin::IsEnabled to not (citaSeleccionada = null).
+           goback.
+       end method.
+
+       *>
+       *> BotonReprogramarCitaAdmin
+       *>
+       *> Busca el próximo hueco del médico de la cita seleccionada
+       *> y la reprograma, sin pasar por una cancelación.
+       *>
+       method-id BotonReprogramarCitaAdmin final private.
+       local-storage section.
+       01 accionConfirmada type MessageBoxResult.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           set accionConfirmada to type MessageBox::Show("¿Desea reprogramar esta cita al próximo hueco disponible del médico?", "Confirmar acción", type MessageBoxButton::YesNo, type MessageBoxImage::Warning).
+           if not accionConfirmada::Equals(type MessageBoxResult::Yes)
+               goback
+           end-if
+
+           if modeloCita::Reprogramar(citaSeleccionada, "Indiferente")
+               invoke Buscar()
+               invoke type MessageBox::Show("Cita reprogramada con éxito.", "Cita reprogramada", type MessageBoxButton::OK, type MessageBoxImage::Information)
+           else
+               invoke type MessageBox::Show("No se ha encontrado hueco para reprogramar la cita.", "Error - Cita", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+           end-if
+           goback.
+       end method.
+
+       *>
+       *> BotonCancelarCitaAdmin
+       *>
+       *> Cancela directamente la cita seleccionada por el administrador.
+       *>
+       method-id BotonCancelarCitaAdmin final private.
+       local-storage section.
+       01 accionConfirmada type MessageBoxResult.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if motivoCancelacionAdmin::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Indique el motivo de la cancelación.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           set accionConfirmada to type MessageBox::Show("¿Está seguro de que desea cancelar esta cita?", "Confirmar acción", type MessageBoxButton::YesNo, type MessageBoxImage::Warning).
+           if not accionConfirmada::Equals(type MessageBoxResult::Yes)
+               goback
+           end-if
+
+           if modeloCita::CancelarCita(citaSeleccionada::id_cita, motivoCancelacionAdmin::Text)
+               set motivoCancelacionAdmin::Text to ""
+               invoke Buscar()
+               invoke type MessageBox::Show("Cita cancelada con éxito.", "Cita cancelada", type MessageBoxButton::OK, type MessageBoxImage::Information)
+           else
+               invoke type MessageBox::Show("Ha ocurrido un error inesperado cancelando la cita.", "Error cancelación de cita", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+           end-if
+           goback.
+       end method.
+
+       *>
+       *> BotonVerAuditoria
+       *>
+       *> Muestra el histórico de cambios de estado de la cita
+       *> seleccionada (creación, cancelaciones, reprogramaciones...).
+       *>
+       method-id BotonVerAuditoria final private.
+       local-storage section.
+       01 historico List[type CitaMe.modelo.AuditoriaCita].
+       01 textoHistorico string.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if citaSeleccionada = null
+               invoke type MessageBox::Show("Seleccione una cita para ver su histórico.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           set historico to modeloCita::DevuelveAuditoriaCita(citaSeleccionada::id_cita).
+           if historico::Count = 0
+               invoke type MessageBox::Show("Esta cita no tiene histórico de cambios registrado.", "Histórico de cita", type MessageBoxButton::OK, type MessageBoxImage::Information)
+               goback
+           end-if
+
+           set textoHistorico to type String::Concat("Histórico de la cita #", citaSeleccionada::id_cita::ToString()).
+           perform varying filaHistorico as type CitaMe.modelo.AuditoriaCita through historico
+               set textoHistorico to type String::Concat(textoHistorico, type Environment::NewLine,
+                   filaHistorico::fecha_auditoria, " - ", filaHistorico::accion_auditoria, ": ", filaHistorico::detalle_auditoria)
+           end-perform
+
+           invoke type MessageBox::Show(textoHistorico, "Histórico de cita", type MessageBoxButton::OK, type MessageBoxImage::Information).
+           goback.
+       end method.
+
+       *>
+       *> BotonIrInicio
+       *>
+       *> Vuelve a la vista de inicio del admin.
+       *>
+       method-id BotonIrInicio final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/Admin.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonSalir
+       *>
+       *> Carga la vista al Login
+       *>
+       method-id BotonSalir final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/Login.xaml").
+          goback.
+       end method.
+
+
+       end class.
