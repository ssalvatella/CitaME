@@ -0,0 +1,149 @@
+       *>
+       *> AdminEspecialidades
+       *>
+       *> Clase de control de la vista de mantenimiento del catálogo
+       *> maestro de especialidades médicas.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.vista.admin.AdminEspecialidades is partial
+                 inherits type System.Windows.Controls.Page.
+
+       working-storage section.
+
+       01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
+       01 modeloMedico type CitaMe.modelo.Medico.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
+           set modeloMedico to new CitaMe.modelo.Medico().
+           invoke ActualizarEspecialidades().
+           goback.
+       end method.
+
+       *>
+       *> ActualizarEspecialidades
+       *>
+       *> Refresca la tabla con el catálogo actual de especialidades.
+       *>
+       method-id ActualizarEspecialidades final private.
+       local-storage section.
+       01 especialidades List[string].
+       procedure division.
+           set especialidades to modeloMedico::DevuelveEspecialidades().
+           invoke tablaEspecialidades::Items::Clear().
+           perform varying especialidad as string through especialidades
+               invoke tablaEspecialidades::Items::Add(especialidad)
+           end-perform.
+       end method.
+
+       *>
+       *> BotonAnadirEspecialidad
+       *>
+       *> Da de alta la especialidad escrita en el campo de texto.
+       *>
+       method-id BotonAnadirEspecialidad final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if NuevaEspecialidad::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Introduzca el nombre de la especialidad.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           if not modeloMedico::RegistrarEspecialidad(NuevaEspecialidad::Text)
+               invoke type MessageBox::Show("Esta especialidad ya existe o ha ocurrido un error al registrarla.", "Error - Base de datos", type MessageBoxButton::OK, type MessageBoxImage::Error)
+               goback
+           end-if
+
+           set NuevaEspecialidad::Text to "".
+           invoke ActualizarEspecialidades().
+           goback.
+       end method.
+
+       *>
+       *> BotonEliminarEspecialidad
+       *>
+       *> Elimina del catálogo la especialidad seleccionada en la tabla.
+       *>
+       method-id BotonEliminarEspecialidad final private.
+       local-storage section.
+       01 especialidadSeleccionada string.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if tablaEspecialidades::SelectedItem = null
+               goback
+           end-if
+
+           set especialidadSeleccionada to tablaEspecialidades::SelectedItem::ToString().
+           invoke modeloMedico::EliminarEspecialidad(especialidadSeleccionada).
+           invoke ActualizarEspecialidades().
+           goback.
+       end method.
+
+       *>
+       *> BotonGuardarHorario
+       *>
+       *> Configura la duración de cita, los límites de horario de
+       *> mañana/tarde y la antelación mínima para citas del mismo día
+       *> de la especialidad seleccionada en la tabla, en vez de
+       *> depender del valor fijo por defecto para todas.
+       *>
+       method-id BotonGuardarHorario final private.
+       local-storage section.
+       01 especialidadSeleccionada string.
+       01 duracionMinutos binary-short.
+       01 antelacionMinutos binary-short.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           if tablaEspecialidades::SelectedItem = null
+               invoke type MessageBox::Show("Seleccione una especialidad de la tabla.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           set especialidadSeleccionada to tablaEspecialidades::SelectedItem::ToString().
+
+           if DuracionCitaEspecialidad::Text::Trim()::Equals("")
+               set duracionMinutos to 0
+           else
+               set duracionMinutos to type Int16::Parse(DuracionCitaEspecialidad::Text::Trim()).
+           end-if
+
+           if AntelacionMinimaEspecialidad::Text::Trim()::Equals("")
+               set antelacionMinutos to 0
+           else
+               set antelacionMinutos to type Int16::Parse(AntelacionMinimaEspecialidad::Text::Trim()).
+           end-if
+
+           if not modeloMedico::ConfigurarHorarioEspecialidad(especialidadSeleccionada, duracionMinutos, FinMananasEspecialidad::Text, FinTardesEspecialidad::Text, antelacionMinutos)
+               invoke type MessageBox::Show("Ha ocurrido un error al guardar el horario.", "Error - Base de datos", type MessageBoxButton::OK, type MessageBoxImage::Error)
+               goback
+           end-if
+
+           invoke type MessageBox::Show("Horario de la especialidad guardado con éxito.", "Horario guardado", type MessageBoxButton::OK, type MessageBoxImage::Information)
+           goback.
+       end method.
+
+       *>
+       *> BotonIrInicio
+       *>
+       *> Vuelve a la vista de inicio del admin.
+       *>
+       method-id BotonIrInicio final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/Admin.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonSalir
+       *>
+       *> Carga la vista al Login
+       *>
+       method-id BotonSalir final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/Login.xaml").
+          goback.
+       end method.
+
+
+       end class.
