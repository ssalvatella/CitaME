@@ -0,0 +1,92 @@
+       *>
+       *> AdminReconciliacion
+       *>
+       *> Clase de control de la vista con el informe de cierre de
+       *> jornada: citas programadas vs completadas, canceladas y no
+       *> presentadas de un día.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.vista.admin.AdminReconciliacion is partial
+                 inherits type System.Windows.Controls.Page.
+
+       working-storage section.
+
+       01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
+       01 modeloCita type CitaMe.modelo.Cita.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
+           set modeloCita to new CitaMe.modelo.Cita().
+           set filtroFechaReconciliacion::SelectedDate to type System.DateTime::Now.
+           invoke Consultar().
+           goback.
+       end method.
+
+       *>
+       *> Consultar
+       *>
+       *> Calcula y muestra el informe de reconciliación para la fecha
+       *> seleccionada en filtroFechaReconciliacion.
+       *>
+       method-id Consultar private.
+       local-storage section.
+       01 fechaSQL pic x(10).
+       01 reconciliacion type CitaMe.modelo.ReconciliacionDiaria.
+       procedure division.
+
+           if filtroFechaReconciliacion::SelectedDate::HasValue
+               set fechaSQL to filtroFechaReconciliacion::SelectedDate::Value::ToString("yyyy-MM-dd")
+           else
+               set fechaSQL to type DateTime::Now::ToString("yyyy-MM-dd")
+           end-if
+
+           set reconciliacion to modeloCita::DevuelveReconciliacionDiaria(fechaSQL).
+
+           set textoTotalReconciliacion::Text to reconciliacion::total_citas_reconciliacion::ToString().
+           set textoCompletadasReconciliacion::Text to reconciliacion::completadas_reconciliacion::ToString().
+           set textoCanceladasReconciliacion::Text to reconciliacion::canceladas_reconciliacion::ToString().
+           set textoNoPresentadasReconciliacion::Text to reconciliacion::no_presentadas_reconciliacion::ToString().
+           set textoPendientesReconciliacion::Text to reconciliacion::pendientes_reconciliacion::ToString().
+
+           goback.
+       end method.
+
+       *>
+       *> BotonConsultarReconciliacion
+       *>
+       *> Vuelve a calcular el informe para la fecha seleccionada
+       *>
+       method-id BotonConsultarReconciliacion final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+           invoke Consultar().
+           goback.
+       end method.
+
+       *>
+       *> BotonIrInicio
+       *>
+       *> Vuelve a la vista de inicio del admin.
+       *>
+       method-id BotonIrInicio final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/Admin.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonSalir
+       *>
+       *> Carga la vista al Login
+       *>
+       method-id BotonSalir final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/Login.xaml").
+          goback.
+       end method.
+
+
+       end class.
