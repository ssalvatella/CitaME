@@ -15,21 +15,50 @@
        01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
        01 modeloUsuario type CitaMe.modelo.Usuario.
        01 registradosRecientes type List[type CitaMe.modelo.Usuario].
+       01 modeloNotificador type CitaMe.modelo.Notificador.
+       01 modeloMedico type CitaMe.modelo.Medico.
+       01 modeloCita type CitaMe.modelo.Cita.
+
+       *> Días de antigüedad a partir de los cuales una cita ya cerrada
+       *> (cancelada, no presentada o con diagnóstico) se archiva
+       01 DIAS_ANTIGUEDAD_ARCHIVO binary-short value 365.
+
+       *> Días de antelación con los que se avisa de una colegiación
+       *> próxima a caducar
+       01 DIAS_ANTELACION_COLEGIADO binary-short value 30.
 
        method-id NEW.
        local-storage section.
+       01 medicosColegioCaducando List[type CitaMe.modelo.Medico].
+       01 avisoColegiados string.
        procedure division.
            invoke self::InitializeComponent().
            *> Guardamos la referencia a la ventana principal
            set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
            *> Cargamos el modelo de usuarios para consultarlo
            set modeloUsuario to new CitaMe.modelo.Usuario().
+           set modeloNotificador to new CitaMe.modelo.Notificador().
+           set modeloMedico to new CitaMe.modelo.Medico().
+           set modeloCita to new CitaMe.modelo.Cita().
            *> Obtenemos los usuarios registrados recientemente
            set registradosRecientes to modeloUsuario::UltimosRegistrados().
            *> Ponemos los usuarios obtenidos en la tabla
            perform varying usuario as type CitaMe.modelo.Usuario through registradosRecientes
                invoke tablaUsuariosRegistrados::Items::Add(usuario)
            end-perform.
+
+           *> Avisamos de las colegiaciones próximas a caducar
+           set medicosColegioCaducando to modeloMedico::DevuelveMedicosColegioCaducando(DIAS_ANTELACION_COLEGIADO).
+           if medicosColegioCaducando::Count > 0
+               set avisoColegiados to "Colegiación próxima a caducar:".
+               perform varying medicoCaducando as type CitaMe.modelo.Medico through medicosColegioCaducando
+                   set avisoColegiados to type String::Concat(avisoColegiados, type Environment::NewLine,
+                       "- ", medicoCaducando::usuario::nombre_real_usr, " ", medicoCaducando::usuario::apellidos_usr,
+                       " (nº ", medicoCaducando::colegiado, "): ", medicoCaducando::colegiado_caducidad)
+               end-perform
+               invoke type MessageBox::Show(avisoColegiados, "Renovaciones de colegiación", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+           end-if
+
            goback.
        end method.
        
@@ -55,5 +84,171 @@
           goback.
        end method.
 
+       *>
+       *> BotonIrCitas
+       *>
+       *> Carga la vista de mantenimiento de citas para el administrador
+       *>
+       method-id BotonIrCitas final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/AdminCitas.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonIrEspecialidades
+       *>
+       *> Carga la vista de mantenimiento del catálogo de especialidades
+       *>
+       method-id BotonIrEspecialidades final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/AdminEspecialidades.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonIrSalas
+       *>
+       *> Carga la vista de mantenimiento del catálogo de salas de consulta
+       *>
+       method-id BotonIrSalas final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/AdminSalas.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonIrSalaEspera
+       *>
+       *> Carga el panel de sala de espera con las citas de hoy
+       *> confirmadas por los pacientes
+       *>
+       method-id BotonIrSalaEspera final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/AdminSalaEspera.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonIrCentros
+       *>
+       *> Carga la vista de mantenimiento del catálogo de centros/clínicas
+       *>
+       method-id BotonIrCentros final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/AdminCentros.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonIrImportar
+       *>
+       *> Carga la vista de importación masiva de pacientes y médicos
+       *>
+       method-id BotonIrImportar final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/AdminImportar.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonIrQuejas
+       *>
+       *> Carga la vista de quejas escaladas pendientes de resolver
+       *>
+       method-id BotonIrQuejas final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/AdminQuejas.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonIrInformes
+       *>
+       *> Carga la vista con el informe de actividad por especialidad
+       *>
+       method-id BotonIrInformes final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/AdminInformes.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonIrReconciliacion
+       *>
+       *> Carga la vista con el informe de cierre de jornada (citas
+       *> programadas vs completadas, canceladas y no presentadas)
+       *>
+       method-id BotonIrReconciliacion final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/AdminReconciliacion.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonEnviarRecordatorios
+       *>
+       *> Lanza el envío de los recordatorios por correo de las citas de
+       *> mañana. Pensado para ejecutarse una vez al día desde aquí hasta
+       *> que se disponga de un programador de tareas externo.
+       *>
+       method-id BotonEnviarRecordatorios final private.
+       local-storage section.
+       01 enviados binary-long.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          set enviados to modeloNotificador::EnviarRecordatoriosManiana().
+          invoke type MessageBox::Show(type String::Concat("Recordatorios enviados: ", enviados::ToString()), "Recordatorios de citas", type MessageBoxButton::OK, type MessageBoxImage::Information).
+          goback.
+       end method.
+
+       *>
+       *> BotonArchivarCitas
+       *>
+       *> Lanza el archivado de citas ya cerradas (canceladas, no
+       *> presentadas o con diagnóstico) con más de
+       *> DIAS_ANTIGUEDAD_ARCHIVO días de antigüedad, moviéndolas a
+       *> citas_historico. Pensado para ejecutarse manualmente desde
+       *> aquí hasta que se disponga de un programador de tareas externo.
+       *>
+       method-id BotonArchivarCitas final private.
+       local-storage section.
+       01 archivadas binary-long.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          set archivadas to modeloCita::ArchivarCitasAntiguas(DIAS_ANTIGUEDAD_ARCHIVO).
+          invoke type MessageBox::Show(type String::Concat("Citas archivadas: ", archivadas::ToString()), "Archivado de citas", type MessageBoxButton::OK, type MessageBoxImage::Information).
+          goback.
+       end method.
+
+       *>
+       *> BotonLiberarCitasNoConfirmadas
+       *>
+       *> Lanza la liberación de las citas que llevan más de
+       *> TIMEOUT_CONFIRMACION_MINUTOS minutos registradas sin que el
+       *> paciente haya introducido el código de confirmación, para que
+       *> esos huecos vuelvan a estar disponibles. Pensado para
+       *> ejecutarse periódicamente desde aquí hasta que se disponga de
+       *> un programador de tareas externo, igual que BotonArchivarCitas.
+       *>
+       method-id BotonLiberarCitasNoConfirmadas final private.
+       local-storage section.
+       01 liberadas binary-long.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          set liberadas to modeloCita::LiberarCitasNoConfirmadas().
+          invoke type MessageBox::Show(type String::Concat("Citas liberadas por falta de confirmación: ", liberadas::ToString()), "Citas no confirmadas", type MessageBoxButton::OK, type MessageBoxImage::Information).
+          goback.
+       end method.
+
+       *>
+       *> BotonCambiarContrasenia
+       *>
+       *> Carga la vista para cambiar la contraseña propia
+       *>
+       method-id BotonCambiarContrasenia final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          set vtnPrincipal::FrameOrigen to "/vista/admin/Admin.xaml".
+          invoke vtnPrincipal::CambiarFrame("/vista/CambiarContrasenia.xaml").
+          goback.
+       end method.
+
 
        end class.
