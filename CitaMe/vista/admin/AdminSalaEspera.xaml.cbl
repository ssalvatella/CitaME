@@ -0,0 +1,78 @@
+       *>
+       *> AdminSalaEspera
+       *>
+       *> Clase de control de la vista del panel de sala de espera:
+       *> muestra las citas de hoy cuyos pacientes ya han confirmado su
+       *> llegada, ordenadas por orden de llegada.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.vista.admin.AdminSalaEspera is partial
+                 inherits type System.Windows.Controls.Page.
+
+       working-storage section.
+
+       01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
+       01 modeloCita type CitaMe.modelo.Cita.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
+           set modeloCita to new CitaMe.modelo.Cita().
+           invoke ActualizarSalaEspera().
+           goback.
+       end method.
+
+       *>
+       *> ActualizarSalaEspera
+       *>
+       *> Refresca la tabla con la cola actual de la sala de espera.
+       *>
+       method-id ActualizarSalaEspera final private.
+       local-storage section.
+       01 citas List[type CitaMe.modelo.Cita].
+       procedure division.
+           set citas to modeloCita::DevuelveSalaEspera().
+           invoke tablaSalaEspera::Items::Clear().
+           perform varying cita as type CitaMe.modelo.Cita through citas
+               invoke tablaSalaEspera::Items::Add(cita)
+           end-perform.
+       end method.
+
+       *>
+       *> BotonActualizar
+       *>
+       *> Vuelve a consultar la cola de la sala de espera.
+       *>
+       method-id BotonActualizar final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke ActualizarSalaEspera().
+          goback.
+       end method.
+
+       *>
+       *> BotonIrInicio
+       *>
+       *> Vuelve a la vista de inicio del admin.
+       *>
+       method-id BotonIrInicio final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/admin/Admin.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonSalir
+       *>
+       *> Carga la vista al Login
+       *>
+       method-id BotonSalir final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/Login.xaml").
+          goback.
+       end method.
+
+
+       end class.
