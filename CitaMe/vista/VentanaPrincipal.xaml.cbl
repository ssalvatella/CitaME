@@ -16,16 +16,45 @@
        01 Instancia type CitaMe.vista.VentanaPrincipal static.
 
        01 BaseDatos type CitaMe.BaseDatos.
+       01 ApiReservas type CitaMe.modelo.ApiReservas.
+       01 usuarioModelo type CitaMe.modelo.Usuario.
        01 CitaIniciada property type CitaMe.modelo.Cita.
+       01 FrameOrigen property string.
 
        method-id NEW.
+       local-storage section.
+       01 conectado type Boolean.
        procedure division.
 
            invoke self::InitializeComponent()
 
-           *> Abrimos la conexión con la base de datos
+           *> Abrimos la conexión con la base de datos. Si no se
+           *> consigue conectar, no se inicializa nada más (ni el API de
+           *> reservas, ni la instancia usada para navegar entre vistas)
+           *> y se cierra la aplicación, en vez de dejar que el usuario
+           *> navegue a Login/Admin/Medico/Paciente contra una conexión
+           *> inexistente.
            set BaseDatos to new CitaMe.BaseDatos().
-           invoke BaseDatos::Conectar().
+           set conectado to BaseDatos::Conectar().
+
+           if not conectado
+               invoke type System.Windows.Application::Current::Shutdown()
+               goback
+           end-if
+
+           *> Migración de un solo uso de las contraseñas que se
+           *> almacenaron en claro antes de introducir el hashing (ver
+           *> Usuario::MigrarContraseniasPlanas); idempotente, por lo que
+           *> no pasa nada por invocarla en cada arranque.
+           set usuarioModelo to new CitaMe.modelo.Usuario().
+           invoke usuarioModelo::MigrarContraseniasPlanas().
+
+           *> Arranca el API de reservas para widgets de terceros si hay
+           *> un puerto configurado en citame.cfg (api_puerto); si no,
+           *> no hace nada, igual que Notificador se queda inactivo sin
+           *> los datos de SMTP configurados.
+           set ApiReservas to new CitaMe.modelo.ApiReservas().
+           invoke ApiReservas::IniciarEscucha().
 
            set Instancia to self.
            goback.
