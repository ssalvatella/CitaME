@@ -0,0 +1,65 @@
+       *>
+       *> Kiosko
+       *>
+       *> Clase de control de la vista de quiosco de sala de espera:
+       *> permite a un paciente confirmar su llegada a la cita de hoy
+       *> buscando por su DNI, sin necesidad de iniciar sesión.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.vista.Kiosko is partial
+                 inherits type System.Windows.Controls.Page.
+
+       working-storage section.
+
+       01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
+       01 modeloCita type CitaMe.modelo.Cita.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
+           set modeloCita to new CitaMe.modelo.Cita().
+           goback.
+       end method.
+
+       *>
+       *> BotonCheckIn
+       *>
+       *> Busca la cita de hoy pendiente de llegada para el DNI
+       *> introducido y, si existe, la registra como llegada.
+       *>
+       method-id BotonCheckIn final private.
+       local-storage section.
+       01 cita type CitaMe.modelo.Cita.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+
+           if DniKiosko::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Introduzca su DNI para confirmar su llegada.", "Complete Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           set cita to modeloCita::RegistrarLlegadaPorDni(DniKiosko::Text).
+
+           if cita = null
+               invoke type MessageBox::Show("No se ha encontrado ninguna cita pendiente de llegada para hoy con ese DNI.", "Sin cita", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+           else
+               set DniKiosko::Text to "".
+               invoke type MessageBox::Show("Llegada confirmada. En breve será atendido.", "Llegada confirmada", type MessageBoxButton::OK, type MessageBoxImage::Information)
+           end-if
+           goback.
+       end method.
+
+       *>
+       *> BotonIrLogin
+       *>
+       *> Vuelve a la pantalla de inicio de sesión.
+       *>
+       method-id BotonIrLogin final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/Login.xaml").
+          goback.
+       end method.
+
+       end class.
