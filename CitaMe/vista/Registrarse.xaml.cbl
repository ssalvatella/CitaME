@@ -0,0 +1,156 @@
+       *>
+       *> Registrarse
+       *>
+       *> Clase de control de la vista que permite a un paciente
+       *> nuevo registrarse por sí mismo, sin pasar por el administrador.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.vista.Registrarse is partial
+                 inherits type System.Windows.Controls.Page.
+
+       working-storage section.
+
+       01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
+       01 modeloUsuario type CitaMe.modelo.Usuario.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
+           set modeloUsuario to new CitaMe.modelo.Usuario().
+           goback.
+       end method.
+
+       *>
+       *> ValidarFormulario
+       *>
+       *> Comprueba los campos del formulario de autorregistro
+       *> y en caso de error muestra un mensaje.
+       *>
+       method-id ValidarFormulario final private.
+       procedure division returning valido as type Boolean.
+           if NuevoNombreUsuario::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Introduzca un nombre de usuario.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if modeloUsuario::NombreUsuarioExiste(NuevoNombreUsuario::Text)
+               invoke type MessageBox::Show("Este nombre de usuario ya existe. Introduzca otro nombre de usuario.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if NuevoContraseña::Password::Trim()::Equals("")
+               invoke type MessageBox::Show("Introduzca una contraseña.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if NuevoContraseña::Password::Length < 6
+               invoke type MessageBox::Show("Introduzca una contraseña de mínimo 6 carácteres.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if not NuevoContraseña::Password::Equals(NuevoRepetirContraseña::Password)
+               invoke type MessageBox::Show("Confirme la contraseña repitiendola en el segundo campo.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if NuevoNombre::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Introduzca su nombre.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if NuevoApellidos::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Introduzca sus apellidos.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if NuevoFechaNacimiento::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Introduzca su fecha de nacimiento.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if PacienteDNI::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Introduzca su DNI.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if not modeloUsuario::ValidarDNI(PacienteDNI::Text)
+               invoke type MessageBox::Show("El DNI introducido no tiene un formato válido.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if PacienteNumeroSeguridad::Text::Trim()::Equals("")
+               invoke type MessageBox::Show("Introduzca su número de Seguridad Social.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if not modeloUsuario::ValidarSeguridadSocial(PacienteNumeroSeguridad::Text)
+               invoke type MessageBox::Show("El número de Seguridad Social debe tener 12 dígitos numéricos.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if PacienteComunidad::SelectedValue = null
+               invoke type MessageBox::Show("Indique su comunidad autónoma.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if PacienteSexo::SelectedValue = null
+               invoke type MessageBox::Show("Indique su sexo.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+           if PacienteGenero::SelectedValue = null
+               invoke type MessageBox::Show("Indique su género.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               set valido to False
+               goback
+           end-if
+
+           set valido to true.
+       end method.
+
+       *>
+       *> BotonRegistrarse
+       *>
+       *> Valida el formulario y, si es correcto, registra un usuario
+       *> de tipo Paciente y vuelve al Login para que pueda entrar.
+       *>
+       method-id BotonRegistrarse final private.
+       local-storage section.
+       01 idUsuario binary-short.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+
+           if not ValidarFormulario()
+               goback
+           end-if
+
+           if not modeloUsuario::RegistrarUsuario(NuevoNombreUsuario::Text, NuevoContraseña::Password,
+                                                  NuevoNombre::Text, NuevoApellidos::Text, NuevoFechaNacimiento::Text,
+                                                  "Paciente", NuevoCorreo::Text)
+               invoke type MessageBox::Show("Ha ocurrido un error grave a la hora de procesar el registro.", "Error - Base de datos",
+                                            type MessageBoxButton::OK, type MessageBoxImage::Error)
+               goback
+           end-if
+
+           set idUsuario to modeloUsuario::DevuelveIdUsuario(NuevoNombreUsuario::Text).
+           invoke modeloUsuario::RegistrarPaciente(idUsuario, PacienteNumeroSeguridad::Text, PacienteDNI::Text,
+                                                   PacienteComunidad::Text, PacienteSexo::Text, PacienteGenero::Text).
+
+           invoke type MessageBox::Show("Registro completado con éxito. Ya puede iniciar sesión.", "Registro completado", type MessageBoxButton::OK, type MessageBoxImage::Information)
+           invoke vtnPrincipal::CambiarFrame("/vista/Login.xaml").
+           goback.
+       end method.
+
+       *>
+       *> BotonVolver
+       *>
+       *> Vuelve a la vista de Login sin registrar nada.
+       *>
+       method-id BotonVolver final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/Login.xaml").
+          goback.
+       end method.
+
+       end class.
