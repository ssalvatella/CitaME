@@ -43,6 +43,7 @@
        01 UsuarioValido pic 9.
        01 UsuarioActivo pic 9.
        01 TipoUsuario pic 9.
+       01 eleccionRol type MessageBoxResult.
        procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
 
           *> Se obtiene el contenido introducido por el usuario
@@ -64,18 +65,51 @@
           end-if.
          *> Comprobamos el tipo de usuario
           set TipoUsuario to Usuario::DevuelveTipo(NombreUsuario).
+          set idUsuario to Usuario::DevuelveIdUsuario(NombreUsuario).
+
+         *> Un médico puede tener también un registro de paciente asociado
+         *> (doble rol). En ese caso se le deja elegir con qué rol entrar
+         *> en lugar de forzar siempre el rol de médico.
+          if TipoUsuario = type CitaMe.modelo.Usuario::TIPO_MEDICO and Usuario::TienePaciente(idUsuario)
+            set eleccionRol to type MessageBox::Show(type String::Concat("También tiene un registro de paciente asociado a su usuario.", type Environment::NewLine, "¿Desea entrar como paciente? (Si elige que no, entrará como médico)"), "Seleccione un rol", type MessageBoxButton::YesNo, type MessageBoxImage::Question)
+            if eleccionRol::Equals(type MessageBoxResult::Yes)
+              invoke vtnPrincipal::CambiarFrame("/vista/paciente/Paciente.xaml")
+              goback
+            end-if
+          end-if.
+
          *> Según el tipo de usuario cargamos una ventana u otra
           evaluate TipoUsuario
           when type CitaMe.modelo.Usuario::TIPO_ADMINISTRADOR
-            set idUsuario to Usuario::DevuelveIdUsuario(NombreUsuario)
             invoke vtnPrincipal::CambiarFrame("/vista/admin/Admin.xaml")
           when type CitaMe.modelo.Usuario::TIPO_MEDICO
-            set idUsuario to Usuario::DevuelveIdUsuario(NombreUsuario)
             invoke vtnPrincipal::CambiarFrame("/vista/medico/Medico.xaml")
           when type CitaMe.modelo.Usuario::TIPO_PACIENTE
-            set idUsuario to Usuario::DevuelveIdUsuario(NombreUsuario)
             invoke vtnPrincipal::CambiarFrame("/vista/paciente/Paciente.xaml")
           end-evaluate.
        end method.
 
+       *>
+       *> BotonRegistrarse
+       *>
+       *> Carga la vista de autorregistro de pacientes
+       *>
+       method-id BotonRegistrarse final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/Registrarse.xaml").
+          goback.
+       end method.
+
+       *>
+       *> BotonIrKiosko
+       *>
+       *> Carga la pantalla de quiosco de sala de espera, para que un
+       *> paciente confirme su llegada sin iniciar sesión.
+       *>
+       method-id BotonIrKiosko final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame("/vista/Kiosko.xaml").
+          goback.
+       end method.
+
        end class.
