@@ -0,0 +1,74 @@
+       *>
+       *> CambiarContrasenia
+       *>
+       *> Clase de control de la vista que permite a cualquier usuario
+       *> ya identificado (admin, médico o paciente) cambiar su propia
+       *> contraseña.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.vista.CambiarContrasenia is partial
+                 inherits type System.Windows.Controls.Page.
+
+       working-storage section.
+
+       01 vtnPrincipal type CitaMe.vista.VentanaPrincipal.
+       01 modeloUsuario type CitaMe.modelo.Usuario.
+
+       method-id NEW.
+       procedure division.
+           invoke self::InitializeComponent()
+           set vtnPrincipal to type CitaMe.vista.VentanaPrincipal::DevuelveInstancia().
+           set modeloUsuario to new CitaMe.modelo.Usuario().
+           goback.
+       end method.
+
+       *>
+       *> BotonCambiar
+       *>
+       *> Valida el formulario y, si es correcto, cambia la contraseña
+       *> del usuario identificado actualmente.
+       *>
+       method-id BotonCambiar final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+
+           if ContraseniaActual::Password::Trim()::Equals("")
+               invoke type MessageBox::Show("Introduzca su contraseña actual.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           if ContraseniaNueva::Password::Length < 6
+               invoke type MessageBox::Show("Introduzca una contraseña nueva de mínimo 6 carácteres.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           if not ContraseniaNueva::Password::Equals(ContraseniaRepetir::Password)
+               invoke type MessageBox::Show("Confirme la contraseña nueva repitiendola en el segundo campo.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+               goback
+           end-if
+
+           if modeloUsuario::CambiarContrasenia(type CitaMe.vista.Login::idUsuario, ContraseniaActual::Password, ContraseniaNueva::Password)
+               set ContraseniaActual::Password to ""
+               set ContraseniaNueva::Password to ""
+               set ContraseniaRepetir::Password to ""
+               invoke type MessageBox::Show("Contraseña actualizada con éxito.", "Contraseña actualizada", type MessageBoxButton::OK, type MessageBoxImage::Information)
+               invoke vtnPrincipal::CambiarFrame(vtnPrincipal::FrameOrigen)
+           else
+               invoke type MessageBox::Show("La contraseña actual no es correcta.", "Error - Formulario", type MessageBoxButton::OK, type MessageBoxImage::Warning)
+           end-if
+           goback.
+       end method.
+
+       *>
+       *> BotonVolver
+       *>
+       *> Vuelve a la vista desde la que se accedió a este formulario.
+       *>
+       method-id BotonVolver final private.
+       procedure division using by value sender as object e as type System.Windows.RoutedEventArgs.
+          invoke vtnPrincipal::CambiarFrame(vtnPrincipal::FrameOrigen).
+          goback.
+       end method.
+
+       end class.
