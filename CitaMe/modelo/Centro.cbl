@@ -0,0 +1,128 @@
+       *>
+       *> Centro
+       *>
+       *> Clase que encapsula el catálogo de centros/clínicas donde
+       *> pasan consulta los médicos, igual que Sala encapsula el
+       *> catálogo de salas de consulta.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.modelo.Centro.
+
+       working-storage section.
+
+       *> Habilita las variables de SQL
+       exec sql
+           include sqlca
+       end-exec.
+
+       *>
+       *> DevuelveCentros
+       *>
+       *> Devuelve el catálogo completo de centros/clínicas.
+       *>
+       *> Devuelve:
+       *>     centros List[str]: nombres de todos los centros existentes
+       *>
+       method-id DevuelveCentros.
+       local-storage section.
+       01 nombre pic x(25).
+       01 nombreString string.
+       procedure division returning centros as type List[string].
+
+           set centros to new List[string].
+
+           exec sql
+               declare centroTbl cursor for
+               select c.nombre_centro
+                   from centros as c
+                   order by c.nombre_centro
+           end-exec.
+
+           exec sql
+               open centroTbl
+           end-exec.
+
+           perform until SQLCODE < 0 OR SQLCODE = 100
+
+               exec sql
+                   fetch centroTbl into
+                   :nombre
+               end-exec
+
+               set nombreString to nombre
+               set nombreString to nombreString::Trim()
+               invoke centros::Add(nombreString)
+
+           end-perform.
+
+           exec sql
+               close centroTbl
+           end-exec.
+
+       end method.
+
+       *>
+       *> RegistrarCentro
+       *>
+       *> Da de alta un nuevo centro/clínica en el catálogo.
+       *>
+       *> Parámetros:
+       *>     nombre (str): Nombre del centro
+       *>
+       *> Devuelve:
+       *>     Boolean: True en caso de ejecución correcta
+       *>              False en caso de error (por ejemplo, nombre duplicado)
+       *>
+       method-id RegistrarCentro.
+       local-storage section.
+       01 nombreSQL pic x(25).
+       procedure division using by value nombre as string
+                                   returning exito as type Boolean.
+
+           set nombreSQL to nombre.
+
+           exec sql
+               insert into centros (nombre_centro)
+               values (:nombreSQL)
+           end-exec.
+
+           if SQLCODE < 0
+               set exito to False
+           else
+               set exito to True
+           end-if
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       *>
+       *> EliminarCentro
+       *>
+       *> Da de baja un centro del catálogo.
+       *>
+       *> Parámetros:
+       *>     nombre (str): Nombre del centro a eliminar
+       *>
+       method-id EliminarCentro.
+       local-storage section.
+       01 nombreSQL pic x(25).
+       procedure division using by value nombre as string.
+
+           set nombreSQL to nombre.
+
+           exec sql
+               delete from centros where nombre_centro = :nombreSQL
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       end class.
