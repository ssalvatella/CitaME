@@ -73,7 +73,12 @@
 
            exec sql
                declare pacTbl cursor for
-                   select * from pacientes as p
+                   select p.id_usuario_paciente, p.seguridad_social_paciente, p.dni_paciente,
+                          p.comunidad_paciente, p.sexo_paciente, p.genero_paciente,
+                          u.id_usuario, u.nombre_usuario, u.contrasenia_usuario, u.nombre_real_usuario,
+                          u.apellidos_usuario, u.tipo_usuario, u.fechaRegistro_usuario,
+                          u.fechaNacimiento_usuario, u.activo_usuario
+                   from pacientes as p
                    left join usuarios as u on (p.id_usuario_paciente = u.id_usuario)
                    where p.id_usuario_paciente = :argumentoIdPaciente
            end-exec.
