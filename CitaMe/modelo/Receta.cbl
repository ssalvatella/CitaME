@@ -0,0 +1,148 @@
+       *>
+       *> Receta
+       *>
+       *> Clase que encapsula el modelo de la receta médica
+       *> asociada a una cita ya diagnosticada.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 15/12/2017
+       *>
+       class-id CitaMe.modelo.Receta.
+
+       working-storage section.
+
+       01 id_receta property pic S9(9) COMP-4.
+       01 cita_receta property pic S9(9) COMP-4.
+       01 medicamento_receta property string.
+       01 dosis_receta property string.
+       01 instrucciones_receta property string.
+       01 fecha_receta property type DateTime.
+
+       *> Habilita las variables de SQL
+       exec sql
+           include sqlca
+       end-exec.
+
+       *>
+       *> RegistrarReceta
+       *>
+       *> Registra una nueva receta asociada a una cita ya
+       *> diagnosticada.
+       *>
+       *> Parámetros:
+       *>     cita (int): ID de la cita a la que pertenece la receta
+       *>     medicamento (str): Nombre del medicamento recetado
+       *>     dosis (str): Dosis indicada
+       *>     instrucciones (str): Instrucciones de uso
+       *>
+       *> Devuelve:
+       *>     exito (Boolean): True en caso de ejecución correcta
+       *>                      False en caso de error
+       *>
+       method-id RegistrarReceta.
+       local-storage section.
+       01 argumentoCita pic S9(9) COMP-4.
+       01 medicamentoSQL pic x(100).
+       01 dosisSQL pic x(100).
+       01 instruccionesSQL pic x(1000).
+       01 fechaSQL pic x(10).
+       procedure division using by value cita as binary-long
+                                         medicamento as string
+                                         dosis as string
+                                         instrucciones as string
+                                   returning exito as type Boolean.
+
+           set argumentoCita to cita.
+           set medicamentoSQL to medicamento.
+           set dosisSQL to dosis.
+           set instruccionesSQL to instrucciones.
+           set fechaSQL to type DateTime::Now::ToString("yyyy-MM-dd").
+
+           exec sql
+               insert into recetas
+                   (cita_receta, medicamento_receta, dosis_receta, instrucciones_receta, fecha_receta)
+               values
+                   (:argumentoCita, :medicamentoSQL, :dosisSQL, :instruccionesSQL, :fechaSQL)
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+           if SQLCODE = 0
+               set exito to True
+           else
+               set exito to False
+           end-if.
+
+       end method.
+
+       *>
+       *> DevuelveRecetasCita
+       *>
+       *> Devuelve la lista de recetas asociadas a una cita.
+       *>
+       *> Parámetros:
+       *>     cita (int): ID de la cita
+       *>
+       *> Devuelve:
+       *>     recetas (List[Receta]): lista de recetas
+       *>
+       method-id DevuelveRecetasCita.
+       local-storage section.
+       01 argumentoCita pic S9(9) COMP-4.
+       01 recetaActual type Receta.
+       01 id_receta_sql pic S9(9) COMP-4.
+       01 cita_sql pic S9(9) COMP-4.
+       01 medicamento pic x(100).
+       01 medicamentoStr string.
+       01 dosis pic x(100).
+       01 dosisStr string.
+       01 instrucciones pic x(1000).
+       01 instruccionesStr string.
+       01 fechaSQL pic x(10).
+       procedure division using by value cita as binary-long
+                                   returning recetas as List[type Receta].
+
+           set recetas to new List[type Receta]().
+           set argumentoCita to cita.
+
+           exec sql
+               declare recetaTbl cursor for
+                   select * from recetas as r
+                   where r.cita_receta = :argumentoCita
+                   order by r.fecha_receta desc
+           end-exec
+           exec sql
+               open recetaTbl
+           end-exec
+
+           perform until SQLCODE = 100
+
+               exec sql
+                   fetch recetaTbl into
+                   :id_receta_sql, :cita_sql, :medicamento, :dosis, :instrucciones, :fechaSQL
+               end-exec
+
+               if SQLCODE = 100
+                   goback
+               end-if
+
+               set recetaActual to new Receta()
+               set recetaActual::id_receta to id_receta_sql
+               set recetaActual::cita_receta to cita_sql
+               set medicamentoStr to medicamento as string
+               set recetaActual::medicamento_receta to medicamentoStr::Trim()
+               set dosisStr to dosis as string
+               set recetaActual::dosis_receta to dosisStr::Trim()
+               set instruccionesStr to instrucciones as string
+               set recetaActual::instrucciones_receta to instruccionesStr::Trim()
+               set recetaActual::fecha_receta to type DateTime::ParseExact(fechaSQL, "yyyy-MM-dd", type System.Globalization.CultureInfo::InvariantCulture)
+
+               invoke recetas::Add(recetaActual)
+
+           end-perform.
+
+       end method.
+
+       end class.
