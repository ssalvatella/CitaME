@@ -25,12 +25,105 @@
        01 fechaRegistro_usr property type String.
        01 fechaNacimiento_usr property type String.
        01 activo_usr property pic 9.
+       01 correo_usr property type String.
+
+       *> Preferencia de recordatorios de citas: días de antelación con
+       *> los que avisar (0 = usar el valor por defecto global, ver
+       *> Notificador::CargarConfiguracion) y canal de envío ("Correo"
+       *> o "Ninguno" para no recibir recordatorios)
+       01 dias_antelacion_recordatorio_usr property binary-short.
+       01 canal_recordatorio_usr property type String.
 
        *> Habilita las variables de SQL
-       exec sql 
-           include sqlca 
+       exec sql
+           include sqlca
        end-exec.
 
+       *>
+       *> Hash
+       *>
+       *> Calcula el hash SHA-256 (en hexadecimal) de un texto, para no
+       *> almacenar ni comparar nunca contraseñas en claro.
+       *>
+       *> Parámetros:
+       *>     texto (str): Texto a hashear (la contraseña en claro)
+       *>
+       *> Devuelve:
+       *>     str: Hash SHA-256 en hexadecimal (64 carácteres)
+       *>
+       method-id Hash private.
+       local-storage section.
+       01 algoritmo type System.Security.Cryptography.SHA256.
+       01 bytesEntrada type System.Byte occurs any.
+       01 bytesHash type System.Byte occurs any.
+       procedure division using by value texto as string
+                                   returning hashHex as string.
+
+           set bytesEntrada to type System.Text.Encoding::UTF8::GetBytes(texto).
+           set algoritmo to type System.Security.Cryptography.SHA256::Create().
+           set bytesHash to algoritmo::ComputeHash(bytesEntrada).
+           set hashHex to type System.BitConverter::ToString(bytesHash)::Replace("-", "").
+
+       end method.
+
+       *>
+       *> MigrarContraseniasPlanas
+       *>
+       *> Migración de un solo uso: recorre las cuentas cuya contraseña
+       *> almacenada todavía no tiene forma de hash SHA-256 (64
+       *> caracteres hexadecimales, ver Hash) -es decir, las creadas
+       *> antes de introducir el hashing de contraseñas- y la sustituye
+       *> por su hash, para que puedan seguir iniciando sesión con
+       *> EsValido. Es idempotente: una vez migrada una cuenta, la
+       *> consulta deja de encontrarla, así que se puede invocar en cada
+       *> arranque sin coste para las cuentas ya migradas.
+       *>
+       method-id MigrarContraseniasPlanas.
+       local-storage section.
+       01 idUsuarioActual pic S9(9) COMP-4.
+       01 contraseniaActual pic x(64).
+       01 contraseniaStr type String.
+       01 contraseniaHashSQL pic x(64).
+       procedure division.
+
+           exec sql
+               declare contraseniasPlanasTbl cursor for
+               select u.id_usuario, u.contrasenia_usuario
+                   from usuarios as u
+                   where length(trim(u.contrasenia_usuario)) <> 64
+           end-exec.
+
+           exec sql
+               open contraseniasPlanasTbl
+           end-exec.
+
+           perform until SQLCODE < 0 OR SQLCODE = 100
+
+               exec sql
+                   fetch contraseniasPlanasTbl into
+                   :idUsuarioActual, :contraseniaActual
+               end-exec
+
+               set contraseniaStr to contraseniaActual as type System.String.
+               set contraseniaHashSQL to Hash(contraseniaStr::Trim()).
+
+               exec sql
+                   update usuarios
+                   set contrasenia_usuario = :contraseniaHashSQL
+                   where id_usuario = :idUsuarioActual
+               end-exec
+
+           end-perform.
+
+           exec sql
+               close contraseniasPlanasTbl
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
 
        *>
        *> EsValido
@@ -48,17 +141,17 @@
        method-id EsValido.
        local-storage section.
        01 ParamNombre pic X(16).
-	   01 ParamContrasenia pic X(32).
+	   01 ParamContrasenia pic X(64).
 
        01 ConsultaNombre pic X(16).
-	   01 ConsultaContrasenia pic X(32).
+	   01 ConsultaContrasenia pic X(64).
 
        procedure division using by value Nombre as string,
                                 by value Contrasenia as string,
                                 returning Correcto as binary-short.
 
            set ParamNombre to Nombre.
-           set ParamContrasenia to Contrasenia.
+           set ParamContrasenia to Hash(Contrasenia).
            move 0 to Correcto.
 
            *> Consulta SQL
@@ -248,13 +341,95 @@
        end method.
 
        *>
-       *> DevuelveUsuarios
+       *> DevuelveUsuario
        *>
-       *> Devuelve una lista completa con todos los
-       *> usuarios registrados en el sistema
+       *> Devuelve los datos de un único usuario a partir de su ID,
+       *> incluido su correo de contacto, para cuando ya se sabe a quién
+       *> se busca (por ejemplo, para enviarle un recordatorio).
        *>
-       *> Returns:
-       *>     lista[Usuario]: lista de usuarios
+       *> Parámetros:
+       *>     idUsuario (int): ID del usuario a consultar
+       *>
+       *> Devuelve:
+       *>     Usuario: el usuario encontrado, o null si no existe
+       *>
+       method-id DevuelveUsuario.
+       local-storage section.
+       01 argumentoIdUsuario pic S9(9) COMP-4.
+       01 nombre pic X(32).
+       01 strNombre type String.
+       01 nombre_real pic X(45).
+       01 strNombreReal type String.
+       01 apellidos pic X(80).
+       01 strApellidos type String.
+       01 tipo pic 9.
+       01 fechaRegistro pic X(19).
+       01 fechaNacimiento pic X(19).
+       01 activo pic 9.
+       01 correo pic X(100).
+       01 strCorreo type String.
+       01 diasAntelacionRecordatorio pic S9(4) COMP-4.
+       01 canalRecordatorio pic X(10).
+       01 strCanalRecordatorio type String.
+       procedure division using by value idUsuario as binary-short
+                                   returning UsuarioActual as type Usuario.
+
+           set argumentoIdUsuario to idUsuario.
+
+           exec sql
+               select nombre_usuario, nombre_real_usuario, apellidos_usuario,
+               tipo_usuario, fechaRegistro_usuario, fechaNacimiento_usuario,
+               activo_usuario, correo_usuario, dias_antelacion_recordatorio_usuario,
+               canal_recordatorio_usuario
+               into :nombre, :nombre_real, :apellidos,
+               :tipo, :fechaRegistro, :fechaNacimiento,
+               :activo, :correo, :diasAntelacionRecordatorio,
+               :canalRecordatorio
+               from usuarios
+               where id_usuario = :argumentoIdUsuario
+           end-exec.
+
+           if SQLCODE = 100 or SQLCODE < 0
+               set UsuarioActual to null
+               goback
+           end-if
+
+           set UsuarioActual to new Usuario()
+           set UsuarioActual::id_usu to idUsuario
+           set strNombre to nombre as type System.String
+           set UsuarioActual::nombre_usr to strNombre::Trim()
+           set strNombreReal to nombre_real as type System.String
+           set UsuarioActual::nombre_real_usr to strNombreReal::Trim()
+           set strApellidos to apellidos as type System.String
+           set UsuarioActual::apellidos_usr to strApellidos::Trim()
+           evaluate tipo
+               when TIPO_ADMINISTRADOR
+                   set UsuarioActual::tipo_usr to "Administrador"
+               when TIPO_MEDICO
+                   set UsuarioActual::tipo_usr to "Medico"
+               when TIPO_PACIENTE
+                   set UsuarioActual::tipo_usr to "Paciente"
+           end-evaluate
+           set UsuarioActual::fechaRegistro_usr to fechaRegistro
+           set UsuarioActual::fechaNacimiento_usr to fechaNacimiento
+           set UsuarioActual::activo_usr to activo
+           set strCorreo to correo as type System.String
+           set UsuarioActual::correo_usr to strCorreo::Trim()
+           set UsuarioActual::dias_antelacion_recordatorio_usr to diasAntelacionRecordatorio
+           set strCanalRecordatorio to canalRecordatorio as type System.String
+           if strCanalRecordatorio::Trim()::Equals("")
+               set UsuarioActual::canal_recordatorio_usr to "Correo"
+           else
+               set UsuarioActual::canal_recordatorio_usr to strCanalRecordatorio::Trim()
+           end-if.
+
+       end method.
+
+       *>
+       *> DevuelveUsuarios
+       *>
+       *> Devuelve la lista completa de usuarios registrados, para la
+       *> tabla de gestión de usuarios del administrador.
        *>
        method-id DevuelveUsuarios.
        local-storage section.
@@ -329,6 +504,140 @@
 
        end method.
 
+       *>
+       *> DevuelveUsuariosFiltro
+       *>
+       *> Devuelve una página de usuarios cuyo nombre de usuario, nombre
+       *> real o apellidos coincidan con el texto de búsqueda, para la
+       *> tabla de usuarios del administrador.
+       *>
+       *> Parámetros:
+       *>     texto (str): Texto a buscar, o "" para no filtrar
+       *>     pagina (int): Número de página, empezando en 1
+       *>     tamanioPagina (int): Cantidad de usuarios por página
+       *>
+       *> Devuelve:
+       *>     usuarios (List[Usuario]): usuarios de la página solicitada
+       *>
+       method-id DevuelveUsuariosFiltro.
+       local-storage section.
+       01 textoSQL pic x(80).
+       01 desplazamiento pic S9(9) COMP-4.
+       01 tamanioPaginaSQL pic S9(9) COMP-4.
+
+       01 id_usr pic S9(9) COMP-4.
+       01 nombre pic X(32).
+       01 strNombre type String.
+       01 nombre_real pic X(45).
+       01 strNombreReal type String.
+       01 apellidos pic X(80).
+       01 strApellidos type String.
+       01 tipo pic 9.
+       01 fechaRegistro pic X(19).
+       01 fechaNacimiento pic X(19).
+       01 activo pic 9.
+
+       01 UsuarioActual type Usuario.
+
+       procedure division using by value texto as string
+                                         pagina as binary-short
+                                         tamanioPagina as binary-short
+                                   returning Resultados as type List[type Usuario].
+
+           set Resultados to new List[type Usuario].
+           set textoSQL to type String::Concat("%", texto, "%").
+           set tamanioPaginaSQL to tamanioPagina.
+           compute desplazamiento = (pagina - 1) * tamanioPagina.
+
+           exec sql
+               declare usrFiltroTbl cursor for
+               select u.id_usuario, u.nombre_usuario, u.nombre_real_usuario,
+               u.apellidos_usuario, u.tipo_usuario, u.fechaRegistro_usuario,
+               u.fechaNacimiento_usuario, u.activo_usuario
+                   from usuarios as u
+                   where (:texto = '' or u.nombre_usuario like :textoSQL
+                          or u.nombre_real_usuario like :textoSQL
+                          or u.apellidos_usuario like :textoSQL)
+                   order by u.id_usuario
+                   limit :tamanioPaginaSQL offset :desplazamiento
+           end-exec.
+
+           exec sql
+               open usrFiltroTbl
+           end-exec.
+
+           perform until SQLCODE < 0 OR SQLCODE = 100
+
+               exec sql
+                   fetch usrFiltroTbl into
+                   :id_usr, :nombre, :nombre_real,
+                   :apellidos, :tipo, :fechaRegistro,
+                   :fechaNacimiento, :activo
+               end-exec
+
+               set UsuarioActual to new Usuario()
+               set UsuarioActual::id_usu to id_usr
+               set strNombre to nombre as type System.String
+               set UsuarioActual::nombre_usr to strNombre::Trim()
+               set strNombreReal to nombre_real as type System.String
+               set UsuarioActual::nombre_real_usr to strNombreReal::Trim()
+               set strApellidos to apellidos as type System.String
+               set UsuarioActual::apellidos_usr to strApellidos::Trim()
+               evaluate tipo
+                   when TIPO_ADMINISTRADOR
+                       set UsuarioActual::tipo_usr to "Administrador"
+                   when TIPO_MEDICO
+                       set UsuarioActual::tipo_usr to "Medico"
+                   when TIPO_PACIENTE
+                       set UsuarioActual::tipo_usr to "Paciente"
+               end-evaluate
+               set UsuarioActual::fechaRegistro_usr to fechaRegistro
+               set UsuarioActual::fechaNacimiento_usr to fechaNacimiento
+               set UsuarioActual::activo_usr to activo
+
+               invoke Resultados::Add(UsuarioActual)
+
+           end-perform.
+
+           exec sql
+               close usrFiltroTbl
+           end-exec.
+
+       end method.
+
+       *>
+       *> DevuelveTotalUsuariosFiltro
+       *>
+       *> Cuenta cuántos usuarios coinciden con el texto de búsqueda,
+       *> para calcular el número total de páginas.
+       *>
+       *> Parámetros:
+       *>     texto (str): Texto a buscar, o "" para no filtrar
+       *>
+       *> Devuelve:
+       *>     int: número total de usuarios que cumplen el filtro
+       *>
+       method-id DevuelveTotalUsuariosFiltro.
+       local-storage section.
+       01 textoSQL pic x(80).
+       01 total pic S9(9) COMP-4.
+       procedure division using by value texto as string
+                                   returning totalUsuarios as binary-long.
+
+           set textoSQL to type String::Concat("%", texto, "%").
+
+           exec sql
+               select count(*) into :total
+               from usuarios as u
+               where (:texto = '' or u.nombre_usuario like :textoSQL
+                      or u.nombre_real_usuario like :textoSQL
+                      or u.apellidos_usuario like :textoSQL)
+           end-exec.
+
+           set totalUsuarios to total.
+
+       end method.
+
        *>
        *> EditarUsuario
        *>
@@ -385,6 +694,116 @@
 
        end method.
 
+       *>
+       *> CambiarContrasenia
+       *>
+       *> Permite a un usuario cambiar su propia contraseña, comprobando
+       *> antes que la contraseña actual introducida sea correcta.
+       *>
+       *> Parámetros:
+       *>     idUsuario (int): Id del usuario que cambia su contraseña
+       *>     contraseniaActual (str): Contraseña actual introducida
+       *>     contraseniaNueva (str): Contraseña nueva deseada
+       *>
+       *> Devuelve:
+       *>     Boolean: True en caso de ejecución correcta
+       *>              False si la contraseña actual no es correcta o hay un error
+       *>
+       method-id CambiarContrasenia.
+       local-storage section.
+       01 idUsuarioSQL pic S9(9) COMP-4.
+       01 contraseniaActualSQL pic x(64).
+       01 contraseniaNuevaSQL pic x(64).
+       01 contraseniaGuardada pic x(64).
+       procedure division using by value idUsuario as binary-short
+                                         contraseniaActual as string
+                                         contraseniaNueva as string
+                                   returning exito as type Boolean.
+
+           set idUsuarioSQL to idUsuario.
+           set contraseniaActualSQL to Hash(contraseniaActual).
+           set contraseniaNuevaSQL to Hash(contraseniaNueva).
+
+           exec sql
+               select u.contrasenia_usuario into :contraseniaGuardada
+               from usuarios u
+               where u.id_usuario = :idUsuarioSQL
+           end-exec.
+
+           if SQLCODE < 0 or not contraseniaGuardada = contraseniaActualSQL
+               set exito to False
+               goback
+           end-if
+
+           exec sql
+               update usuarios
+               set contrasenia_usuario = :contraseniaNuevaSQL
+               where id_usuario = :idUsuarioSQL
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+           if SQLCODE = 0
+               set exito to True
+           else
+               set exito to False
+           end-if.
+
+       end method.
+
+       *>
+       *> ConfigurarPreferenciasRecordatorio
+       *>
+       *> Permite a un usuario (normalmente un paciente) configurar con
+       *> cuántos días de antelación quiere recibir el recordatorio de
+       *> sus citas y por qué canal, usados por
+       *> Notificador::EnviarRecordatoriosManiana.
+       *>
+       *> Parámetros:
+       *>     idUsuario (int): Id del usuario que configura su preferencia
+       *>     diasAntelacion (int): Días de antelación deseados (0 para
+       *>                           usar el valor por defecto global)
+       *>     canal (str): "Correo" o "Ninguno" para no recibir recordatorios
+       *>
+       *> Devuelve:
+       *>     Boolean: True en caso de ejecución correcta
+       *>              False en caso de error
+       *>
+       method-id ConfigurarPreferenciasRecordatorio.
+       local-storage section.
+       01 idUsuarioSQL pic S9(9) COMP-4.
+       01 diasAntelacionSQL pic S9(4) COMP-4.
+       01 canalSQL pic x(10).
+       procedure division using by value idUsuario as binary-short
+                                         diasAntelacion as binary-short
+                                         canal as string
+                                   returning exito as type Boolean.
+
+           set idUsuarioSQL to idUsuario.
+           set diasAntelacionSQL to diasAntelacion.
+           set canalSQL to canal.
+
+           exec sql
+               update usuarios
+               set dias_antelacion_recordatorio_usuario = :diasAntelacionSQL,
+                   canal_recordatorio_usuario = :canalSQL
+               where id_usuario = :idUsuarioSQL
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+           if SQLCODE = 0
+               set exito to True
+           else
+               set exito to False
+           end-if.
+
+       end method.
+
        *>
        *> RegistrarUsuario
        *>
@@ -396,6 +815,8 @@
        *>     apellidosUsuario (str): Apellidos de la persona
        *>     fechaNacimiento (str): Fecha de nacimiento de la persona
        *>     tipoUsuario (int): 0 Admin, 1 Médico, 2 Paciente
+       *>     correo (str): Correo electrónico de contacto, usado para
+       *>                   los recordatorios de citas
        *>
        *> Devuelve:
        *>     Boolean: True en caso de ejecución correcta
@@ -404,12 +825,13 @@
        method-id RegistrarUsuario.
        local-storage section.
        01 nombreUsuarioSQL pic x(45).
-       01 contraseniaSQL pic x(32).
+       01 contraseniaSQL pic x(64).
        01 nombreRealSQL pic x(45).
        01 apellidosSQL pic x(80).
        01 fechaNacimientoSQL pic x(10).
        01 tipoUsuarioSQL pic 9.
        01 fechaNacimientoDateTime type DateTime.
+       01 correoSQL pic x(100).
 
        procedure division using by value nombreUsuario as string
                                          contrasenia as string
@@ -417,13 +839,16 @@
                                          apellidos as string
                                          fechaNacimiento as string
                                          tipoUsuario as string
+                                         correo as string
                                          returning exito as type Boolean.
 
            *> Hay que usar cadenas COBOL para el SQL
            set nombreUsuarioSQL to nombreUsuario.
-           set contraseniaSQL to contrasenia.
+           *> La contraseña nunca se almacena en claro, solo su hash
+           set contraseniaSQL to Hash(contrasenia).
            set nombreRealSQL to nombreReal.
            set apellidosSQL to apellidos.
+           set correoSQL to correo.
            evaluate tipoUsuario
                when "Paciente"
                    set tipoUsuarioSQL to TIPO_PACIENTE
@@ -436,8 +861,8 @@
            set fechaNacimientoDateTime to type DateTime::ParseExact(fechaNacimiento, "dd/MM/yyyy",  type System.Globalization.CultureInfo::InvariantCulture).
            set fechaNacimientoSQL to fechaNacimientoDateTime::ToString("yyyy-MM-dd").
            exec sql
-             insert into usuarios (nombre_usuario, contrasenia_usuario, nombre_real_usuario, apellidos_usuario, tipo_usuario, fechaNacimiento_usuario)
-             values (:nombreUsuarioSQL, :contraseniaSQL, :nombreRealSQL, :apellidosSQL, :tipoUsuarioSQL, :fechaNacimientoSQL)
+             insert into usuarios (nombre_usuario, contrasenia_usuario, nombre_real_usuario, apellidos_usuario, tipo_usuario, fechaNacimiento_usuario, correo_usuario)
+             values (:nombreUsuarioSQL, :contraseniaSQL, :nombreRealSQL, :apellidosSQL, :tipoUsuarioSQL, :fechaNacimientoSQL, :correoSQL)
            end-exec.
 
            if SQLCODE < 0
@@ -485,7 +910,7 @@
                                          genero as string
                                          returning exito as type Boolean.
 
-           set idUsuario to idUsuarioSQL.
+           set idUsuarioSQL to idUsuario.
            set seguridadSocialSQL to seguridadSocial.
            set dniSQL to dni.
            set comunidadSQL to comunidad.
@@ -494,7 +919,7 @@
 
            exec sql
              insert into pacientes values
-             (:idUsuario, :seguridadSocialSQL, :dniSQL, :comunidadSQL, :sexoSQL, :generoSQL)
+             (:idUsuarioSQL, :seguridadSocialSQL, :dniSQL, :comunidadSQL, :sexoSQL, :generoSQL)
            end-exec.
 
            if SQLCODE < 0
@@ -541,6 +966,7 @@
        01 inicioTardesSQL pic x(25).
        01 finTardesSQL pic x(25).
        01 fechaPromocionDateTime type DateTime.
+       01 colegiadoCaducidadSQL pic x(10).
        procedure division using by value idUsuario as binary-short
                                          colegiado as string
                                          comunidad as string
@@ -550,9 +976,10 @@
                                          finManianas as string
                                          inicioTardes as string
                                          finTardes as string
+                                         colegiadoCaducidad as string
                                          returning exito as type Boolean.
 
-           set idUsuario to idUsuarioSQL.
+           set idUsuarioSQL to idUsuario.
            set colegiadoSQL to colegiado.
            set comunidadSQL to comunidad.
            set especialidadSQL to especialidad.
@@ -560,14 +987,18 @@
            set finManianasSQL to finManianas.
            set inicioTardesSQL to inicioTardes.
            set finTardesSQL to finTardes.
+           set colegiadoCaducidadSQL to colegiadoCaducidad.
 
            set fechaPromocionDateTime to type DateTime::ParseExact(fechaPromocion, "dd/MM/yyyy",  type System.Globalization.CultureInfo::InvariantCulture).
            set fechaPromocionSQL to fechaPromocionDateTime::ToString("yyyy-MM-dd").
 
 
            exec sql
-             insert into medicos values
-             (:idUsuario, :colegiadoSQL, :comunidadSQL, :especialidadSQL, :fechaPromocionSQL, :inicioManianasSQL, :finManianasSQL, :inicioTardesSQL, :finTardesSQL)
+             insert into medicos (id_usuario_medico, colegiado_medico, comunidad_medico, especialidad_medico,
+                                   fecha_promocion_medico, inicio_mananas_medico, fin_mananas_medico,
+                                   inicio_tardes_medico, fin_tardes_medico, colegiado_caducidad_medico)
+             values (:idUsuarioSQL, :colegiadoSQL, :comunidadSQL, :especialidadSQL, :fechaPromocionSQL,
+                     :inicioManianasSQL, :finManianasSQL, :inicioTardesSQL, :finTardesSQL, :colegiadoCaducidadSQL)
            end-exec.
 
            if SQLCODE < 0
@@ -582,6 +1013,188 @@
 
        end method.
 
+       *>
+       *> EditarPaciente
+       *>
+       *> Edita los datos específicos de paciente de un usuario ya registrado.
+       *>
+       *> Parámetros:
+       *>     idUsuario (int): Id del usuario referente al paciente
+       *>     seguridadSocial (str): Nº de seguridad social
+       *>     dni (str): Dni del paciente
+       *>     comunidad (str): Comunidad autónoma del paciente
+       *>     sexo (str): Sexo del paciente
+       *>     genero (str): Género del paciente
+       *>
+       *> Devuelve:
+       *>     Boolean: True en caso de ejecución correcta
+       *>              False en caso de error
+       *>
+       method-id EditarPaciente.
+       local-storage section.
+       01 idUsuarioSQL pic S9(9) COMP-4.
+       01 seguridadSocialSQL pic x(12).
+       01 dniSQL pic x(10).
+       01 comunidadSQL pic x(25).
+       01 sexoSQL pic x(25).
+       01 generoSQL pic x(25).
+       procedure division using by value idUsuario as binary-short
+                                         seguridadSocial as string
+                                         dni as string
+                                         comunidad as string
+                                         sexo as string
+                                         genero as string
+                                         returning exito as type Boolean.
+
+           set idUsuarioSQL to idUsuario.
+           set seguridadSocialSQL to seguridadSocial.
+           set dniSQL to dni.
+           set comunidadSQL to comunidad.
+           set sexoSQL to sexo.
+           set generoSQL to genero.
+
+           exec sql
+               update pacientes
+               set seguridad_social_paciente = :seguridadSocialSQL,
+                   dni_paciente = :dniSQL,
+                   comunidad_paciente = :comunidadSQL,
+                   sexo_paciente = :sexoSQL,
+                   genero_paciente = :generoSQL
+               where id_usuario_paciente = :idUsuarioSQL
+           end-exec.
+
+           if SQLCODE < 0
+               set exito to False
+           else
+               set exito to True
+           end-if
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       *>
+       *> TienePaciente
+       *>
+       *> Comprueba si el usuario indicado ya tiene un registro de
+       *> paciente asociado, independientemente de su tipo_usr. Se usa
+       *> para permitir que un médico también pueda pedir cita como
+       *> paciente (doble rol) sin duplicar su registro.
+       *>
+       *> Parámetros:
+       *>     idUsuario (int): Id del usuario a comprobar
+       *>
+       *> Devuelve:
+       *>     Boolean: True si ya existe un registro de paciente para ese usuario
+       *>
+       method-id TienePaciente.
+       local-storage section.
+       01 idUsuarioSQL pic S9(9) COMP-4.
+       01 idEncontrado pic S9(9) COMP-4.
+       procedure division using by value idUsuario as binary-short
+                                   returning existe as type Boolean.
+
+           set idUsuarioSQL to idUsuario.
+
+           exec sql
+               declare tienePacienteTbl cursor for
+               select id_usuario_paciente from pacientes where id_usuario_paciente = :idUsuarioSQL
+           end-exec.
+
+           exec sql
+               open tienePacienteTbl
+           end-exec.
+
+           exec sql
+               fetch tienePacienteTbl into :idEncontrado
+           end-exec.
+
+           if SQLCODE = 0
+               set existe to True
+           else
+               set existe to False
+           end-if.
+
+       end method.
+
+       *>
+       *> EditarMedico
+       *>
+       *> Edita los datos específicos de médico de un usuario ya registrado.
+       *>
+       *> Parámetros:
+       *>     idUsuario (int): Id del usuario referente al médico
+       *>     colegiado (str): Nº de colegiado
+       *>     comunidad (str): Comunidad autónoma del médico
+       *>     especialidad (str): Especialidad del médico
+       *>     inicioManianas (str): Inicio del horario de mañanas (ejem: 08:00)
+       *>     finManianas (str): Fin del horario de mañanas (ejem: 12:30)
+       *>     inicioTardes (str): Inicio del horario de tardes (ejem: 15:00)
+       *>     finTardes (str): Fin del horario de tardes (ejem: 20:00)
+       *>
+       *> Devuelve:
+       *>     Boolean: True en caso de ejecución correcta
+       *>              False en caso de error
+       *>
+       method-id EditarMedico.
+       local-storage section.
+       01 idUsuarioSQL pic S9(9) COMP-4.
+       01 colegiadoSQL pic x(25).
+       01 comunidadSQL pic x(25).
+       01 especialidadSQL pic x(25).
+       01 inicioManianasSQL pic x(25).
+       01 finManianasSQL pic x(25).
+       01 inicioTardesSQL pic x(25).
+       01 finTardesSQL pic x(25).
+       01 colegiadoCaducidadSQL pic x(10).
+       procedure division using by value idUsuario as binary-short
+                                         colegiado as string
+                                         comunidad as string
+                                         especialidad as string
+                                         inicioManianas as string
+                                         finManianas as string
+                                         inicioTardes as string
+                                         finTardes as string
+                                         colegiadoCaducidad as string
+                                         returning exito as type Boolean.
+
+           set idUsuarioSQL to idUsuario.
+           set colegiadoSQL to colegiado.
+           set comunidadSQL to comunidad.
+           set especialidadSQL to especialidad.
+           set inicioManianasSQL to inicioManianas.
+           set finManianasSQL to finManianas.
+           set inicioTardesSQL to inicioTardes.
+           set finTardesSQL to finTardes.
+           set colegiadoCaducidadSQL to colegiadoCaducidad.
+
+           exec sql
+               update medicos
+               set colegiado_medico = :colegiadoSQL,
+                   comunidad_medico = :comunidadSQL,
+                   especialidad_medico = :especialidadSQL,
+                   inicio_mananas_medico = :inicioManianasSQL,
+                   fin_mananas_medico = :finManianasSQL,
+                   inicio_tardes_medico = :inicioTardesSQL,
+                   fin_tardes_medico = :finTardesSQL,
+                   colegiado_caducidad_medico = :colegiadoCaducidadSQL
+               where id_usuario_medico = :idUsuarioSQL
+           end-exec.
+
+           if SQLCODE < 0
+               set exito to False
+           else
+               set exito to True
+           end-if
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
 
        *>
        *> NombreUsuarioExiste
@@ -661,5 +1274,94 @@
            set idUsuario to idUsuarioSQL.
        end method.
 
+       *>
+       *> ValidarDNI
+       *>
+       *> Comprueba que el DNI tenga el formato español válido: 8 dígitos
+       *> seguidos de la letra de control correspondiente.
+       *>
+       *> Parámetros:
+       *>     dni (str): DNI a validar
+       *>
+       *> Devuelve:
+       *>     valido (Boolean): True si el formato y la letra son correctos
+       *>
+       method-id ValidarDNI.
+       local-storage section.
+       01 dniNormalizado string.
+       01 numeros string.
+       01 letra string.
+       01 letrasControl string value "TRWAGMYFPDXBNJZSQVHLCKE".
+       01 numeroDni binary-long.
+       01 posicion binary-short.
+       01 i binary-short.
+       01 caracter string.
+       procedure division using by value dni as string
+                                   returning valido as type Boolean.
+
+           set valido to False.
+           set dniNormalizado to dni::Trim()::ToUpper().
+
+           if not dniNormalizado::Length = 9
+               goback
+           end-if
+
+           set numeros to dniNormalizado::Substring(0, 8).
+           set letra to dniNormalizado::Substring(8, 1).
+
+           perform varying i from 0 by 1 until i = 8
+               set caracter to numeros::Substring(i, 1).
+               if not type Char::IsDigit(caracter::Chars(0))
+                   goback
+               end-if
+           end-perform.
+
+           set numeroDni to type Int32::Parse(numeros).
+           set posicion to numeroDni rem 23.
+
+           if letra::Equals(letrasControl::Substring(posicion, 1))
+               set valido to True
+           end-if.
+
+       end method.
+
+       *>
+       *> ValidarSeguridadSocial
+       *>
+       *> Comprueba que el número de la Seguridad Social tenga el formato
+       *> español válido: 12 dígitos numéricos.
+       *>
+       *> Parámetros:
+       *>     numero (str): Número de Seguridad Social a validar
+       *>
+       *> Devuelve:
+       *>     valido (Boolean): True si el formato es correcto
+       *>
+       method-id ValidarSeguridadSocial.
+       local-storage section.
+       01 numeroNormalizado string.
+       01 i binary-short.
+       01 caracter string.
+       procedure division using by value numero as string
+                                   returning valido as type Boolean.
+
+           set valido to False.
+           set numeroNormalizado to numero::Trim().
+
+           if not numeroNormalizado::Length = 12
+               goback
+           end-if
+
+           perform varying i from 0 by 1 until i = 12
+               set caracter to numeroNormalizado::Substring(i, 1).
+               if not type Char::IsDigit(caracter::Chars(0))
+                   goback
+               end-if
+           end-perform.
+
+           set valido to True.
+
+       end method.
+
 
        end class.
\ No newline at end of file
