@@ -0,0 +1,25 @@
+       *>
+       *> InformeEspecialidad
+       *>
+       *> Clase que encapsula una fila del informe de volumen y
+       *> cancelación de citas por especialidad.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.modelo.InformeEspecialidad.
+
+       working-storage section.
+
+       01 especialidad property string.
+       01 total_citas property binary-long.
+       01 citas_canceladas property binary-long.
+       01 tasa_cancelacion property binary-short.
+       01 medicos_especialidad property binary-short.
+       01 capacidad_semanal property binary-long.
+       01 citas_semana property binary-long.
+       01 tasa_ocupacion property binary-short.
+       01 encuestas_respondidas_especialidad property binary-long.
+       01 satisfaccion_media_especialidad property binary-short.
+
+       end class.
