@@ -0,0 +1,326 @@
+       *>
+       *> Notificador
+       *>
+       *> Clase que encapsula el envío de recordatorios de citas por
+       *> correo electrónico. Los datos del servidor SMTP se leen del
+       *> mismo fichero citame.cfg usado para la conexión a la base de
+       *> datos (ver BaseDatos::CargarConfiguracion), añadiendo las
+       *> claves smtp_host, smtp_puerto, smtp_usuario, smtp_contrasenia,
+       *> smtp_remitente, dias_antelacion_recordatorio_defecto y
+       *> dias_antelacion_recordatorio_maximo.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.modelo.Notificador.
+
+       working-storage section.
+
+       01 modeloCita type CitaMe.modelo.Cita.
+       01 modeloUsuario type CitaMe.modelo.Usuario.
+       01 modeloMedico type CitaMe.modelo.Medico.
+
+       01 smtpHost string value "".
+       01 smtpPuerto binary-short value 25.
+       01 smtpUsuario string value "".
+       01 smtpContrasenia string value "".
+       01 smtpRemitente string value "".
+
+       *> Antelación (en días) con la que se envía el recordatorio a un
+       *> paciente que no ha configurado su propia preferencia (ver
+       *> Usuario::dias_antelacion_recordatorio_usr /
+       *> ConfigurarPreferenciasRecordatorio), y máximo de días hacia
+       *> adelante que EnviarRecordatoriosManiana explora para cubrir a
+       *> los pacientes que sí la han configurado
+       01 diasAntelacionRecordatorioDefecto binary-short value 1.
+       01 diasAntelacionRecordatorioMaximo binary-short value 7.
+
+       method-id NEW.
+       procedure division.
+           set modeloCita to new CitaMe.modelo.Cita().
+           set modeloUsuario to new CitaMe.modelo.Usuario().
+           set modeloMedico to new CitaMe.modelo.Medico().
+       end method.
+
+       *>
+       *> CargarConfiguracion
+       *>
+       *> Lee los parámetros del servidor SMTP del fichero citame.cfg,
+       *> situado junto al ejecutable, igual que hace BaseDatos para los
+       *> datos de conexión. Si el fichero no existe o no trae los datos
+       *> de SMTP, no se modifican los valores por defecto (vacíos), lo
+       *> que hace que EnviarRecordatorios no intente enviar nada.
+       *>
+       method-id CargarConfiguracion private.
+       local-storage section.
+       01 rutaConfig string.
+       01 lineas type System.String occurs any.
+       01 partes type System.String occurs any.
+       01 clave string.
+       01 valor string.
+       procedure division.
+
+           set rutaConfig to type String::Concat(type AppDomain::CurrentDomain::BaseDirectory, "citame.cfg").
+
+           if not type System.IO.File::Exists(rutaConfig)
+               goback
+           end-if
+
+           set lineas to type System.IO.File::ReadAllLines(rutaConfig).
+
+           perform varying linea as string through lineas
+               if not (linea::Trim()::Equals("") or linea::Trim()::StartsWith("#"))
+                   set partes to linea::Split("=").
+                   if partes::Length >= 2
+                       set clave to partes[0]::Trim()::ToLower().
+                       set valor to partes[1]::Trim().
+
+                       evaluate clave
+                           when "smtp_host"
+                               set smtpHost to valor
+                           when "smtp_puerto"
+                               set smtpPuerto to type Int16::Parse(valor)
+                           when "smtp_usuario"
+                               set smtpUsuario to valor
+                           when "smtp_contrasenia"
+                               set smtpContrasenia to valor
+                           when "smtp_remitente"
+                               set smtpRemitente to valor
+                           when "dias_antelacion_recordatorio_defecto"
+                               set diasAntelacionRecordatorioDefecto to type Int16::Parse(valor)
+                           when "dias_antelacion_recordatorio_maximo"
+                               set diasAntelacionRecordatorioMaximo to type Int16::Parse(valor)
+                       end-evaluate
+                   end-if
+               end-if
+           end-perform.
+
+       end method.
+
+       *>
+       *> EnviarRecordatorio
+       *>
+       *> Envía el correo de recordatorio de una cita concreta al
+       *> paciente, si tiene correo registrado y el servidor SMTP está
+       *> configurado.
+       *>
+       *> Parámetros:
+       *>     cita (Cita): Cita de la que se quiere avisar
+       *>
+       *> Devuelve:
+       *>     Boolean: True si se envió el correo, False en caso
+       *>              contrario (sin correo, sin SMTP, o error de envío)
+       *>
+       method-id EnviarRecordatorio private.
+       local-storage section.
+       01 paciente type Usuario.
+       01 especialista type CitaMe.modelo.Medico.
+       01 asunto string.
+       01 cuerpo string.
+       01 cliente type System.Net.Mail.SmtpClient.
+       01 mensaje type System.Net.Mail.MailMessage.
+       procedure division using by value cita as type Cita
+                                   returning enviado as type Boolean.
+
+           set enviado to False.
+
+           if smtpHost::Equals("")
+               goback
+           end-if
+
+           set paciente to modeloUsuario::DevuelveUsuario(cita::paciente_cita).
+           if paciente = null or paciente::correo_usr::Equals("")
+               goback
+           end-if
+
+           set especialista to modeloMedico::DevuelveMedico(cita::medico_cita).
+
+           set asunto to "Recordatorio de cita - CitaMe".
+           set cuerpo to type String::Concat(
+               "Hola ", paciente::nombre_real_usr, ",", type Environment::NewLine,
+               "Le recordamos que tiene una cita el ", cita::fecha_cita::ToString("dd/MM/yyyy"),
+               " a las ", cita::hora_cita::ToString("hh\:mm"),
+               " con el Dr./Dra. ", especialista::usuario::nombre_real_usr, ".", type Environment::NewLine,
+               "Motivo: ", cita::motivo_cita, type Environment::NewLine).
+
+           set mensaje to new System.Net.Mail.MailMessage(smtpRemitente, paciente::correo_usr, asunto, cuerpo).
+           set cliente to new System.Net.Mail.SmtpClient(smtpHost, smtpPuerto).
+           set cliente::Credentials to new System.Net.NetworkCredential(smtpUsuario, smtpContrasenia).
+           set cliente::EnableSsl to True.
+
+           invoke cliente::Send(mensaje).
+           set enviado to True.
+
+       end method.
+
+       *>
+       *> EnviarCodigoConfirmacion
+       *>
+       *> Envía al paciente, por correo, el código de confirmación de
+       *> 6 dígitos de una cita recién reservada (ver
+       *> Cita::RegistrarCita / Cita::ConfirmarCita), si tiene correo
+       *> registrado y el servidor SMTP está configurado.
+       *>
+       *> Parámetros:
+       *>     cita (Cita): Cita recién reservada, con su código de
+       *>                  confirmación ya generado
+       *>
+       *> Devuelve:
+       *>     Boolean: True si se envió el correo, False en caso
+       *>              contrario (sin correo, sin SMTP, o error de envío)
+       *>
+       method-id EnviarCodigoConfirmacion.
+       local-storage section.
+       01 paciente type Usuario.
+       01 asunto string.
+       01 cuerpo string.
+       01 cliente type System.Net.Mail.SmtpClient.
+       01 mensaje type System.Net.Mail.MailMessage.
+       procedure division using by value cita as type Cita
+                                   returning enviado as type Boolean.
+
+           invoke CargarConfiguracion().
+
+           set enviado to False.
+
+           if smtpHost::Equals("")
+               goback
+           end-if
+
+           set paciente to modeloUsuario::DevuelveUsuario(cita::paciente_cita).
+           if paciente = null or paciente::correo_usr::Equals("")
+               goback
+           end-if
+
+           set asunto to "Confirme su cita - CitaMe".
+           set cuerpo to type String::Concat(
+               "Hola ", paciente::nombre_real_usr, ",", type Environment::NewLine,
+               "Su código de confirmación para la cita del ", cita::fecha_cita::ToString("dd/MM/yyyy"),
+               " a las ", cita::hora_cita::ToString("hh\:mm"), " es: ", cita::codigo_confirmacion_cita, type Environment::NewLine,
+               "Introdúzcalo en la aplicación para confirmar su reserva.", type Environment::NewLine).
+
+           set mensaje to new System.Net.Mail.MailMessage(smtpRemitente, paciente::correo_usr, asunto, cuerpo).
+           set cliente to new System.Net.Mail.SmtpClient(smtpHost, smtpPuerto).
+           set cliente::Credentials to new System.Net.NetworkCredential(smtpUsuario, smtpContrasenia).
+           set cliente::EnableSsl to True.
+
+           invoke cliente::Send(mensaje).
+           set enviado to True.
+
+       end method.
+
+       *>
+       *> EnviarAvisoReprogramacionEmergencia
+       *>
+       *> Avisa por correo al paciente de una cita rutinaria que se ha
+       *> tenido que reprogramar para cederle su hueco a una petición
+       *> urgente (ver Cita::BumpearCitaRutina), indicándole su nueva
+       *> fecha y hora.
+       *>
+       *> Parámetros:
+       *>     citaReprogramada (Cita): Cita rutinaria ya reprogramada,
+       *>                              con fecha_cita/hora_cita ya
+       *>                              actualizadas a su nuevo hueco
+       *>
+       *> Devuelve:
+       *>     Boolean: True si se envió el correo, False en caso
+       *>              contrario (sin correo, sin SMTP, o error de envío)
+       *>
+       method-id EnviarAvisoReprogramacionEmergencia.
+       local-storage section.
+       01 paciente type Usuario.
+       01 asunto string.
+       01 cuerpo string.
+       01 cliente type System.Net.Mail.SmtpClient.
+       01 mensaje type System.Net.Mail.MailMessage.
+       procedure division using by value citaReprogramada as type Cita
+                                   returning enviado as type Boolean.
+
+           invoke CargarConfiguracion().
+
+           set enviado to False.
+
+           if smtpHost::Equals("")
+               goback
+           end-if
+
+           set paciente to modeloUsuario::DevuelveUsuario(citaReprogramada::paciente_cita).
+           if paciente = null or paciente::correo_usr::Equals("")
+               goback
+           end-if
+
+           set asunto to "Su cita ha sido reprogramada - CitaMe".
+           set cuerpo to type String::Concat(
+               "Hola ", paciente::nombre_real_usr, ",", type Environment::NewLine,
+               "Su cita ha tenido que ser reprogramada para atender una urgencia. ",
+               "Su nueva fecha y hora es: ", citaReprogramada::fecha_cita::ToString("dd/MM/yyyy"),
+               " a las ", citaReprogramada::hora_cita::ToString("hh\:mm"), ".", type Environment::NewLine,
+               "Disculpe las molestias.", type Environment::NewLine).
+
+           set mensaje to new System.Net.Mail.MailMessage(smtpRemitente, paciente::correo_usr, asunto, cuerpo).
+           set cliente to new System.Net.Mail.SmtpClient(smtpHost, smtpPuerto).
+           set cliente::Credentials to new System.Net.NetworkCredential(smtpUsuario, smtpContrasenia).
+           set cliente::EnableSsl to True.
+
+           invoke cliente::Send(mensaje).
+           set enviado to True.
+
+       end method.
+
+       *>
+       *> EnviarRecordatoriosManiana
+       *>
+       *> Recorre las citas no canceladas de los próximos
+       *> diasAntelacionRecordatorioMaximo días y envía un correo de
+       *> recordatorio a cada paciente cuyo día de antelación preferido
+       *> (Usuario::dias_antelacion_recordatorio_usr, o el valor por
+       *> defecto si no lo ha configurado) coincida, siempre que su
+       *> canal de recordatorio no sea "Ninguno". Pensado para lanzarse
+       *> una vez al día (por ejemplo desde el botón de administración),
+       *> en vez de depender de que el paciente revise la aplicación.
+       *>
+       *> Devuelve:
+       *>     enviados (int): número de recordatorios enviados con éxito
+       *>
+       method-id EnviarRecordatoriosManiana.
+       local-storage section.
+       01 diaSQL pic x(10).
+       01 citasDia List[type Cita].
+       01 enviados binary-long.
+       01 diasAdelante binary-short.
+       01 pacienteActual type Usuario.
+       01 diasPreferidos binary-short.
+       procedure division returning totalEnviados as binary-long.
+
+           invoke CargarConfiguracion().
+
+           set enviados to 0.
+
+           perform varying diasAdelante from 1 by 1 until diasAdelante > diasAntelacionRecordatorioMaximo
+               set diaSQL to type DateTime::Now::AddDays(diasAdelante)::ToString("yyyy-MM-dd").
+               set citasDia to modeloCita::DevuelveCitasFiltro(diaSQL, 0, 0, "").
+
+               perform varying citaActual as type Cita through citasDia
+                   if citaActual::cancelada_cita = 0
+                       set pacienteActual to modeloUsuario::DevuelveUsuario(citaActual::paciente_cita).
+                       if not pacienteActual = null
+                           set diasPreferidos to pacienteActual::dias_antelacion_recordatorio_usr.
+                           if diasPreferidos = 0
+                               set diasPreferidos to diasAntelacionRecordatorioDefecto
+                           end-if
+
+                           if diasAdelante = diasPreferidos and not pacienteActual::canal_recordatorio_usr::Equals("Ninguno")
+                               if EnviarRecordatorio(citaActual)
+                                   add 1 to enviados
+                               end-if
+                           end-if
+                       end-if
+                   end-if
+               end-perform
+           end-perform.
+
+           set totalEnviados to enviados.
+
+       end method.
+
+       end class.
