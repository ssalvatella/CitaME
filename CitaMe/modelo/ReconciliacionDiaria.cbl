@@ -0,0 +1,23 @@
+       *>
+       *> ReconciliacionDiaria
+       *>
+       *> Clase que encapsula el resultado del informe de cierre de
+       *> jornada: cuántas citas de un día estaban programadas y en qué
+       *> estado final quedaron (completada, cancelada, no presentada o
+       *> todavía pendiente de cierre).
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.modelo.ReconciliacionDiaria.
+
+       working-storage section.
+
+       01 fecha_reconciliacion property string.
+       01 total_citas_reconciliacion property binary-long.
+       01 completadas_reconciliacion property binary-long.
+       01 canceladas_reconciliacion property binary-long.
+       01 no_presentadas_reconciliacion property binary-long.
+       01 pendientes_reconciliacion property binary-long.
+
+       end class.
