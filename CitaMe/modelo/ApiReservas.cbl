@@ -0,0 +1,518 @@
+       *>
+       *> ApiReservas
+       *>
+       *> Expone un pequeño API REST (JSON sobre HTTP) para que widgets
+       *> de reserva de terceros puedan consultar especialidades, buscar
+       *> hueco y pedir cita sin pasar por la aplicación de escritorio.
+       *> Deshabilitado por defecto; se activa configurando la clave
+       *> api_puerto en citame.cfg, igual que Notificador hace con las
+       *> claves smtp_* (ver BaseDatos::CargarConfiguracion). Toda
+       *> petición debe incluir la cabecera "X-Api-Key" con el valor
+       *> configurado en la clave api_key de citame.cfg; sin una clave
+       *> configurada (o con una que no coincida) el API rechaza
+       *> cualquier petición con 401, para que un tercero no pueda leer
+       *> o cancelar la cita de otro paciente con solo adivinar su id.
+       *>
+       *> Rutas:
+       *>     GET  /especialidades
+       *>     GET  /huecos?especialidad=X&fecha=yyyy-MM-dd&horario=Mananas|Tardes|Indiferente
+       *>     POST /citas  (cuerpo application/x-www-form-urlencoded:
+       *>                   paciente, motivo, especialidad, horario,
+       *>                   fecha opcional, emergencia opcional "0"/"1",
+       *>                   tipo)
+       *>     GET  /citas?paciente=X&proximas=0|1 - lista las citas del paciente
+       *>     POST /citas/cancelar (cuerpo application/x-www-form-urlencoded:
+       *>                           idCita, motivo opcional)
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.modelo.ApiReservas.
+
+       working-storage section.
+
+       01 modeloMedico type CitaMe.modelo.Medico.
+       01 modeloCita type CitaMe.modelo.Cita.
+       01 escuchador type System.Net.HttpListener.
+       01 apiPuerto binary-short value 0.
+       01 apiKey string value "".
+       01 detener type Boolean value False.
+
+       method-id NEW.
+       procedure division.
+           set modeloMedico to new CitaMe.modelo.Medico().
+           set modeloCita to new CitaMe.modelo.Cita().
+           goback.
+       end method.
+
+       *>
+       *> CargarConfiguracion
+       *>
+       *> Lee el puerto del API del fichero citame.cfg, situado junto al
+       *> ejecutable, igual que hace BaseDatos para los datos de conexión.
+       *> Si no está presente o vale 0, el API se mantiene deshabilitado.
+       *>
+       method-id CargarConfiguracion private.
+       local-storage section.
+       01 rutaConfig string.
+       01 lineas type System.String occurs any.
+       01 partes type System.String occurs any.
+       01 clave string.
+       01 valor string.
+       procedure division.
+
+           set rutaConfig to type String::Concat(type AppDomain::CurrentDomain::BaseDirectory, "citame.cfg").
+
+           if not type System.IO.File::Exists(rutaConfig)
+               goback
+           end-if
+
+           set lineas to type System.IO.File::ReadAllLines(rutaConfig).
+
+           perform varying linea as string through lineas
+               if not (linea::Trim()::Equals("") or linea::Trim()::StartsWith("#"))
+                   set partes to linea::Split("=").
+                   if partes::Length >= 2
+                       set clave to partes[0]::Trim()::ToLower().
+                       set valor to partes[1]::Trim().
+
+                       evaluate clave
+                           when "api_puerto"
+                               set apiPuerto to type Int16::Parse(valor)
+                           when "api_key"
+                               set apiKey to valor
+                       end-evaluate
+                   end-if
+               end-if
+           end-perform.
+
+       end method.
+
+       *>
+       *> IniciarEscucha
+       *>
+       *> Arranca el API en un hilo de fondo si hay un puerto configurado.
+       *> Pensada para llamarse una sola vez al arrancar la aplicación
+       *> (ver VentanaPrincipal::NEW), como BaseDatos::Conectar.
+       *>
+       method-id IniciarEscucha.
+       local-storage section.
+       01 hiloEscucha type System.Threading.Thread.
+       procedure division.
+
+           invoke CargarConfiguracion().
+
+           if apiPuerto = 0
+               goback
+           end-if
+
+           set escuchador to new System.Net.HttpListener().
+           invoke escuchador::Prefixes::Add(type String::Concat("http://localhost:", apiPuerto::ToString(), "/")).
+           invoke escuchador::Start().
+
+           set hiloEscucha to new System.Threading.Thread(new System.Threading.ThreadStart(self::BucleEscucha)).
+           set hiloEscucha::IsBackground to True.
+           invoke hiloEscucha::Start().
+
+           goback.
+       end method.
+
+       *>
+       *> BucleEscucha
+       *>
+       *> Atiende peticiones HTTP de una en una mientras el escuchador
+       *> siga abierto. Se ejecuta en su propio hilo para no bloquear la
+       *> interfaz; solo toca el modelo (base de datos), nunca controles
+       *> de pantalla.
+       *>
+       method-id BucleEscucha private.
+       local-storage section.
+       01 contexto type System.Net.HttpListenerContext.
+       procedure division.
+
+           perform until detener
+               set contexto to escuchador::GetContext().
+
+               *> AtenderPeticion/AtenderHuecos/AtenderCitas parsean
+               *> parámetros sin validar que vengan de un tercero de
+               *> confianza (type Int16::Parse, type DateTime::ParseExact);
+               *> una petición mal formada no debe reventar este hilo de
+               *> fondo y dejar el API entero inoperativo hasta reiniciar
+               *> la aplicación, así que se responde con un error 400 en
+               *> vez de propagar la excepción.
+               try
+                   invoke AtenderPeticion(contexto)
+               catch ex as type System.Exception
+                   invoke EscribirRespuesta(contexto, 400, type String::Concat("{""error"":""Petición inválida: ", ex::Message, """}"))
+               end-try
+           end-perform.
+
+       end method.
+
+       *>
+       *> AtenderPeticion
+       *>
+       *> Despacha una petición HTTP ya aceptada a la ruta que
+       *> corresponda y escribe la respuesta JSON.
+       *>
+       method-id AtenderPeticion private.
+       local-storage section.
+       01 metodo string.
+       01 ruta string.
+       01 claveRecibida string.
+       procedure division using by value contexto as type System.Net.HttpListenerContext.
+
+           set metodo to contexto::Request::HttpMethod.
+           set ruta to contexto::Request::Url::AbsolutePath::ToLower().
+
+           *> Sin una api_key configurada y coincidente, cualquiera que
+           *> adivine un idPaciente/idCita podría leer o cancelar la
+           *> cita de otro (IDOR); se rechaza todo antes de despachar.
+           set claveRecibida to contexto::Request::Headers::Item("X-Api-Key").
+           if apiKey::Equals("") or claveRecibida = null or not claveRecibida::Equals(apiKey)
+               invoke EscribirRespuesta(contexto, 401, "{""error"":""No autorizado""}")
+               goback
+           end-if
+
+           evaluate true
+               when metodo::Equals("GET") and ruta::Equals("/especialidades")
+                   invoke AtenderEspecialidades(contexto)
+               when metodo::Equals("GET") and ruta::Equals("/huecos")
+                   invoke AtenderHuecos(contexto)
+               when metodo::Equals("POST") and ruta::Equals("/citas")
+                   invoke AtenderCitas(contexto)
+               when metodo::Equals("GET") and ruta::Equals("/citas")
+                   invoke AtenderCitasPaciente(contexto)
+               when metodo::Equals("POST") and ruta::Equals("/citas/cancelar")
+                   invoke AtenderCancelarCita(contexto)
+               when other
+                   invoke EscribirRespuesta(contexto, 404, "{""error"":""Ruta no encontrada""}")
+           end-evaluate.
+
+       end method.
+
+       *>
+       *> AtenderEspecialidades
+       *>
+       *> GET /especialidades - devuelve el catálogo de especialidades.
+       *>
+       method-id AtenderEspecialidades private.
+       local-storage section.
+       01 especialidades List[string].
+       01 json string.
+       01 primero type Boolean.
+       procedure division using by value contexto as type System.Net.HttpListenerContext.
+
+           set especialidades to modeloMedico::DevuelveEspecialidades().
+           set json to "[".
+           set primero to True.
+           perform varying especialidad as string through especialidades
+               if not primero
+                   set json to type String::Concat(json, ",")
+               end-if
+               set json to type String::Concat(json, """", especialidad, """")
+               set primero to False
+           end-perform
+           set json to type String::Concat(json, "]").
+
+           invoke EscribirRespuesta(contexto, 200, json).
+
+       end method.
+
+       *>
+       *> AtenderHuecos
+       *>
+       *> GET /huecos?especialidad=X&fecha=yyyy-MM-dd&horario=H - busca
+       *> el primer hueco libre para una especialidad, sin reservarlo.
+       *>
+       method-id AtenderHuecos private.
+       local-storage section.
+       01 especialidad string.
+       01 fechaParam string.
+       01 horario string.
+       01 especialistas List[type CitaMe.modelo.Medico].
+       01 fecha type DateTime.
+       01 resultados list[object].
+       01 horaCita type TimeSpan.
+       01 idMedico binary-short.
+       01 diasIntentados binary-short.
+       01 horaEncontrada type Boolean.
+       01 json string.
+       procedure division using by value contexto as type System.Net.HttpListenerContext.
+
+           set especialidad to contexto::Request::QueryString::Item("especialidad").
+           set fechaParam to contexto::Request::QueryString::Item("fecha").
+           set horario to contexto::Request::QueryString::Item("horario").
+
+           if especialidad = null
+               invoke EscribirRespuesta(contexto, 400, "{""error"":""Falta el parámetro especialidad""}")
+               goback
+           end-if
+
+           if horario = null
+               set horario to "Indiferente"
+           end-if
+
+           set especialistas to modeloMedico::DevuelveMedicosEspecialidad(especialidad).
+           if especialistas::Count = 0
+               invoke EscribirRespuesta(contexto, 404, "{""error"":""No hay médicos de esa especialidad""}")
+               goback
+           end-if
+
+           if fechaParam = null or fechaParam::Trim()::Equals("")
+               set fecha to type System.DateTime::Now
+           else
+               set fecha to type DateTime::ParseExact(fechaParam, "yyyy-MM-dd", type System.Globalization.CultureInfo::InvariantCulture)
+           end-if
+
+           set horaEncontrada to False.
+           set diasIntentados to 0.
+           perform until horaEncontrada or diasIntentados > 90
+               if modeloCita::EsDiaNoLaborable(fecha)
+                   set fecha to fecha::AddDays(1)
+               else
+                   set resultados to modeloCita::BuscarHueco(especialistas, fecha, horario)
+                   if not resultados = null
+                       set horaEncontrada to True
+                   else
+                       set fecha to fecha::AddDays(1)
+                   end-if
+               end-if
+               add 1 to diasIntentados
+           end-perform.
+
+           if not horaEncontrada
+               invoke EscribirRespuesta(contexto, 404, "{""error"":""No se ha encontrado hueco en los próximos 90 días""}")
+               goback
+           end-if
+
+           set horaCita to resultados[0] as type TimeSpan.
+           set idMedico to resultados[1] as binary-short.
+
+           set json to type String::Concat(
+               "{""fecha"":""", fecha::ToString("yyyy-MM-dd"), """,",
+               """hora"":""", horaCita::ToString("hh\:mm"), """,",
+               """idMedico"":", idMedico::ToString(), "}").
+
+           invoke EscribirRespuesta(contexto, 200, json).
+
+       end method.
+
+       *>
+       *> AtenderCitas
+       *>
+       *> POST /citas (application/x-www-form-urlencoded: paciente,
+       *> motivo, especialidad, horario, emergencia, tipo) - pide cita
+       *> para un paciente ya registrado en el sistema, reutilizando la
+       *> misma búsqueda de hueco y reserva que Paciente.xaml.cbl usa
+       *> con sesión iniciada.
+       *>
+       method-id AtenderCitas private.
+       local-storage section.
+       01 cuerpoPeticion string.
+       01 lector type System.IO.StreamReader.
+       01 campos type System.String occurs any.
+       01 partes type System.String occurs any.
+       01 clave string.
+       01 valor string.
+       01 idPaciente binary-short value 0.
+       01 motivo string value "".
+       01 especialidad string value "".
+       01 horario string value "Indiferente".
+       01 emergencia binary-short value 0.
+       01 tipo string value "Primera visita".
+       01 cita type CitaMe.modelo.Cita.
+       01 json string.
+       procedure division using by value contexto as type System.Net.HttpListenerContext.
+
+           set lector to new System.IO.StreamReader(contexto::Request::InputStream, contexto::Request::ContentEncoding).
+           set cuerpoPeticion to lector::ReadToEnd().
+           invoke lector::Close().
+
+           *> Decodifica el cuerpo application/x-www-form-urlencoded a
+           *> mano (clave=valor separados por &), igual que
+           *> CargarConfiguracion decodifica citame.cfg, para no
+           *> depender de la referencia adicional a System.Web que
+           *> requeriría HttpUtility::ParseQueryString.
+           set campos to cuerpoPeticion::Split("&").
+           perform varying campo as string through campos
+               if not campo::Trim()::Equals("")
+                   set partes to campo::Split("=").
+                   if partes::Length >= 2
+                       set clave to type System.Uri::UnescapeDataString(partes[0])::Trim()::ToLower().
+                       set valor to type System.Uri::UnescapeDataString(partes[1]::Replace("+", " ")).
+
+                       evaluate clave
+                           when "paciente"
+                               set idPaciente to type Int16::Parse(valor)
+                           when "especialidad"
+                               set especialidad to valor
+                           when "motivo"
+                               set motivo to valor
+                           when "horario"
+                               set horario to valor
+                           when "emergencia"
+                               set emergencia to type Int16::Parse(valor)
+                           when "tipo"
+                               set tipo to valor
+                       end-evaluate
+                   end-if
+               end-if
+           end-perform.
+
+           if idPaciente = 0 or especialidad::Equals("")
+               invoke EscribirRespuesta(contexto, 400, "{""error"":""Faltan parámetros obligatorios (paciente, especialidad)""}")
+               goback
+           end-if
+
+           set cita to modeloCita::AsignarComoPaciente(idPaciente, motivo, especialidad, horario, emergencia, tipo).
+
+           if cita = null
+               invoke EscribirRespuesta(contexto, 202, "{""estado"":""lista_espera""}")
+               goback
+           end-if
+
+           set json to type String::Concat(
+               "{""idCita"":", cita::id_cita::ToString(), ",",
+               """fecha"":""", cita::fecha_cita::ToString("yyyy-MM-dd"), """,",
+               """hora"":""", cita::hora_cita::ToString("hh\:mm"), """,",
+               """idMedico"":", cita::medico_cita::ToString(), ",",
+               """codigoConfirmacion"":""", cita::codigo_confirmacion_cita, """}").
+
+           invoke EscribirRespuesta(contexto, 201, json).
+
+       end method.
+
+       *>
+       *> AtenderCitasPaciente
+       *>
+       *> GET /citas?paciente=X&proximas=0|1 - devuelve las citas del
+       *> paciente indicado, reutilizando Cita::DevuelveCitasPaciente
+       *> (la misma consulta que usa Paciente.xaml.cbl con sesión
+       *> iniciada). proximas vale "1" (solo próximas) si no se indica.
+       *>
+       method-id AtenderCitasPaciente private.
+       local-storage section.
+       01 pacienteParam string.
+       01 proximasParam string.
+       01 idPaciente binary-short.
+       01 proximas type Boolean.
+       01 citas List[type CitaMe.modelo.Cita].
+       01 json string.
+       01 primero type Boolean.
+       procedure division using by value contexto as type System.Net.HttpListenerContext.
+
+           set pacienteParam to contexto::Request::QueryString::Item("paciente").
+           if pacienteParam = null
+               invoke EscribirRespuesta(contexto, 400, "{""error"":""Falta el parámetro paciente""}")
+               goback
+           end-if
+           set idPaciente to type Int16::Parse(pacienteParam).
+
+           set proximasParam to contexto::Request::QueryString::Item("proximas").
+           if proximasParam = null or not proximasParam::Equals("0")
+               set proximas to True
+           else
+               set proximas to False
+           end-if
+
+           set citas to modeloCita::DevuelveCitasPaciente(idPaciente, proximas).
+
+           set json to "[".
+           set primero to True.
+           perform varying citaActual as type CitaMe.modelo.Cita through citas
+               if not primero
+                   set json to type String::Concat(json, ",")
+               end-if
+               set json to type String::Concat(json,
+                   "{""idCita"":", citaActual::id_cita::ToString(), ",",
+                   """fecha"":""", citaActual::fecha_cita::ToString("yyyy-MM-dd"), """,",
+                   """hora"":""", citaActual::hora_cita::ToString("hh\:mm"), """,",
+                   """idMedico"":", citaActual::medico_cita::ToString(), ",",
+                   """cancelada"":", citaActual::cancelada_cita::ToString(), "}")
+               set primero to False
+           end-perform
+           set json to type String::Concat(json, "]").
+
+           invoke EscribirRespuesta(contexto, 200, json).
+
+       end method.
+
+       *>
+       *> AtenderCancelarCita
+       *>
+       *> POST /citas/cancelar (application/x-www-form-urlencoded:
+       *> idCita, motivo opcional) - cancela una cita reservada a través
+       *> del API, reutilizando Cita::CancelarCita.
+       *>
+       method-id AtenderCancelarCita private.
+       local-storage section.
+       01 cuerpoPeticion string.
+       01 lector type System.IO.StreamReader.
+       01 campos type System.String occurs any.
+       01 partes type System.String occurs any.
+       01 clave string.
+       01 valor string.
+       01 idCita binary-long value 0.
+       01 motivo string value "".
+       01 cancelada type Boolean.
+       01 json string.
+       procedure division using by value contexto as type System.Net.HttpListenerContext.
+
+           set lector to new System.IO.StreamReader(contexto::Request::InputStream, contexto::Request::ContentEncoding).
+           set cuerpoPeticion to lector::ReadToEnd().
+           invoke lector::Close().
+
+           set campos to cuerpoPeticion::Split("&").
+           perform varying campo as string through campos
+               if not campo::Trim()::Equals("")
+                   set partes to campo::Split("=").
+                   if partes::Length >= 2
+                       set clave to type System.Uri::UnescapeDataString(partes[0])::Trim()::ToLower().
+                       set valor to type System.Uri::UnescapeDataString(partes[1]::Replace("+", " ")).
+
+                       evaluate clave
+                           when "idcita"
+                               set idCita to type Int32::Parse(valor)
+                           when "motivo"
+                               set motivo to valor
+                       end-evaluate
+                   end-if
+               end-if
+           end-perform.
+
+           if idCita = 0
+               invoke EscribirRespuesta(contexto, 400, "{""error"":""Falta el parámetro idCita""}")
+               goback
+           end-if
+
+           set cancelada to modeloCita::CancelarCita(idCita, motivo).
+
+           set json to type String::Concat("{""cancelada"":", cancelada::ToString()::ToLower(), "}").
+           invoke EscribirRespuesta(contexto, 200, json).
+
+       end method.
+
+       *>
+       *> EscribirRespuesta
+       *>
+       *> Escribe el código de estado y el cuerpo JSON en la respuesta
+       *> HTTP y la cierra.
+       *>
+       method-id EscribirRespuesta private.
+       local-storage section.
+       01 bytesRespuesta type System.Byte occurs any.
+       procedure division using by value contexto as type System.Net.HttpListenerContext
+                                         codigo as binary-short
+                                         cuerpo as string.
+
+           set contexto::Response::StatusCode to codigo.
+           set contexto::Response::ContentType to "application/json".
+           set bytesRespuesta to type System.Text.Encoding::UTF8::GetBytes(cuerpo).
+           set contexto::Response::ContentLength64 to bytesRespuesta::Length.
+           invoke contexto::Response::OutputStream::Write(bytesRespuesta, 0, bytesRespuesta::Length).
+           invoke contexto::Response::OutputStream::Close().
+
+       end method.
+
+       end class.
