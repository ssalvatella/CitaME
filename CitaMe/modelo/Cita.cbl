@@ -14,6 +14,17 @@
 
        01 modeloMedico type Medico.
        01 modeloPaciente type CitaMe.modelo.Paciente.
+       01 modeloSala type CitaMe.modelo.Sala.
+       01 modeloQueja type CitaMe.modelo.Queja.
+       01 modeloNotificador type CitaMe.modelo.Notificador.
+
+       *> Puntuación de satisfacción (escala 1 a 5) a partir de la cual
+       *> RegistrarEncuesta escala automáticamente una queja pendiente
+       01 UMBRAL_SATISFACCION_QUEJA binary-short value 2.
+
+       *> Minutos desde su registro que se da de margen a una cita sin
+       *> confirmar antes de que LiberarCitasNoConfirmadas la libere
+       01 TIMEOUT_CONFIRMACION_MINUTOS binary-long value 30.
 
        01 medico property type Medico.
        01 paciente property type Paciente.
@@ -26,6 +37,16 @@
        01 cancelada_cita property binary-short.
        01 encuesta_cita property pic S9(9) COMP-4.
        01 diagnostico_cita property string.
+       01 motivo_cancelacion_cita property string.
+       01 no_presentado_cita property binary-short.
+       01 emergencia_cita property binary-short.
+       01 sala_cita property type String.
+       01 llegada_cita property type String.
+       01 referido_por_cita property pic S9(9) COMP-4.
+       01 tipo_cita property type String.
+       01 codigo_confirmacion_cita property type String.
+       01 confirmada_cita property binary-short.
+       01 fecha_creacion_cita property type DateTime.
 
 
        *> Habilita las variables de SQL
@@ -39,6 +60,9 @@
        procedure division.
            set modeloMedico to new Medico().
            set modeloPaciente to new Paciente().
+           set modeloSala to new CitaMe.modelo.Sala().
+           set modeloQueja to new CitaMe.modelo.Queja().
+           set modeloNotificador to new CitaMe.modelo.Notificador().
            goback.
        end method.
 
@@ -53,11 +77,45 @@
        *>     especialidad (str): Especialidad para la cita
        *>     idUsuario (int): Id del médico
        *>     idUsuario (int): Id del médico
+       *>     tipo (str): Tipo de cita (p.ej. "Primera visita", "Seguimiento")
        *>
        *> Devuelve:
        *>     Médico: objeto con todos los atributos del médico
        *>
        method-id Asignar.
+       procedure division using by value motivo as string
+                                         especialidad as string
+                                         horario as string
+                                         emergencia as binary-short
+                                         tipo as string
+                                         returning cita as type Cita.
+
+           set cita to AsignarComoPaciente(type CitaMe.vista.Login::idUsuario, motivo, especialidad, horario, emergencia, tipo).
+
+       end method.
+
+       *>
+       *> AsignarComoPaciente
+       *>
+       *> Igual que Asignar, pero recibiendo el paciente como parámetro
+       *> explícito en vez de leerlo de la sesión de login en curso
+       *> (CitaMe.vista.Login::idUsuario), para que también la pueda usar
+       *> un integrador externo sin sesión iniciada (ver ApiReservas).
+       *>
+       *> Parámetros:
+       *>     paciente (int): Id del paciente para el que se pide la cita
+       *>     motivo (str): Motivo de la cita
+       *>     especialidad (str): Especialidad para la cita
+       *>     horario (str): Horario de preferencia ("Mananas"/"Tardes"/"Indiferente")
+       *>     emergencia (binary-short): 1 si la petición es urgente
+       *>     tipo (str): Tipo de cita (p.ej. "Primera visita", "Seguimiento")
+       *>
+       *> Devuelve:
+       *>     Cita: objeto con los datos de la cita asignada, o null si
+       *>           no se ha encontrado hueco (el paciente queda apuntado
+       *>           en la lista de espera)
+       *>
+       method-id AsignarComoPaciente.
        local-storage section.
        01 especialistas List[type Medico].
        01 horaEncontrada type Boolean.
@@ -65,30 +123,301 @@
        01 fecha type DateTime.
        01 horaCita type TimeSpan.
        01 idMedico binary-short.
-       procedure division using by value motivo as string
+       01 diasIntentados binary-short.
+       01 horarioBusqueda string.
+       procedure division using by value paciente as binary-short
+                                         motivo as string
                                          especialidad as string
                                          horario as string
                                          emergencia as binary-short
+                                         tipo as string
                                          returning cita as type Cita.
 
            set especialistas to modeloMedico::DevuelveMedicosEspecialidad(especialidad).
            if especialistas::Count = 0
+               invoke AnadirListaEspera(motivo, especialidad, horario, emergencia, paciente)
                goback
            end-if.
+
+           *> Una petición urgente no debe quedarse esperando por el
+           *> horario de preferencia del paciente: se busca el primer
+           *> hueco libre sin importar si cae en horario de mañanas o de
+           *> tardes, igual que "Indiferente", para dar prioridad real a
+           *> la emergencia en vez de limitarse a ser "mejor esfuerzo".
+           if emergencia = 1
+               set horarioBusqueda to "Indiferente"
+           else
+               set horarioBusqueda to horario
+           end-if
+
            set fecha to type System.DateTime::Now.
            set horaEncontrada to false.
-           perform until horaEncontrada
-               set resultados to BuscarHueco(especialistas, fecha, horario)
-               if not resultados = null
-                   set horaEncontrada to True
-               else
+           set diasIntentados to 0.
+           *> Si no se encuentra hueco en los próximos 90 días, dejamos de
+           *> buscar y apuntamos al paciente en la lista de espera en vez
+           *> de bucear indefinidamente.
+           perform until horaEncontrada or diasIntentados > 90
+               if EsDiaNoLaborable(fecha)
                    set fecha to fecha::AddDays(1)
+               else
+                   set resultados to BuscarHueco(especialistas, fecha, horarioBusqueda)
+                   if not resultados = null
+                       set horaEncontrada to True
+                   else
+                       set fecha to fecha::AddDays(1)
+                   end-if
                end-if
+               add 1 to diasIntentados
            end-perform.
-           
+
+           if not horaEncontrada
+               *> Una emergencia no debe quedarse simplemente en lista de
+               *> espera si no hay ningún hueco libre: se busca, entre
+               *> esos mismos médicos, la cita rutinaria más próxima para
+               *> cederle su hueco, reprogramando a esa cita a su propio
+               *> siguiente hueco libre y avisando al paciente desplazado.
+               if emergencia = 1
+                   set cita to BumpearCitaRutina(especialistas, paciente, motivo, tipo)
+               else
+                   set cita to null
+               end-if
+
+               if cita = null
+                   invoke AnadirListaEspera(motivo, especialidad, horario, emergencia, paciente)
+               end-if
+
+               goback
+           end-if
+
            set horaCita to resultados[0] as type TimeSpan.
            set idMedico to resultados[1] as binary-short.
-           set cita to RegistrarCita(idMedico, type CitaMe.vista.Login::idUsuario, motivo, fecha, horaCita)
+           set cita to RegistrarCita(idMedico, paciente, motivo, fecha, horaCita, emergencia, tipo)
+
+       end method.
+
+       *>
+       *> BumpearCitaRutina
+       *>
+       *> Cuando una petición urgente no ha encontrado ningún hueco
+       *> libre, busca entre los médicos indicados la cita rutinaria más
+       *> próxima (ver DevuelveCitaParaEmergencia), la reprograma a su
+       *> propio siguiente hueco libre (ver Reprogramar) y registra la
+       *> cita de emergencia en el hueco así liberado, avisando por
+       *> correo al paciente desplazado de su nueva fecha y hora.
+       *>
+       *> Parámetros:
+       *>     especialistas (List[Medico]): médicos candidatos
+       *>     paciente (int): Id del paciente de la petición urgente
+       *>     motivo (str): Motivo de la cita de emergencia
+       *>     tipo (str): Tipo de la cita de emergencia
+       *>
+       *> Devuelve:
+       *>     Cita: la cita de emergencia registrada en el hueco
+       *>           liberado, o null si no había ninguna cita rutinaria
+       *>           que desplazar o no se pudo reprogramar
+       *>
+       method-id BumpearCitaRutina private.
+       local-storage section.
+       01 citaBumpeada type Cita.
+       01 medicoLiberado binary-short.
+       01 fechaLiberada type DateTime.
+       01 horaLiberada type TimeSpan.
+       01 reprogramada type Boolean.
+       procedure division using by value especialistas as List[type Medico]
+                                         paciente as binary-short
+                                         motivo as string
+                                         tipo as string
+                                   returning citaEmergencia as type Cita.
+
+           set citaEmergencia to null.
+
+           set citaBumpeada to DevuelveCitaParaEmergencia(especialistas).
+           if citaBumpeada = null
+               goback
+           end-if
+
+           *> Guardamos el hueco que deja libre la cita rutinaria antes
+           *> de reprogramarla, ya que Reprogramar actualiza los propios
+           *> atributos fecha_cita/hora_cita de citaBumpeada a su nuevo
+           *> hueco
+           set medicoLiberado to citaBumpeada::medico_cita.
+           set fechaLiberada to citaBumpeada::fecha_cita.
+           set horaLiberada to citaBumpeada::hora_cita.
+
+           set reprogramada to Reprogramar(citaBumpeada, "Indiferente").
+           if not reprogramada
+               goback
+           end-if
+
+           set citaEmergencia to RegistrarCita(medicoLiberado, paciente, motivo, fechaLiberada, horaLiberada, 1, tipo).
+
+           if not citaEmergencia = null
+               invoke modeloNotificador::EnviarAvisoReprogramacionEmergencia(citaBumpeada)
+           end-if
+
+       end method.
+
+       *>
+       *> DevuelveCitaParaEmergencia
+       *>
+       *> Busca, entre los médicos indicados, la cita rutinaria (no
+       *> cancelada y no marcada ya como emergencia) más próxima en el
+       *> tiempo, para poder cederle su hueco a una petición urgente que
+       *> no ha encontrado ningún hueco libre (ver BumpearCitaRutina).
+       *>
+       *> Parámetros:
+       *>     especialistas (List[Medico]): médicos candidatos
+       *>
+       *> Devuelve:
+       *>     Cita: la cita rutinaria más próxima encontrada entre esos
+       *>           médicos, o null si ninguno tiene citas rutinarias
+       *>           futuras que desplazar
+       *>
+       method-id DevuelveCitaParaEmergencia private.
+       local-storage section.
+       01 idMedicoSQL pic S9(9) COMP-4.
+       01 hoySQL pic x(10).
+       01 id_cita pic S9(9) COMP-4.
+       01 paciente pic S9(9) COMP-4.
+       01 motivo pic x(1000).
+       01 motivoStr string.
+       01 fechaSQL pic x(10).
+       01 horaSQL pic x(8).
+       01 tipo pic x(25).
+       01 tipoStr string.
+       01 citaCandidata type Cita.
+       01 fechaHoraCandidata type DateTime.
+       01 fechaHoraActual type DateTime.
+       procedure division using by value especialistas as List[type Medico]
+                                   returning citaRutina as type Cita.
+
+           set citaRutina to null.
+           set hoySQL to type DateTime::Now::ToString("yyyy-MM-dd").
+
+           perform varying especialista as type CitaMe.modelo.Medico through especialistas
+               set idMedicoSQL to especialista::usuario::id_usu.
+
+               exec sql
+                   select id_cita, paciente_cita, motivo_cita, fecha_cita, hora_cita, tipo_cita
+                   into :id_cita, :paciente, :motivo, :fechaSQL, :horaSQL, :tipo
+                   from citas
+                   where medico_cita = :idMedicoSQL
+                     and cancelada_cita = 0
+                     and emergencia_cita = 0
+                     and fecha_cita >= :hoySQL
+                   order by fecha_cita asc, hora_cita asc
+                   limit 1
+               end-exec
+
+               if SQLCODE = 0
+                   set fechaHoraActual to type DateTime::Parse(type String::Concat(fechaSQL, " ", horaSQL))
+
+                   if citaRutina = null or fechaHoraActual < fechaHoraCandidata
+                       set citaCandidata to new Cita()
+                       set citaCandidata::id_cita to id_cita
+                       set citaCandidata::medico_cita to idMedicoSQL
+                       set citaCandidata::paciente_cita to paciente
+                       set motivoStr to motivo as string
+                       set citaCandidata::motivo_cita to motivoStr::Trim()
+                       set citaCandidata::fecha_cita to type DateTime::ParseExact(fechaSQL, "yyyy-MM-dd", type System.Globalization.CultureInfo::InvariantCulture)
+                       set citaCandidata::hora_cita to type TimeSpan::Parse(horaSQL)
+                       set tipoStr to tipo as string
+                       set citaCandidata::tipo_cita to tipoStr::Trim()
+
+                       set citaRutina to citaCandidata
+                       set fechaHoraCandidata to fechaHoraActual
+                   end-if
+               end-if
+           end-perform.
+
+       end method.
+
+       *>
+       *> AnadirListaEspera
+       *>
+       *> Apunta al paciente actualmente logueado en la lista de espera
+       *> de la especialidad indicada, para que el personal administrativo
+       *> pueda avisarle en cuanto se libere o se amplíe un hueco.
+       *>
+       *> Parámetros:
+       *>     motivo (str): Motivo de la cita deseada
+       *>     especialidad (str): Especialidad para la que se pide cita
+       *>     horario (str): Horario de preferencia
+       *>     emergencia (binary-short): 1 si la petición es urgente
+       *>     paciente (int): Id del paciente a apuntar en la lista de espera
+       *>
+       method-id AnadirListaEspera private.
+       local-storage section.
+       01 motivoSQL pic x(1000).
+       01 especialidadSQL pic x(25).
+       01 horarioSQL pic x(15).
+       01 emergenciaSQL pic 9.
+       01 idPaciente pic S9(9) COMP-4.
+       01 fechaAltaSQL pic x(10).
+       procedure division using by value motivo as string
+                                         especialidad as string
+                                         horario as string
+                                         emergencia as binary-short
+                                         paciente as binary-short.
+
+           set motivoSQL to motivo.
+           set especialidadSQL to especialidad.
+           set horarioSQL to horario.
+           set emergenciaSQL to emergencia.
+           set idPaciente to paciente.
+           set fechaAltaSQL to type System.DateTime::Now::ToString("yyyy-MM-dd").
+
+           exec sql
+               insert into listas_espera
+                   (paciente_espera, especialidad_espera, motivo_espera, horario_espera, emergencia_espera, fecha_alta_espera)
+               values
+                   (:idPaciente, :especialidadSQL, :motivoSQL, :horarioSQL, :emergenciaSQL, :fechaAltaSQL)
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       *>
+       *> EsDiaNoLaborable
+       *>
+       *> Comprueba si la fecha indicada cae en fin de semana o en
+       *> algún festivo registrado en la tabla festivos, para que
+       *> BuscarHueco nunca ofrezca ese día como hueco disponible.
+       *>
+       *> Parámetros:
+       *>     fecha (DateTime): Día a comprobar
+       *>
+       *> Devuelve:
+       *>     Boolean: True si el día no es laborable
+       *>
+       method-id EsDiaNoLaborable.
+       local-storage section.
+       01 fechaSQL pic x(10).
+       01 existeFestivo pic x(10).
+       procedure division using by value fecha as type DateTime
+                                   returning noLaborable as type Boolean.
+
+           if fecha::DayOfWeek = type DayOfWeek::Saturday or fecha::DayOfWeek = type DayOfWeek::Sunday
+               set noLaborable to True
+               goback
+           end-if
+
+           set fechaSQL to fecha::ToString("yyyy-MM-dd").
+
+           exec sql
+               select f.fecha_festivo into :existeFestivo
+               from festivos as f
+               where f.fecha_festivo = :fechaSQL
+           end-exec.
+
+           if SQLCODE = 0
+               set noLaborable to True
+           else
+               set noLaborable to False
+           end-if.
 
        end method.
 
@@ -114,55 +443,71 @@
        01 hora type TimeSpan.
        01 sumaHoras type TimeSpan.
        01 sumaMinutos type TimeSpan.
-       01 minutosParaDiez pic 9.
-       01 minutosQueSumar pic 9.
+       01 duracionMinutos binary-short.
+       01 minutosParaDuracion pic 99.
+       01 minutosQueSumar pic 99.
        01 limiteHora type TimeSpan.
        procedure division using by value especialistas as list[type Medico]
                                          fecha as type DateTime
                                          horario as string
                                          returning resultados as list[object].
+           *> El límite de horario de mañanas/tardes depende de la
+           *> especialidad de los médicos buscados (configurable vía
+           *> Medico::ConfigurarHorarioEspecialidad), en vez de ser
+           *> siempre 14:00/22:00 para todas las especialidades
            if horario::Equals("Mananas")
-               set limiteHora to type TimeSpan::Parse("14:00:00")
+               set limiteHora to modeloMedico::DevuelveLimiteHorarioEspecialidad(especialistas::First()::especialidad, "Mananas")
            else
-               set limiteHora to type TimeSpan::Parse("22:00:00")
+               set limiteHora to modeloMedico::DevuelveLimiteHorarioEspecialidad(especialistas::First()::especialidad, "Tardes")
            end-if
 
+           *> La duración de cada hueco depende de la especialidad de los
+           *> médicos buscados, en vez de ser siempre de 10 minutos
+           set duracionMinutos to modeloMedico::DevuelveDuracionEspecialidad(especialistas::First()::especialidad).
+
            set hoy to type System.DateTime::Now.
 
            *> Si la fecha es la de hoy
            if fecha::DayOfYear = hoy::DayOfYear
                set hora to hoy::TimeOfDay
-               set sumaHoras to type TimeSpan::FromHours(2)
-               set sumaMinutos to type TimeSpan::FromMinutes(10)
+               *> La antelación mínima para ofrecer un hueco del mismo
+               *> día depende de la especialidad de los médicos
+               *> buscados (configurable vía
+               *> Medico::ConfigurarHorarioEspecialidad), en vez de ser
+               *> siempre un margen fijo de 2 horas para todas las
+               *> especialidades
+               set sumaHoras to type TimeSpan::FromMinutes(modeloMedico::DevuelveAntelacionMinimaEspecialidad(especialistas::First()::especialidad))
+               set sumaMinutos to type TimeSpan::FromMinutes(duracionMinutos)
                set hora to hora::Add(sumaHoras)
                set hora to hora::Add(sumaMinutos)
-               set minutosParaDiez to function mod(hora::Minutes, 10)
-               subtract minutosParaDiez from 10 giving minutosQueSumar
+               set minutosParaDuracion to function mod(hora::Minutes, duracionMinutos)
+               subtract minutosParaDuracion from duracionMinutos giving minutosQueSumar
                set sumaMinutos to type TimeSpan::FromMinutes(minutosQueSumar)
                set hora to hora::Add(sumaMinutos)
-           else 
+           else
                if horario::Equals("Tardes")
                    set hora to especialistas::First()::inicio_tardes
                else
                    set hora to especialistas::First()::inicio_mananas
                end-if
 
-               set minutosParaDiez to function mod(hora::Minutes, 10)
-               subtract minutosParaDiez from 10 giving minutosQueSumar
+               set minutosParaDuracion to function mod(hora::Minutes, duracionMinutos)
+               subtract minutosParaDuracion from duracionMinutos giving minutosQueSumar
                set sumaMinutos to type TimeSpan::FromMinutes(minutosQueSumar)
                set hora to hora::Add(sumaMinutos)
 
            end-if
 
-           set sumaMinutos to type TimeSpan::FromMinutes(10)
+           set sumaMinutos to type TimeSpan::FromMinutes(duracionMinutos).
            perform until hora::Hours = limiteHora::Hours and hora::Minutes = limiteHora::Minutes
                perform varying especialista as type CitaMe.modelo.Medico through especialistas
+                   if not especialista::EstaAusente(fecha) and not especialista::EstaEnDescanso(hora)
                    evaluate horario
                        when "Mananas"
                            *> Hora entre horario de mañanas
                            if type TimeSpan::Compare(hora, especialista::inicio_mananas) = 1
                                and type TimeSpan::Compare(hora, especialista::fin_mananas) = -1
-                               if especialista::HayHueco(fecha, hora)
+                               if especialista::HayHueco(fecha, hora, duracionMinutos)
                                    set resultados to new List[object]
                                    invoke resultados::Add(hora)
                                    invoke resultados::Add(especialista::usuario::id_usu)
@@ -173,21 +518,21 @@
                            *> Hora entre horario de tardes
                            if type TimeSpan::Compare(hora, especialista::inicio_tardes) = 1
                                and type TimeSpan::Compare(hora, especialista::fin_tardes) = -1
-                               if especialista::HayHueco(fecha, hora)
+                               if especialista::HayHueco(fecha, hora, duracionMinutos)
                                    set resultados to new List[object]
                                    invoke resultados::Add(hora)
                                    invoke resultados::Add(especialista::usuario::id_usu)
                                    goback
                                end-if
                            end-if
-                      
+
                        when "Indiferente"
                            *> Hora entre horario de mañanas o de tardes
                            if (type TimeSpan::Compare(hora, especialista::inicio_mananas) = 1
                                and type TimeSpan::Compare(hora, especialista::fin_mananas) = -1) or
                                (type TimeSpan::Compare(hora, especialista::inicio_tardes) = 1
                                and type TimeSpan::Compare(hora, especialista::fin_tardes) = -1)
-                               if especialista::HayHueco(fecha, hora)
+                               if especialista::HayHueco(fecha, hora, duracionMinutos)
                                    set resultados to new List[object]
                                    invoke resultados::Add(hora)
                                    invoke resultados::Add(especialista::usuario::id_usu)
@@ -197,6 +542,7 @@
                            end-if
 
                    end-evaluate
+                   end-if
                end-perform
                set hora to hora::Add(sumaMinutos)
            end-perform.
@@ -216,40 +562,210 @@
        *>     motivo (str): Motivo de la cita
        *>     fecha (DateTime): Fecha de la cita
        *>     hora (TimeSpan): Hora de la cita
+       *>     tipo (str): Tipo de cita (p.ej. "Primera visita", "Seguimiento")
        *>
        *> Devuelve:
-       *>     cita (Cita): objeto cita registrado
+       *>     cita (Cita): objeto cita registrado, con un código de
+       *>                  confirmación de 6 dígitos recién generado en
+       *>                  codigo_confirmacion_cita (ver ConfirmarCita)
        *>
        method-id RegistrarCita.
        local-storage section.
        01 motivoSQL pic x(1000).
        01 fechaSQL pic x(10).
        01 horaSQL pic x(8).
-       procedure division using medico as binary-short 
+       01 emergenciaSQL pic 9.
+       01 salaAsignada string.
+       01 salaSQL pic x(25).
+       01 tipoSQL pic x(25).
+       01 generadorCodigo type Random.
+       01 codigoConfirmacion string.
+       01 codigoConfirmacionSQL pic x(6).
+       01 idCitaNueva pic S9(9) COMP-4.
+       01 fechaCreacionSQL pic x(19).
+       procedure division using medico as binary-short
                                 paciente as binary-short
                                 motivo as string
                                 fecha as type DateTime
                                 hora as type TimeSpan
+                                emergencia as binary-short
+                                tipo as string
                                 returning cita as type Cita.
 
            set motivoSQL to motivo.
            set fechaSQL to fecha::ToString("yyyy-MM-dd").
            set horaSQL to hora::ToString("hh\:mm\:ss").
+           set emergenciaSQL to emergencia.
+           set tipoSQL to tipo.
+           *> Momento en que se registra la cita (no confundir con
+           *> fecha_cita/hora_cita, la fecha de la propia cita), usado
+           *> por LiberarCitasNoConfirmadas para liberar el hueco si el
+           *> código de confirmación nunca llega a introducirse.
+           set fechaCreacionSQL to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss").
+
+           *> Código de confirmación de 6 dígitos que el paciente deberá
+           *> introducir (tras recibirlo por correo) para confirmar la
+           *> cita, a modo de doble factor de la reserva.
+           set generadorCodigo to new Random().
+           set codigoConfirmacion to generadorCodigo::Next(100000, 999999)::ToString().
+           set codigoConfirmacionSQL to codigoConfirmacion.
+
+           *> Se asigna automáticamente una sala libre a esa fecha y hora,
+           *> para que el paciente no se encuentre al llegar con que su
+           *> sala ya está ocupada por otra consulta.
+           set salaAsignada to modeloSala::DevuelveSalaLibre(fechaSQL, horaSQL).
+           set salaSQL to salaAsignada.
+
+           *> El hueco ya se comprobó en BuscarHueco, pero entre esa
+           *> comprobación y este insert otra petición podría haberse
+           *> adelantado por el mismo hueco. Para no depender de dos
+           *> sentencias separadas (comprobar y luego insertar, con una
+           *> ventana de carrera entre medias) el insert solo llega a
+           *> escribir la fila si ese médico sigue sin tener una cita a
+           *> esa fecha y hora exactas, todo en una única sentencia atómica.
+           *> La sala elegida por DevuelveSalaLibre se vuelve a comprobar
+           *> dentro de ese mismo insert atómico, por si otra cita (de un
+           *> médico distinto) se ha adelantado y ha ocupado esa misma
+           *> sala a esa fecha y hora entre la consulta y este insert.
+           exec sql
+             insert into citas (medico_cita, paciente_cita, motivo_cita, fecha_cita, hora_cita, emergencia_cita, sala_cita, tipo_cita, codigo_confirmacion_cita, fecha_creacion_cita)
+             select :medico, :paciente, :motivoSQL, :fechaSQL, :horaSQL, :emergenciaSQL, :salaSQL, :tipoSQL, :codigoConfirmacionSQL, :fechaCreacionSQL
+             from dual
+             where not exists (
+                 select 1 from citas as c
+                 where c.medico_cita = :medico
+                   and c.fecha_cita = :fechaSQL
+                   and c.hora_cita = :horaSQL
+                   and c.cancelada_cita = 0
+             )
+             and not exists (
+                 select 1 from citas as c2
+                 where c2.sala_cita = :salaSQL
+                   and c2.fecha_cita = :fechaSQL
+                   and c2.hora_cita = :horaSQL
+                   and c2.cancelada_cita = 0
+             )
+           end-exec.
+
+           if SQLCODE < 0 or SQLERRD(3) = 0
+               set cita to null
+           else
+               exec sql
+                   select LAST_INSERT_ID() into :idCitaNueva
+               end-exec
+
+               set cita to new Cita()
+               set cita::id_cita to idCitaNueva
+               set cita::medico_cita to medico
+               set cita::paciente_cita to paciente
+               set cita::motivo_cita to motivo
+               set cita::fecha_cita to fecha
+               set cita::hora_cita to hora
+               set cita::emergencia_cita to emergencia
+               set cita::sala_cita to salaAsignada
+               set cita::tipo_cita to tipo
+               set cita::codigo_confirmacion_cita to codigoConfirmacion
+               set cita::confirmada_cita to 0
+               set cita::fecha_creacion_cita to type DateTime::ParseExact(fechaCreacionSQL, "yyyy-MM-dd HH:mm:ss", type System.Globalization.CultureInfo::InvariantCulture)
+
+               invoke RegistrarAuditoria(idCitaNueva, "Creada", type String::Concat("Médico: ", medico::ToString(), " - Fecha: ", fechaSQL, " ", horaSQL))
+           end-if
 
            exec sql
-             insert into citas (medico_cita, paciente_cita, motivo_cita, fecha_cita, hora_cita)
-             values (:medico, :paciente, :motivoSQL, :fechaSQL, :horaSQL)
+               commit
            end-exec.
 
-           if SQLCODE < 0
+       end method.
+
+       *>
+       *> RegistrarInterconsulta
+       *>
+       *> Registra una cita de interconsulta (derivación a otro médico
+       *> especialista) a partir de una cita de origen, dejando
+       *> constancia en referido_por_cita de cuál fue esa cita.
+       *>
+       *> Parámetros:
+       *>     idCitaOrigen (int): Id de la cita que origina la derivación
+       *>     medico (int): Id del médico al que se deriva
+       *>     paciente (int): Id del paciente derivado
+       *>     motivo (str): Motivo de la interconsulta
+       *>     fecha (DateTime): Día asignado a la interconsulta
+       *>     hora (TimeSpan): Hora asignada a la interconsulta
+       *>
+       *> Devuelve:
+       *>     Cita: objeto con los datos de la cita de interconsulta
+       *>           registrada, o null si no se ha podido registrar
+       *>
+       method-id RegistrarInterconsulta.
+       local-storage section.
+       01 motivoSQL pic x(1000).
+       01 fechaSQL pic x(10).
+       01 horaSQL pic x(8).
+       01 salaAsignada string.
+       01 salaSQL pic x(25).
+       01 idCitaOrigenSQL pic S9(9) COMP-4.
+       01 idCitaNueva pic S9(9) COMP-4.
+       procedure division using by value idCitaOrigen as binary-long
+                                         medico as binary-short
+                                         paciente as binary-short
+                                         motivo as string
+                                         fecha as type DateTime
+                                         hora as type TimeSpan
+                                   returning cita as type Cita.
+
+           set motivoSQL to motivo.
+           set fechaSQL to fecha::ToString("yyyy-MM-dd").
+           set horaSQL to hora::ToString("hh\:mm\:ss").
+           set idCitaOrigenSQL to idCitaOrigen.
+
+           set salaAsignada to modeloSala::DevuelveSalaLibre(fechaSQL, horaSQL).
+           set salaSQL to salaAsignada.
+
+           *> Mismo insert atómico y a prueba de condición de carrera que
+           *> usa RegistrarCita, añadiendo la referencia a la cita de
+           *> origen y volviendo a comprobar la sala dentro del mismo
+           *> insert, por si otro médico se ha adelantado y la ha ocupado
+           *> entre la consulta a DevuelveSalaLibre y este insert.
+           exec sql
+             insert into citas (medico_cita, paciente_cita, motivo_cita, fecha_cita, hora_cita, emergencia_cita, sala_cita, referido_por_cita, tipo_cita)
+             select :medico, :paciente, :motivoSQL, :fechaSQL, :horaSQL, 0, :salaSQL, :idCitaOrigenSQL, "Interconsulta"
+             from dual
+             where not exists (
+                 select 1 from citas as c
+                 where c.medico_cita = :medico
+                   and c.fecha_cita = :fechaSQL
+                   and c.hora_cita = :horaSQL
+                   and c.cancelada_cita = 0
+             )
+             and not exists (
+                 select 1 from citas as c2
+                 where c2.sala_cita = :salaSQL
+                   and c2.fecha_cita = :fechaSQL
+                   and c2.hora_cita = :horaSQL
+                   and c2.cancelada_cita = 0
+             )
+           end-exec.
+
+           if SQLCODE < 0 or SQLERRD(3) = 0
                set cita to null
            else
+               exec sql
+                   select LAST_INSERT_ID() into :idCitaNueva
+               end-exec
+
                set cita to new Cita()
+               set cita::id_cita to idCitaNueva
                set cita::medico_cita to medico
                set cita::paciente_cita to paciente
                set cita::motivo_cita to motivo
                set cita::fecha_cita to fecha
                set cita::hora_cita to hora
+               set cita::emergencia_cita to 0
+               set cita::sala_cita to salaAsignada
+               set cita::referido_por_cita to idCitaOrigen
+               set cita::tipo_cita to "Interconsulta"
+
+               invoke RegistrarAuditoria(idCitaNueva, "Interconsulta", type String::Concat("Derivada desde la cita #", idCitaOrigen::ToString(), " - Médico: ", medico::ToString(), " - Fecha: ", fechaSQL, " ", horaSQL))
            end-if
 
            exec sql
@@ -258,6 +774,101 @@
 
        end method.
 
+       *>
+       *> ConfirmarCita
+       *>
+       *> Confirma una cita recién reservada comprobando el código de
+       *> confirmación de 6 dígitos enviado por correo al paciente
+       *> (ver RegistrarCita), a modo de doble factor de la reserva.
+       *>
+       *> Parámetros:
+       *>     argumentoCita (int): Id de la cita a confirmar
+       *>     codigo (str): Código introducido por el paciente
+       *>
+       *> Devuelve:
+       *>     Boolean: True si el código era correcto y la cita no
+       *>              estaba ya confirmada, False en caso contrario
+       *>
+       method-id ConfirmarCita.
+       local-storage section.
+       01 id_cita pic S9(9) COMP-4.
+       01 codigoSQL pic x(6).
+       procedure division using argumentoCita as binary-long
+                                 codigo as string
+                               returning exito as type Boolean.
+
+           set id_cita to argumentoCita.
+           set codigoSQL to codigo::Trim().
+
+           exec sql
+               update citas
+               set confirmada_cita = 1
+               where id_cita = :id_cita
+                 and codigo_confirmacion_cita = :codigoSQL
+                 and confirmada_cita = 0
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+           if SQLCODE = 0 and SQLERRD(3) > 0
+               set exito to True
+               invoke RegistrarAuditoria(id_cita, "Confirmada", "Código de confirmación validado por el paciente")
+           else
+               set exito to False
+           end-if.
+
+       end method.
+
+       *>
+       *> LiberarCitasNoConfirmadas
+       *>
+       *> Borra las citas que llevan más de TIMEOUT_CONFIRMACION_MINUTOS
+       *> minutos registradas sin que el paciente haya introducido el
+       *> código de confirmación (ver RegistrarCita/ConfirmarCita), para
+       *> que el hueco vuelva a estar libre en vez de quedar ocupado
+       *> indefinidamente por una reserva nunca confirmada. Pensado para
+       *> ejecutarse periódicamente (por ejemplo desde el botón de
+       *> administración, igual que ArchivarCitasAntiguas) hasta que se
+       *> disponga de un programador de tareas externo.
+       *>
+       *> Devuelve:
+       *>     int: Número de citas liberadas
+       *>
+       method-id LiberarCitasNoConfirmadas.
+       local-storage section.
+       01 limiteSQL pic x(19).
+       01 liberadas pic S9(9) COMP-4.
+       procedure division returning totalLiberadas as binary-long.
+
+           set limiteSQL to type DateTime::Now::AddMinutes(- TIMEOUT_CONFIRMACION_MINUTOS)::ToString("yyyy-MM-dd HH:mm:ss").
+
+           exec sql
+               delete from citas_auditoria
+               where cita_auditoria in (
+                   select id_cita from citas
+                   where confirmada_cita = 0
+                     and fecha_creacion_cita < :limiteSQL
+               )
+           end-exec.
+
+           exec sql
+               delete from citas
+               where confirmada_cita = 0
+                 and fecha_creacion_cita < :limiteSQL
+           end-exec.
+
+           set liberadas to SQLERRD(3).
+
+           exec sql
+               commit
+           end-exec.
+
+           set totalLiberadas to liberadas.
+
+       end method.
+
        *>
        *> DevuelveCitasPaciente
        *>
@@ -302,7 +913,10 @@
            if proximas
                exec sql
                    declare citaTblProx cursor for
-                       select * from citas as c
+                       select c.id_cita, c.medico_cita, c.paciente_cita, c.motivo_cita,
+                              c.fecha_cita, c.hora_cita, c.cancelada_cita, c.encuesta_cita,
+                              c.diagnostico_cita
+                       from citas as c
                        where c.paciente_cita = :argumentoIdPaciente and c.fecha_cita >= :hoySQL
                end-exec
                exec sql 
@@ -312,7 +926,10 @@
            else
                exec sql
                    declare citaTbl cursor for
-                       select * from citas as c
+                       select c.id_cita, c.medico_cita, c.paciente_cita, c.motivo_cita,
+                              c.fecha_cita, c.hora_cita, c.cancelada_cita, c.encuesta_cita,
+                              c.diagnostico_cita
+                       from citas as c
                        where c.paciente_cita = :argumentoIdPaciente
                end-exec
                exec sql 
@@ -349,6 +966,7 @@
                set motivoStr to motivo as string
                set citaActual::motivo_cita to motivoStr::Trim()
                set diagnosticoStr to diagnostico as string
+               set citaActual::diagnostico_cita to diagnosticoStr::Trim()
                set fecha to type DateTime::ParseExact(fechaSQL, "yyyy-MM-dd",  type System.Globalization.CultureInfo::InvariantCulture)
                set citaActual::fecha_cita to fecha
                set citaActual::hora_cita to type TimeSpan::Parse(horaSQL)
@@ -362,18 +980,18 @@
        end method.
 
        *>
-       *> DevuelveCitasPacienteSinEncuesta
+       *> DevuelveHistorialPaciente
+       *>
+       *> Devuelve la lista de citas pasadas del paciente que ya
+       *> tienen diagnóstico registrado, para mostrar su historial.
        *>
-       *> Devuelve la lista de citas ocurridas en las que el paciente
-       *> no haya completado las encuestas
-       *> 
        *> Parámetros:
-       *>     paciente (int): ID del paciente
+       *>     id_paciente (int): ID del paciente
        *>
        *> Devuelve:
-       *>     citas (List[Cita]): lista de citas
+       *>     citas (List[Cita]): lista de citas con diagnóstico
        *>
-       method-id DevuelveCitasPacienteSinEncuesta.
+       method-id DevuelveHistorialPaciente.
        local-storage section.
        01 argumentoIdPaciente pic S9(9) COMP-4.
 
@@ -389,7 +1007,6 @@
        01 diagnosticoStr string.
        01 fechaSQL pic x(10).
        01 horaSQL pic x(8).
-       01 hoySQL pic x(10).
        01 fecha type DateTime.
 
        procedure division using by value id_paciente as binary-short
@@ -398,21 +1015,23 @@
            set citas to new List[type Cita]().
            set argumentoIdPaciente to id_paciente.
 
-           set hoySQL to type DateTime::Now::ToString('yyyy-MM-dd').
-
            exec sql
-               declare citaTbl cursor for
-                   select * from citas as c
-                   where c.paciente_cita = :argumentoIdPaciente and c.diagnostico_cita is not null and c.encuesta_cita is null
+               declare historialTbl cursor for
+                   select c.id_cita, c.medico_cita, c.paciente_cita, c.motivo_cita,
+                          c.fecha_cita, c.hora_cita, c.cancelada_cita, c.encuesta_cita,
+                          c.diagnostico_cita
+                   from citas as c
+                   where c.paciente_cita = :argumentoIdPaciente and c.diagnostico_cita is not null
+                   order by c.fecha_cita desc
            end-exec
-           exec sql 
-               open citaTbl
+           exec sql
+               open historialTbl
            end-exec
 
            perform until SQLCODE = 100
 
                exec sql
-                   fetch citaTbl into
+                   fetch historialTbl into
                    :id_cita, :id_medico, :paciente, :motivo, :fechaSQL,
                    :horaSQL, :cancelada, :id_encuesta, :diagnostico
                end-exec
@@ -430,11 +1049,12 @@
                set motivoStr to motivo as string
                set citaActual::motivo_cita to motivoStr::Trim()
                set diagnosticoStr to diagnostico as string
+               set citaActual::diagnostico_cita to diagnosticoStr::Trim()
                set fecha to type DateTime::ParseExact(fechaSQL, "yyyy-MM-dd",  type System.Globalization.CultureInfo::InvariantCulture)
                set citaActual::fecha_cita to fecha
                set citaActual::hora_cita to type TimeSpan::Parse(horaSQL)
                set citaActual::medico to modeloMedico::DevuelveMedico(id_medico)
-               set citaActual::paciente to modeloPaciente::DevuelvePaciente(id_paciente)
+               set citaActual::paciente to modeloPaciente::DevuelvePaciente(paciente)
 
                invoke citas::Add(citaActual)
 
@@ -443,14 +1063,98 @@
        end method.
 
        *>
-       *> DevuelveCitasMedico
+       *> DevuelveCitasPacienteSinEncuesta
        *>
-       *> Devuelve todas o las próximas citas del médico indicado.
+       *> Devuelve la lista de citas ocurridas en las que el paciente
+       *> no haya completado las encuestas
        *> 
        *> Parámetros:
-       *>     médico (int): ID del médico
-       *>     proxima (Boolean): True si solo se quieren las próximas citas
-       *>                        False si se quieren todas las citas habidas
+       *>     paciente (int): ID del paciente
+       *>
+       *> Devuelve:
+       *>     citas (List[Cita]): lista de citas
+       *>
+       method-id DevuelveCitasPacienteSinEncuesta.
+       local-storage section.
+       01 argumentoIdPaciente pic S9(9) COMP-4.
+
+       01 citaActual type Cita.
+       01 id_cita pic S9(9) COMP-4.
+       01 id_medico pic S9(9) COMP-4.
+       01 paciente pic S9(9) COMP-4.
+       01 cancelada pic 9.
+       01 id_encuesta pic S9(9) COMP-4.
+       01 motivo pic x(1000).
+       01 motivoStr string.
+       01 diagnostico pic x(5000).
+       01 diagnosticoStr string.
+       01 fechaSQL pic x(10).
+       01 horaSQL pic x(8).
+       01 hoySQL pic x(10).
+       01 fecha type DateTime.
+
+       procedure division using by value id_paciente as binary-short
+                                   returning citas as List[type Cita].
+
+           set citas to new List[type Cita]().
+           set argumentoIdPaciente to id_paciente.
+
+           set hoySQL to type DateTime::Now::ToString('yyyy-MM-dd').
+
+           exec sql
+               declare citaTbl cursor for
+                   select c.id_cita, c.medico_cita, c.paciente_cita, c.motivo_cita,
+                          c.fecha_cita, c.hora_cita, c.cancelada_cita, c.encuesta_cita,
+                          c.diagnostico_cita
+                   from citas as c
+                   where c.paciente_cita = :argumentoIdPaciente and c.diagnostico_cita is not null and c.encuesta_cita is null
+           end-exec
+           exec sql 
+               open citaTbl
+           end-exec
+
+           perform until SQLCODE = 100
+
+               exec sql
+                   fetch citaTbl into
+                   :id_cita, :id_medico, :paciente, :motivo, :fechaSQL,
+                   :horaSQL, :cancelada, :id_encuesta, :diagnostico
+               end-exec
+
+               if SQLCODE = 100
+                   goback
+               end-if
+
+               set citaActual to new Cita()
+               set citaActual::id_cita to id_cita
+               set citaActual::medico_cita to id_medico
+               set citaActual::paciente_cita to paciente
+               set citaActual::cancelada_cita to cancelada
+               set citaActual::encuesta_cita to id_encuesta
+               set motivoStr to motivo as string
+               set citaActual::motivo_cita to motivoStr::Trim()
+               set diagnosticoStr to diagnostico as string
+               set fecha to type DateTime::ParseExact(fechaSQL, "yyyy-MM-dd",  type System.Globalization.CultureInfo::InvariantCulture)
+               set citaActual::fecha_cita to fecha
+               set citaActual::hora_cita to type TimeSpan::Parse(horaSQL)
+               set citaActual::medico to modeloMedico::DevuelveMedico(id_medico)
+               set citaActual::paciente to modeloPaciente::DevuelvePaciente(id_paciente)
+
+               invoke citas::Add(citaActual)
+
+           end-perform.
+
+       end method.
+
+       *>
+       *> DevuelveCitasMedico
+       *>
+       *> Devuelve todas o las próximas citas del médico indicado.
+       *> 
+       *> Parámetros:
+       *>     médico (int): ID del médico
+       *>     proxima (Boolean): True si solo se quieren las próximas citas
+       *>                        False si se quieren todas las citas habidas
        *>
        *> Devuelve:
        *>     citas (List[Cita]): lista de citas
@@ -485,7 +1189,10 @@
            if proximas
                exec sql
                    declare citaTblProx cursor for
-                       select * from citas as c
+                       select c.id_cita, c.medico_cita, c.paciente_cita, c.motivo_cita,
+                              c.fecha_cita, c.hora_cita, c.cancelada_cita, c.encuesta_cita,
+                              c.diagnostico_cita
+                       from citas as c
                        where c.medico_cita = :argumentoIdMedico and c.fecha_cita >= :hoySQL and c.cancelada_cita = 0 and c.diagnostico_cita is null
                end-exec
                exec sql 
@@ -495,7 +1202,10 @@
            else
                exec sql
                    declare citaTbl cursor for
-                       select * from citas as c
+                       select c.id_cita, c.medico_cita, c.paciente_cita, c.motivo_cita,
+                              c.fecha_cita, c.hora_cita, c.cancelada_cita, c.encuesta_cita,
+                              c.diagnostico_cita
+                       from citas as c
                        where c.medico_cita = :argumentoIdMedico and c.cancelada_cita = 0 order by c.fecha_cita desc
                end-exec
                exec sql 
@@ -574,10 +1284,11 @@
            exec sql
                commit
            end-exec.
-           
+
 
            if SQLCODE = 0
                set exito to True
+               invoke RegistrarAuditoria(id_cita, "Diagnóstico", "Diagnóstico registrado")
            else
                set exito to False
            end-if.
@@ -599,21 +1310,284 @@
        *>
        method-id CancelarCita.
        01 id_cita pic S9(9) COMP-4.
+       01 motivoCancelacionSQL pic x(500).
        procedure division using argumentoCita as binary-long
+                                 motivoCancelacion as string
                                returning exito as type Boolean.
 
            set id_cita to argumentoCita.
+           set motivoCancelacionSQL to motivoCancelacion.
 
             exec sql
                update citas
-               set cancelada_cita = 1
+               set cancelada_cita = 1,
+                   motivo_cancelacion_cita = :motivoCancelacionSQL
+               where id_cita = :id_cita
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+
+           if SQLCODE = 0
+               set exito to True
+               invoke RegistrarAuditoria(id_cita, "Cancelada", motivoCancelacion)
+           else
+               set exito to False
+           end-if.
+
+
+       end method.
+
+       *>
+       *> CancelarCitasMedico
+       *>
+       *> Cancela en bloque todas las citas futuras y no canceladas de un
+       *> médico, con el mismo motivo para todas. Se usa cuando el médico
+       *> es dado de baja (desactivado) y no puede seguir atendiéndolas.
+       *>
+       *> Parámetros:
+       *>     argumentoIdMedico (int): ID del médico dado de baja
+       *>     motivoCancelacion (str): Motivo a registrar en cada cita
+       *>
+       *> Devuelve:
+       *>     canceladas (int): Número de citas canceladas
+       *>
+       method-id CancelarCitasMedico.
+       local-storage section.
+       01 id_medico pic S9(9) COMP-4.
+       01 motivoCancelacionSQL pic x(500).
+       01 hoySQL pic x(10).
+       procedure division using argumentoIdMedico as binary-short
+                                 motivoCancelacion as string
+                               returning canceladas as binary-long.
+
+           set id_medico to argumentoIdMedico.
+           set motivoCancelacionSQL to motivoCancelacion.
+           set hoySQL to type DateTime::Now::ToString('yyyy-MM-dd').
+
+           *> Dejamos constancia en la auditoría antes de cancelar, ya que
+           *> después el filtro cancelada_cita = 0 dejaría de encontrar
+           *> las citas que se están cancelando en este mismo momento.
+           exec sql
+               insert into citas_auditoria (cita_auditoria, accion_auditoria, detalle_auditoria, fecha_auditoria)
+               select id_cita, 'Cancelada', :motivoCancelacionSQL, :hoySQL
+               from citas
+               where medico_cita = :id_medico
+                 and cancelada_cita = 0
+                 and fecha_cita >= :hoySQL
+           end-exec.
+
+           exec sql
+               update citas
+               set cancelada_cita = 1,
+                   motivo_cancelacion_cita = :motivoCancelacionSQL
+               where medico_cita = :id_medico
+                 and cancelada_cita = 0
+                 and fecha_cita >= :hoySQL
+           end-exec.
+
+           if SQLCODE = 0
+               set canceladas to SQLERRD(3)
+           else
+               set canceladas to 0
+           end-if.
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       *>
+       *> Reprogramar
+       *>
+       *> Busca el próximo hueco disponible del médico de la cita indicada
+       *> y la reprograma a esa fecha y hora, en vez de obligar al paciente
+       *> a cancelarla y pedir una cita nueva desde cero.
+       *>
+       *> Parámetros:
+       *>     citaActual (Cita): Cita a reprogramar
+       *>     horario (str): Horario de preferencia (Mananas/Tardes/Indiferente)
+       *>
+       *> Devuelve:
+       *>     Boolean: True si se ha encontrado hueco y se ha reprogramado
+       *>              False si no hay hueco disponible
+       *>
+       method-id Reprogramar.
+       local-storage section.
+       01 especialistas List[type Medico].
+       01 medicoActual type Medico.
+       01 horaEncontrada type Boolean.
+       01 resultados list[object].
+       01 fecha type DateTime.
+       01 horaCita type TimeSpan.
+       01 diasIntentados binary-short.
+       procedure division using by value citaActual as type Cita
+                                         horario as string
+                                         returning exito as type Boolean.
+
+           set medicoActual to modeloMedico::DevuelveMedico(citaActual::medico_cita).
+           set especialistas to new List[type Medico].
+           invoke especialistas::Add(medicoActual).
+
+           set fecha to type System.DateTime::Now.
+           set horaEncontrada to false.
+           set diasIntentados to 0.
+           *> Igual que en AsignarComoPaciente, se limita la búsqueda a
+           *> 90 días para no quedarse en bucle infinito si el médico no
+           *> tiene ningún hueco alcanzable (p.ej. una ausencia abierta)
+           perform until horaEncontrada or diasIntentados > 90
+               if EsDiaNoLaborable(fecha)
+                   set fecha to fecha::AddDays(1)
+               else
+                   set resultados to BuscarHueco(especialistas, fecha, horario)
+                   if not resultados = null
+                       set horaEncontrada to True
+                   else
+                       set fecha to fecha::AddDays(1)
+                   end-if
+               end-if
+               add 1 to diasIntentados
+           end-perform.
+
+           if not horaEncontrada
+               set exito to False
+               goback
+           end-if
+
+           set horaCita to resultados[0] as type TimeSpan.
+           set exito to ReprogramarCita(citaActual::id_cita, citaActual::medico_cita, fecha, horaCita).
+
+           *> Reflejamos el nuevo hueco en el propio objeto recibido,
+           *> para que el llamador (p.ej. BumpearCitaRutina, para avisar
+           *> al paciente desplazado) pueda leer la nueva fecha/hora sin
+           *> tener que volver a consultarlas
+           if exito
+               set citaActual::fecha_cita to fecha
+               set citaActual::hora_cita to horaCita
+           end-if
+
+       end method.
+
+       *>
+       *> ReprogramarCita
+       *>
+       *> Cambia la fecha y hora de una cita existente a un nuevo hueco,
+       *> en vez de obligar a cancelarla y crear una cita nueva.
+       *>
+       *> Parámetros:
+       *>     cita (int): ID de la cita a reprogramar
+       *>     id_medico (int): ID del médico de la cita (para comprobar el hueco)
+       *>     fecha (DateTime): Nueva fecha de la cita
+       *>     hora (TimeSpan): Nueva hora de la cita
+       *>
+       *> Devuelve:
+       *>     exito (Boolean): True en caso de ejecución correcta
+       *>                      False si no hay hueco en esa fecha/hora o hay un error
+       *>
+       method-id ReprogramarCita.
+       local-storage section.
+       01 id_cita pic S9(9) COMP-4.
+       01 fechaSQL pic x(10).
+       01 horaSQL pic x(8).
+       01 medicoActual type Medico.
+       01 duracionMinutos binary-short.
+       procedure division using argumentoCita as binary-long
+                                 id_medico as binary-short
+                                 fecha as type DateTime
+                                 hora as type TimeSpan
+                               returning exito as type Boolean.
+
+           set id_cita to argumentoCita.
+           set medicoActual to modeloMedico::DevuelveMedico(id_medico).
+           set duracionMinutos to modeloMedico::DevuelveDuracionEspecialidad(medicoActual::especialidad).
+
+           if not medicoActual::HayHueco(fecha, hora, duracionMinutos)
+               set exito to False
+               goback
+           end-if
+
+           set fechaSQL to fecha::ToString("yyyy-MM-dd").
+           set horaSQL to hora::ToString("hh\:mm\:ss").
+
+           exec sql
+               update citas
+               set fecha_cita = :fechaSQL,
+                   hora_cita = :horaSQL
+               where id_cita = :id_cita
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+           if SQLCODE = 0
+               set exito to True
+               invoke RegistrarAuditoria(id_cita, "Reprogramada", type String::Concat("Nueva fecha: ", fechaSQL, " ", horaSQL))
+           else
+               set exito to False
+           end-if.
+
+       end method.
+
+       *>
+       *> RegistrarEncuesta
+       *>
+       *> Registra las respuestas de la encuesta de satisfacción de la cita
+       *> indicada por parámetro y enlaza la encuesta en encuesta_cita para
+       *> que deje de aparecer en DevuelveCitasPacienteSinEncuesta. Si la
+       *> puntuación es baja (<= UMBRAL_SATISFACCION_QUEJA), escala
+       *> automáticamente una queja pendiente para el administrador.
+       *>
+       *> Parámetros:
+       *>     cita (int): ID de la cita encuestada
+       *>     satisfaccion (int): Puntuación de satisfacción (1 a 5)
+       *>     comentarios (str): Comentarios libres del paciente
+       *>
+       *> Devuelve:
+       *>     exito (Boolean): True en caso de ejecución correcta
+       *>                      False en caso de error
+       *>
+       method-id RegistrarEncuesta.
+       local-storage section.
+       01 id_cita pic S9(9) COMP-4.
+       01 satisfaccion_sql pic 9.
+       01 comentarios_sql pic x(1000).
+       01 id_encuesta pic S9(9) COMP-4.
+       procedure division using argumentoCita as binary-long
+                                 satisfaccion as binary-short
+                                 comentarios as string
+                               returning exito as type Boolean.
+
+           set id_cita to argumentoCita.
+           set satisfaccion_sql to satisfaccion.
+           set comentarios_sql to comentarios.
+
+           exec sql
+               insert into encuestas (id_cita_encuesta, satisfaccion_encuesta, comentarios_encuesta)
+               values (:id_cita, :satisfaccion_sql, :comentarios_sql)
+           end-exec.
+
+           if SQLCODE < 0
+               set exito to False
+               goback
+           end-if
+
+           exec sql
+               select LAST_INSERT_ID() into :id_encuesta
+           end-exec.
+
+           exec sql
+               update citas
+               set encuesta_cita = :id_encuesta
                where id_cita = :id_cita
            end-exec.
 
            exec sql
                commit
            end-exec.
-           
 
            if SQLCODE = 0
                set exito to True
@@ -621,8 +1595,741 @@
                set exito to False
            end-if.
 
+           *> Si la puntuación es baja, se escala automáticamente como
+           *> queja pendiente de seguimiento por el administrador
+           if exito and satisfaccion <= UMBRAL_SATISFACCION_QUEJA
+               invoke modeloQueja::RegistrarQueja(id_cita, satisfaccion, comentarios)
+           end-if
 
        end method.
 
+       *>
+       *> MarcarNoPresentado
+       *>
+       *> Marca que el paciente no se ha presentado a la cita indicada,
+       *> distinguiendo este caso de una cancelación o un diagnóstico.
+       *>
+       *> Parámetros:
+       *>     cita (int): ID de la cita a marcar como no presentado
+       *>
+       *> Devuelve:
+       *>     exito (Boolean): True en caso de ejecución correcta
+       *>                      False en caso de error
+       *>
+       method-id MarcarNoPresentado.
+       01 id_cita pic S9(9) COMP-4.
+       procedure division using argumentoCita as binary-long
+                               returning exito as type Boolean.
+
+           set id_cita to argumentoCita.
+
+           exec sql
+               update citas
+               set no_presentado_cita = 1
+               where id_cita = :id_cita
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+           if SQLCODE = 0
+               set exito to True
+               invoke RegistrarAuditoria(id_cita, "No presentado", "Paciente no presentado")
+           else
+               set exito to False
+           end-if.
+
+       end method.
+
+       *>
+       *> RegistrarLlegada
+       *>
+       *> Autocheck-in del paciente: registra la hora de llegada de la
+       *> cita indicada para que aparezca en el panel de sala de espera.
+       *>
+       *> Parámetros:
+       *>     cita (int): ID de la cita a marcar como llegada
+       *>
+       *> Devuelve:
+       *>     exito (Boolean): True en caso de ejecución correcta
+       *>                      False en caso de error
+       *>
+       method-id RegistrarLlegada.
+       local-storage section.
+       01 id_cita pic S9(9) COMP-4.
+       01 llegadaSQL pic x(19).
+       procedure division using argumentoCita as binary-long
+                               returning exito as type Boolean.
+
+           set id_cita to argumentoCita.
+           set llegadaSQL to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss").
+
+           exec sql
+               update citas
+               set llegada_cita = :llegadaSQL
+               where id_cita = :id_cita
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+           if SQLCODE = 0
+               set exito to True
+           else
+               set exito to False
+           end-if.
+
+       end method.
+
+       *>
+       *> DevuelveSalaEspera
+       *>
+       *> Panel de sala de espera: citas de hoy cuyo paciente ya ha
+       *> confirmado su llegada, ordenadas por orden de llegada.
+       *>
+       *> Devuelve:
+       *>     citas (List[Cita]): citas presentes en sala de espera
+       *>
+       method-id DevuelveSalaEspera.
+       local-storage section.
+       01 hoySQL pic x(10).
+       01 citaActual type Cita.
+       01 id_cita pic S9(9) COMP-4.
+       01 id_medico pic S9(9) COMP-4.
+       01 paciente pic S9(9) COMP-4.
+       01 motivo pic x(1000).
+       01 motivoStr string.
+       01 horaSQL pic x(8).
+       01 llegadaSQL pic x(19).
+       01 llegadaStr string.
+
+       procedure division returning citas as List[type Cita].
+
+           set citas to new List[type Cita]().
+           set hoySQL to type DateTime::Now::ToString("yyyy-MM-dd").
+
+           exec sql
+               declare salaEsperaTbl cursor for
+                   select c.id_cita, c.medico_cita, c.paciente_cita, c.motivo_cita,
+                          c.hora_cita, c.llegada_cita
+                   from citas as c
+                   where c.fecha_cita = :hoySQL
+                     and c.cancelada_cita = 0
+                     and c.llegada_cita is not null
+                   order by c.llegada_cita asc
+           end-exec.
+
+           exec sql
+               open salaEsperaTbl
+           end-exec.
+
+           perform until SQLCODE = 100
+
+               exec sql
+                   fetch salaEsperaTbl into
+                   :id_cita, :id_medico, :paciente, :motivo, :horaSQL, :llegadaSQL
+               end-exec
+
+               if SQLCODE = 100
+                   goback
+               end-if
+
+               set citaActual to new Cita()
+               set citaActual::id_cita to id_cita
+               set citaActual::medico_cita to id_medico
+               set citaActual::paciente_cita to paciente
+               set motivoStr to motivo as string
+               set citaActual::motivo_cita to motivoStr::Trim()
+               set citaActual::hora_cita to type TimeSpan::Parse(horaSQL)
+               set llegadaStr to llegadaSQL as string
+               set citaActual::llegada_cita to llegadaStr::Trim()
+               set citaActual::medico to modeloMedico::DevuelveMedico(id_medico)
+               set citaActual::paciente to modeloPaciente::DevuelvePaciente(paciente)
+
+               invoke citas::Add(citaActual)
+
+           end-perform.
+
+       end method.
+
+       *>
+       *> DevuelveSalaEsperaMedico
+       *>
+       *> Igual que DevuelveSalaEspera pero restringido a las citas de
+       *> hoy de un único médico, para que Medico.xaml pueda llamar a
+       *> los pacientes en el mismo orden de llegada que ve el panel
+       *> de sala de espera del administrador.
+       *>
+       *> Parámetros:
+       *>     id_medico (int): Id del médico cuya cola se quiere consultar
+       *>
+       *> Devuelve:
+       *>     citas (List[Cita]): citas de ese médico en sala de espera,
+       *>                         ordenadas por orden de llegada
+       *>
+       method-id DevuelveSalaEsperaMedico.
+       local-storage section.
+       01 argumentoIdMedico pic S9(9) COMP-4.
+       01 hoySQL pic x(10).
+       01 citaActual type Cita.
+       01 id_cita pic S9(9) COMP-4.
+       01 paciente pic S9(9) COMP-4.
+       01 motivo pic x(1000).
+       01 motivoStr string.
+       01 horaSQL pic x(8).
+       01 llegadaSQL pic x(19).
+       01 llegadaStr string.
+
+       procedure division using by value id_medico as binary-short
+                                   returning citas as List[type Cita].
+
+           set citas to new List[type Cita]().
+           set argumentoIdMedico to id_medico.
+           set hoySQL to type DateTime::Now::ToString("yyyy-MM-dd").
+
+           exec sql
+               declare salaEsperaMedicoTbl cursor for
+                   select c.id_cita, c.paciente_cita, c.motivo_cita,
+                          c.hora_cita, c.llegada_cita
+                   from citas as c
+                   where c.medico_cita = :argumentoIdMedico
+                     and c.fecha_cita = :hoySQL
+                     and c.cancelada_cita = 0
+                     and c.llegada_cita is not null
+                   order by c.llegada_cita asc
+           end-exec.
+
+           exec sql
+               open salaEsperaMedicoTbl
+           end-exec.
+
+           perform until SQLCODE = 100
+
+               exec sql
+                   fetch salaEsperaMedicoTbl into
+                   :id_cita, :paciente, :motivo, :horaSQL, :llegadaSQL
+               end-exec
+
+               if SQLCODE = 100
+                   goback
+               end-if
+
+               set citaActual to new Cita()
+               set citaActual::id_cita to id_cita
+               set citaActual::medico_cita to id_medico
+               set citaActual::paciente_cita to paciente
+               set motivoStr to motivo as string
+               set citaActual::motivo_cita to motivoStr::Trim()
+               set citaActual::hora_cita to type TimeSpan::Parse(horaSQL)
+               set llegadaStr to llegadaSQL as string
+               set citaActual::llegada_cita to llegadaStr::Trim()
+               set citaActual::paciente to modeloPaciente::DevuelvePaciente(paciente)
+
+               invoke citas::Add(citaActual)
+
+           end-perform.
+
+       end method.
+
+       *>
+       *> RegistrarLlegadaPorDni
+       *>
+       *> Autocheck-in de quiosco: localiza la cita de hoy del paciente
+       *> con el DNI indicado (sin necesidad de iniciar sesión) y
+       *> registra su llegada, igual que BotonConfirmarLlegada hace ya
+       *> autenticado desde Paciente.xaml.
+       *>
+       *> Parámetros:
+       *>     dni (str): DNI del paciente que se registra en el quiosco
+       *>
+       *> Devuelve:
+       *>     cita (Cita): cita de hoy confirmada, o null si no se ha
+       *>                  encontrado una cita pendiente de llegada
+       *>                  para ese DNI
+       *>
+       method-id RegistrarLlegadaPorDni.
+       local-storage section.
+       01 dniSQL pic x(10).
+       01 hoySQL pic x(10).
+       01 id_cita pic S9(9) COMP-4.
+       procedure division using by value dni as string
+                                   returning cita as type Cita.
+
+           set dniSQL to dni::Trim().
+           set hoySQL to type DateTime::Now::ToString("yyyy-MM-dd").
+           set cita to null.
+
+           exec sql
+               select c.id_cita into :id_cita
+               from citas as c
+               left join pacientes as p on (c.paciente_cita = p.id_usuario_paciente)
+               where p.dni_paciente = :dniSQL
+                 and c.fecha_cita = :hoySQL
+                 and c.cancelada_cita = 0
+                 and c.llegada_cita is null
+               order by c.hora_cita asc
+               limit 1
+           end-exec.
+
+           if SQLCODE = 0
+               if RegistrarLlegada(id_cita)
+                   set cita to new Cita()
+                   set cita::id_cita to id_cita
+               end-if
+           end-if
+
+       end method.
+
+       *>
+       *> DevuelveCitasFiltro
+       *>
+       *> Búsqueda administrativa de citas por fecha/médico/paciente/especialidad.
+       *> Cualquier filtro vacío (cadena vacía o ID 0) se ignora.
+       *>
+       *> Parámetros:
+       *>     fechaFiltro (str): Fecha "yyyy-MM-dd" o "" para cualquier fecha
+       *>     idMedicoFiltro (int): Id del médico o 0 para cualquiera
+       *>     idPacienteFiltro (int): Id del paciente o 0 para cualquiera
+       *>     especialidadFiltro (str): Especialidad o "" para cualquiera
+       *>
+       *> Devuelve:
+       *>     citas (List[Cita]): lista de citas que cumplen los filtros
+       *>
+       method-id DevuelveCitasFiltro.
+       local-storage section.
+       01 fechaSQL pic x(10).
+       01 especialidadSQL pic x(25).
+       01 idMedicoSQL pic S9(9) COMP-4.
+       01 idPacienteSQL pic S9(9) COMP-4.
+
+       01 citaActual type Cita.
+       01 id_cita pic S9(9) COMP-4.
+       01 id_medico pic S9(9) COMP-4.
+       01 paciente pic S9(9) COMP-4.
+       01 cancelada pic 9.
+       01 id_encuesta pic S9(9) COMP-4.
+       01 motivo pic x(1000).
+       01 motivoStr string.
+       01 diagnostico pic x(5000).
+       01 diagnosticoStr string.
+       01 fechaCitaSQL pic x(10).
+       01 horaSQL pic x(8).
+       01 fecha type DateTime.
+       01 emergencia pic 9.
+
+       procedure division using by value fechaFiltro as string
+                                         idMedicoFiltro as binary-short
+                                         idPacienteFiltro as binary-short
+                                         especialidadFiltro as string
+                                   returning citas as List[type Cita].
+
+           set citas to new List[type Cita]().
+           set fechaSQL to fechaFiltro.
+           set especialidadSQL to especialidadFiltro.
+           set idMedicoSQL to idMedicoFiltro.
+           set idPacienteSQL to idPacienteFiltro.
+
+           exec sql
+               declare citaFiltroTbl cursor for
+                   select c.id_cita, c.medico_cita, c.paciente_cita, c.motivo_cita, c.fecha_cita,
+                          c.hora_cita, c.cancelada_cita, c.encuesta_cita, c.diagnostico_cita, c.emergencia_cita
+                   from citas as c
+                   left join medicos as m on (c.medico_cita = m.id_usuario_medico)
+                   where (:fechaSQL = '' or c.fecha_cita = :fechaSQL)
+                     and (:idMedicoSQL = 0 or c.medico_cita = :idMedicoSQL)
+                     and (:idPacienteSQL = 0 or c.paciente_cita = :idPacienteSQL)
+                     and (:especialidadSQL = '' or m.especialidad_medico = :especialidadSQL)
+                   *> Las citas urgentes se muestran primero, para que el
+                   *> personal administrativo las vea de un vistazo
+                   order by c.emergencia_cita desc, c.fecha_cita desc
+           end-exec.
+
+           exec sql
+               open citaFiltroTbl
+           end-exec.
+
+           perform until SQLCODE = 100
+
+               exec sql
+                   fetch citaFiltroTbl into
+                   :id_cita, :id_medico, :paciente, :motivo, :fechaCitaSQL,
+                   :horaSQL, :cancelada, :id_encuesta, :diagnostico, :emergencia
+               end-exec
+
+               if SQLCODE = 100
+                   goback
+               end-if
+
+               set citaActual to new Cita()
+               set citaActual::id_cita to id_cita
+               set citaActual::medico_cita to id_medico
+               set citaActual::paciente_cita to paciente
+               set citaActual::cancelada_cita to cancelada
+               set citaActual::encuesta_cita to id_encuesta
+               set citaActual::emergencia_cita to emergencia
+               set motivoStr to motivo as string
+               set citaActual::motivo_cita to motivoStr::Trim()
+               set diagnosticoStr to diagnostico as string
+               set citaActual::diagnostico_cita to diagnosticoStr::Trim()
+               set fecha to type DateTime::ParseExact(fechaCitaSQL, "yyyy-MM-dd",  type System.Globalization.CultureInfo::InvariantCulture)
+               set citaActual::fecha_cita to fecha
+               set citaActual::hora_cita to type TimeSpan::Parse(horaSQL)
+               set citaActual::medico to modeloMedico::DevuelveMedico(id_medico)
+               set citaActual::paciente to modeloPaciente::DevuelvePaciente(paciente)
+
+               invoke citas::Add(citaActual)
+
+           end-perform.
+
+       end method.
+
+       *>
+       *> DevuelveInformeEspecialidades
+       *>
+       *> Calcula, para cada especialidad del catálogo maestro, el
+       *> volumen total de citas y la tasa de cancelación, para el
+       *> informe de actividad del administrador.
+       *>
+       *> Devuelve:
+       *>     List[InformeEspecialidad]: una fila por especialidad
+       *>
+       method-id DevuelveInformeEspecialidades.
+       local-storage section.
+       01 especialidades List[string].
+       01 especialidadSQL pic x(25).
+       01 total pic S9(9) COMP-4.
+       01 canceladas pic S9(9) COMP-4.
+       01 filaInforme type InformeEspecialidad.
+       01 medicosEspecialidad List[type Medico].
+       01 medicoActual type Medico.
+       01 duracionMinutos binary-short.
+       01 minutosDiarios binary-long.
+       01 capacidadSemanal binary-long.
+       01 hoySQL pic x(10).
+       01 limiteSQL pic x(10).
+       01 citasSemana pic S9(9) COMP-4.
+       01 encuestasRespondidas pic S9(9) COMP-4.
+       01 sumaSatisfaccion pic S9(9) COMP-4.
+       procedure division returning informe as List[type InformeEspecialidad].
+
+           set informe to new List[type InformeEspecialidad]().
+           set especialidades to modeloMedico::DevuelveEspecialidades().
+           set hoySQL to type DateTime::Now::ToString("yyyy-MM-dd").
+           set limiteSQL to type DateTime::Now::AddDays(6)::ToString("yyyy-MM-dd").
+
+           perform varying especialidad as string through especialidades
+               set especialidadSQL to especialidad.
+
+               exec sql
+                   select count(*) into :total from citas as c
+                   left join medicos as m on (c.medico_cita = m.id_usuario_medico)
+                   where m.especialidad_medico = :especialidadSQL
+               end-exec.
+
+               exec sql
+                   select count(*) into :canceladas from citas as c
+                   left join medicos as m on (c.medico_cita = m.id_usuario_medico)
+                   where m.especialidad_medico = :especialidadSQL and c.cancelada_cita = 1
+               end-exec.
+
+               *> Capacidad semanal teórica: huecos de consulta disponibles
+               *> de lunes a viernes entre todos los médicos de la especialidad
+               set duracionMinutos to modeloMedico::DevuelveDuracionEspecialidad(especialidad).
+               set medicosEspecialidad to modeloMedico::DevuelveMedicosEspecialidad(especialidad).
+               set capacidadSemanal to 0.
+               perform varying medicoActual as type Medico through medicosEspecialidad
+                   set minutosDiarios to
+                       function integer((medicoActual::fin_mananas - medicoActual::inicio_mananas)::TotalMinutes)
+                       + function integer((medicoActual::fin_tardes - medicoActual::inicio_tardes)::TotalMinutes)
+                   if duracionMinutos > 0
+                       set capacidadSemanal to capacidadSemanal + ((minutosDiarios / duracionMinutos) * 5)
+                   end-if
+               end-perform
+
+               exec sql
+                   select count(*) into :citasSemana from citas as c
+                   left join medicos as m on (c.medico_cita = m.id_usuario_medico)
+                   where m.especialidad_medico = :especialidadSQL
+                     and c.cancelada_cita = 0
+                     and c.fecha_cita between :hoySQL and :limiteSQL
+               end-exec.
+
+               *> Satisfacción media de las encuestas respondidas para
+               *> las citas de la especialidad
+               exec sql
+                   select count(*), coalesce(sum(en.satisfaccion_encuesta), 0)
+                   into :encuestasRespondidas, :sumaSatisfaccion
+                   from encuestas as en
+                   left join citas as c on (en.id_cita_encuesta = c.id_cita)
+                   left join medicos as m on (c.medico_cita = m.id_usuario_medico)
+                   where m.especialidad_medico = :especialidadSQL
+               end-exec.
+
+               set filaInforme to new InformeEspecialidad().
+               set filaInforme::especialidad to especialidad.
+               set filaInforme::total_citas to total.
+               set filaInforme::citas_canceladas to canceladas.
+               if total > 0
+                   set filaInforme::tasa_cancelacion to function integer((canceladas * 100) / total)
+               else
+                   set filaInforme::tasa_cancelacion to 0
+               end-if
+
+               set filaInforme::medicos_especialidad to medicosEspecialidad::Count
+               set filaInforme::capacidad_semanal to capacidadSemanal
+               set filaInforme::citas_semana to citasSemana
+               if capacidadSemanal > 0
+                   set filaInforme::tasa_ocupacion to function integer((citasSemana * 100) / capacidadSemanal)
+               else
+                   set filaInforme::tasa_ocupacion to 0
+               end-if
+
+               set filaInforme::encuestas_respondidas_especialidad to encuestasRespondidas
+               if encuestasRespondidas > 0
+                   *> Media sobre 1-5 escalada x10 para conservar un decimal
+                   *> sin usar tipos decimales (p.ej. 42 = 4,2)
+                   set filaInforme::satisfaccion_media_especialidad to function integer((sumaSatisfaccion * 10) / encuestasRespondidas)
+               else
+                   set filaInforme::satisfaccion_media_especialidad to 0
+               end-if
+
+               invoke informe::Add(filaInforme)
+
+           end-perform.
+
+       end method.
+
+       *>
+       *> DevuelveReconciliacionDiaria
+       *>
+       *> Informe de cierre de jornada: de todas las citas programadas
+       *> para la fecha indicada, cuántas quedaron completadas (con
+       *> diagnóstico), canceladas, marcadas como no presentadas, y
+       *> cuántas siguen pendientes de cierre (p.ej. todavía no ha
+       *> llegado su hora, o el médico no ha cerrado la consulta).
+       *>
+       *> Parámetros:
+       *>     fecha (str): Fecha a reconciliar, formato "yyyy-MM-dd"
+       *>
+       *> Devuelve:
+       *>     ReconciliacionDiaria: fila con los totales del día
+       *>
+       method-id DevuelveReconciliacionDiaria.
+       local-storage section.
+       01 fechaSQL pic x(10).
+       01 total pic S9(9) COMP-4.
+       01 completadas pic S9(9) COMP-4.
+       01 canceladas pic S9(9) COMP-4.
+       01 noPresentadas pic S9(9) COMP-4.
+       01 filaReconciliacion type ReconciliacionDiaria.
+       procedure division using by value fecha as string
+                                   returning reconciliacion as type ReconciliacionDiaria.
+
+           set fechaSQL to fecha.
+
+           exec sql
+               select count(*) into :total from citas
+               where fecha_cita = :fechaSQL
+           end-exec.
+
+           exec sql
+               select count(*) into :canceladas from citas
+               where fecha_cita = :fechaSQL and cancelada_cita = 1
+           end-exec.
+
+           exec sql
+               select count(*) into :noPresentadas from citas
+               where fecha_cita = :fechaSQL and cancelada_cita = 0 and no_presentado_cita = 1
+           end-exec.
+
+           exec sql
+               select count(*) into :completadas from citas
+               where fecha_cita = :fechaSQL and cancelada_cita = 0
+                 and no_presentado_cita = 0 and diagnostico_cita is not null
+           end-exec.
+
+           set filaReconciliacion to new ReconciliacionDiaria().
+           set filaReconciliacion::fecha_reconciliacion to fecha.
+           set filaReconciliacion::total_citas_reconciliacion to total.
+           set filaReconciliacion::completadas_reconciliacion to completadas.
+           set filaReconciliacion::canceladas_reconciliacion to canceladas.
+           set filaReconciliacion::no_presentadas_reconciliacion to noPresentadas.
+           set filaReconciliacion::pendientes_reconciliacion to total - canceladas - noPresentadas - completadas.
+           set reconciliacion to filaReconciliacion.
+
+       end method.
+
+       *>
+       *> RegistrarAuditoria
+       *>
+       *> Deja constancia en citas_auditoria de un cambio de estado sobre
+       *> una cita (creación, cancelación, reprogramación, diagnóstico,
+       *> no presentado...), para disponer de un histórico completo.
+       *>
+       *> Parámetros:
+       *>     idCita (int): ID de la cita que ha cambiado de estado
+       *>     accion (str): Acción realizada (ej: "Creada", "Cancelada")
+       *>     detalle (str): Detalle adicional de la acción
+       *>
+       method-id RegistrarAuditoria private.
+       local-storage section.
+       01 id_cita pic S9(9) COMP-4.
+       01 accionSQL pic x(25).
+       01 detalleSQL pic x(500).
+       01 fechaSQL pic x(19).
+       procedure division using by value idCita as binary-long
+                                         accion as string
+                                         detalle as string.
+
+           set id_cita to idCita.
+           set accionSQL to accion.
+           set detalleSQL to detalle.
+           set fechaSQL to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss").
+
+           exec sql
+               insert into citas_auditoria (cita_auditoria, accion_auditoria, detalle_auditoria, fecha_auditoria)
+               values (:id_cita, :accionSQL, :detalleSQL, :fechaSQL)
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       *>
+       *> DevuelveAuditoriaCita
+       *>
+       *> Devuelve el histórico de cambios de estado de una cita, en
+       *> orden cronológico.
+       *>
+       *> Parámetros:
+       *>     idCita (int): ID de la cita de la que se desea el histórico
+       *>
+       *> Devuelve:
+       *>     List[AuditoriaCita]: histórico de cambios de la cita
+       *>
+       method-id DevuelveAuditoriaCita.
+       local-storage section.
+       01 argumentoIdCita pic S9(9) COMP-4.
+       01 filaActual type AuditoriaCita.
+       01 accion pic x(25).
+       01 accionStr string.
+       01 detalle pic x(500).
+       01 detalleStr string.
+       01 fecha pic x(19).
+       procedure division using by value idCita as binary-long
+                                   returning historico as List[type AuditoriaCita].
+
+           set historico to new List[type AuditoriaCita]().
+           set argumentoIdCita to idCita.
+
+           exec sql
+               declare auditoriaCitaTbl cursor for
+                   select accion_auditoria, detalle_auditoria, fecha_auditoria
+                   from citas_auditoria
+                   where cita_auditoria = :argumentoIdCita
+                   order by fecha_auditoria asc
+           end-exec.
+
+           exec sql
+               open auditoriaCitaTbl
+           end-exec.
+
+           perform until SQLCODE = 100
+
+               exec sql
+                   fetch auditoriaCitaTbl into :accion, :detalle, :fecha
+               end-exec
+
+               if SQLCODE = 100
+                   goback
+               end-if
+
+               set filaActual to new AuditoriaCita().
+               set accionStr to accion as string
+               set filaActual::accion_auditoria to accionStr::Trim()
+               set detalleStr to detalle as string
+               set filaActual::detalle_auditoria to detalleStr::Trim()
+               set filaActual::fecha_auditoria to fecha
+
+               invoke historico::Add(filaActual)
+
+           end-perform.
+
+       end method.
+
+       *>
+       *> ArchivarCitasAntiguas
+       *>
+       *> Mueve a citas_historico las citas ya cerradas (canceladas, no
+       *> presentadas o con diagnóstico registrado) cuya fecha es anterior
+       *> al límite de antigüedad indicado, y las borra de citas, para
+       *> que la tabla activa no acumule indefinidamente citas que ya no
+       *> están en curso. El histórico de auditoría de esas citas se
+       *> borra junto con ellas, ya que citas_historico conserva su
+       *> estado final.
+       *>
+       *> Parámetros:
+       *>     diasAntiguedad (int): Nº de días de antigüedad a partir de
+       *>     los cuales una cita cerrada se archiva
+       *>
+       *> Devuelve:
+       *>     int: Número de citas archivadas
+       *>
+       method-id ArchivarCitasAntiguas.
+       local-storage section.
+       01 hoySQL pic x(10).
+       01 limiteSQL pic x(10).
+       01 archivadas pic S9(9) COMP-4.
+       procedure division using by value diasAntiguedad as binary-short
+                                   returning totalArchivadas as binary-long.
+
+           set hoySQL to type DateTime::Now::ToString("yyyy-MM-dd").
+           set limiteSQL to type DateTime::Now::AddDays(- diasAntiguedad)::ToString("yyyy-MM-dd").
+
+           exec sql
+               insert into citas_historico (id_cita, medico_cita, paciente_cita, motivo_cita, fecha_cita,
+                                             hora_cita, cancelada_cita, encuesta_cita, diagnostico_cita,
+                                             motivo_cancelacion_cita, no_presentado_cita, emergencia_cita,
+                                             sala_cita, llegada_cita, referido_por_cita, tipo_cita,
+                                             codigo_confirmacion_cita, confirmada_cita, fecha_creacion_cita,
+                                             fecha_archivado_historico)
+               select id_cita, medico_cita, paciente_cita, motivo_cita, fecha_cita,
+                      hora_cita, cancelada_cita, encuesta_cita, diagnostico_cita,
+                      motivo_cancelacion_cita, no_presentado_cita, emergencia_cita,
+                      sala_cita, llegada_cita, referido_por_cita, tipo_cita,
+                      codigo_confirmacion_cita, confirmada_cita, fecha_creacion_cita, :hoySQL
+               from citas
+               where fecha_cita < :limiteSQL
+                 and (cancelada_cita = 1 or no_presentado_cita = 1 or diagnostico_cita is not null)
+           end-exec.
+
+           set archivadas to SQLERRD(3).
+
+           exec sql
+               delete from citas_auditoria
+               where cita_auditoria in (
+                   select id_cita from citas
+                   where fecha_cita < :limiteSQL
+                     and (cancelada_cita = 1 or no_presentado_cita = 1 or diagnostico_cita is not null)
+               )
+           end-exec.
+
+           exec sql
+               delete from citas
+               where fecha_cita < :limiteSQL
+                 and (cancelada_cita = 1 or no_presentado_cita = 1 or diagnostico_cita is not null)
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+           set totalArchivadas to archivadas.
+
+       end method.
 
        end class.
