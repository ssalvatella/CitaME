@@ -25,6 +25,8 @@
        01 fin_mananas property type TimeSpan.
        01 inicio_tardes property type TimeSpan.
        01 fin_tardes property type TimeSpan.
+       01 colegiado_caducidad property string.
+       01 centro property string.
 
        *>
        *> DevuelveMedico
@@ -70,6 +72,7 @@
        01 fin_mananas pic X(8).
        01 inicio_tardes pic X(8).
        01 fin_tardes pic X(8).
+       01 colegiadoCaducidad pic X(10).
 
        procedure division using by value id_medico as binary-short
                           returning medico as type Medico.
@@ -78,12 +81,19 @@
 
            exec sql
                declare medTbl cursor for
-                   select * from medicos as m
+                   select m.id_usuario_medico, m.colegiado_medico, m.comunidad_medico,
+                          m.especialidad_medico, m.fecha_promocion_medico, m.inicio_mananas_medico,
+                          m.fin_mananas_medico, m.inicio_tardes_medico, m.fin_tardes_medico,
+                          m.colegiado_caducidad_medico,
+                          u.id_usuario, u.nombre_usuario, u.contrasenia_usuario, u.nombre_real_usuario,
+                          u.apellidos_usuario, u.tipo_usuario, u.fechaRegistro_usuario,
+                          u.fechaNacimiento_usuario, u.activo_usuario
+                   from medicos as m
                    left join usuarios as u on (m.id_usuario_medico = u.id_usuario)
                    where m.id_usuario_medico = :argumentoIdMedico
            end-exec.
 
-           exec sql 
+           exec sql
                open medTbl
            end-exec.
 
@@ -92,7 +102,7 @@
                exec sql
                    fetch medTbl into
                    :id_usr, :colegiado, :comunidad, :especialidadMedico, :fecha_promocion,
-                   :inicio_mananas, :fin_mananas, :inicio_tardes, :fin_tardes, :id_usr,
+                   :inicio_mananas, :fin_mananas, :inicio_tardes, :fin_tardes, :colegiadoCaducidad, :id_usr,
                    :nombre, :argumentoIdMedico,:nombre_real, :apellidos, :tipo, :fechaRegistro,
                    :fechaNacimiento, :activo
                end-exec
@@ -131,6 +141,8 @@
                set MedicoActual::fin_mananas to type TimeSpan::Parse(fin_mananas)
                set MedicoActual::inicio_tardes to type TimeSpan::Parse(inicio_tardes)
                set MedicoActual::fin_tardes to type TimeSpan::Parse(fin_tardes)
+               set MedicoActual::colegiado_caducidad to colegiadoCaducidad
+               set MedicoActual::centro to DevuelveCentro(id_medico)
 
                set medico to MedicoActual
                goback
@@ -185,6 +197,7 @@
        01 fin_mananas pic X(8).
        01 inicio_tardes pic X(8).
        01 fin_tardes pic X(8).
+       01 colegiadoCaducidad pic X(10).
 
 
        procedure division using by value especialidad as string
@@ -192,11 +205,25 @@
 
            set medicos to new List[type Medico]
            set argumentoEspecialidad to especialidad.
+           *> Un médico puede atender una especialidad porque es la suya
+           *> principal o porque se la han añadido como adicional en
+           *> medico_especialidades (ver AnadirEspecialidadAdicional)
            exec sql
                declare medTbl cursor for
-                   select * from medicos as m
+                   select m.id_usuario_medico, m.colegiado_medico, m.comunidad_medico,
+                          m.especialidad_medico, m.fecha_promocion_medico, m.inicio_mananas_medico,
+                          m.fin_mananas_medico, m.inicio_tardes_medico, m.fin_tardes_medico,
+                          m.colegiado_caducidad_medico,
+                          u.id_usuario, u.nombre_usuario, u.nombre_real_usuario,
+                          u.apellidos_usuario, u.tipo_usuario, u.fechaRegistro_usuario,
+                          u.fechaNacimiento_usuario, u.activo_usuario
+                   from medicos as m
                    left join usuarios as u on (m.id_usuario_medico = u.id_usuario)
                    where m.especialidad_medico = :argumentoEspecialidad
+                      or m.id_usuario_medico in (
+                          select me.medico_especialidad from medico_especialidades as me
+                          where me.especialidad_adicional = :argumentoEspecialidad
+                      )
            end-exec.
 
            exec sql 
@@ -208,7 +235,7 @@
                exec sql
                    fetch medTbl into
                    :id_usr, :colegiado, :comunidad, :especialidadMedico, :fecha_promocion,
-                   :inicio_mananas, :fin_mananas, :inicio_tardes, :fin_tardes, :id_usr,
+                   :inicio_mananas, :fin_mananas, :inicio_tardes, :fin_tardes, :colegiadoCaducidad, :id_usr,
                    :nombre, :nombre_real, :apellidos, :tipo, :fechaRegistro,
                    :fechaNacimiento, :activo
                end-exec
@@ -247,6 +274,8 @@
                set MedicoActual::fin_mananas to type TimeSpan::Parse(fin_mananas)
                set MedicoActual::inicio_tardes to type TimeSpan::Parse(inicio_tardes)
                set MedicoActual::fin_tardes to type TimeSpan::Parse(fin_tardes)
+               set MedicoActual::colegiado_caducidad to colegiadoCaducidad
+               set MedicoActual::centro to DevuelveCentro(id_usr)
 
                invoke medicos::Add(MedicoActual)
 
@@ -273,14 +302,17 @@
        01 fechaSQL pic x(10).
        01 horaSQL pic x(8).
        01 limiteHoraSQL pic x(8).
+       01 limiteHora type TimeSpan.
        01 id_cita pic S9(9) COMP-4.
        procedure division using by value fecha as type DateTime
                                          hora as type TimeSpan
+                                         duracionMinutos as binary-short
                                          returning hayHueco as type Boolean.
 
            set fechaSQL to fecha::ToString("yyyy-MM-dd").
            set horaSQL to hora::ToString("hh\:mm").
-           set limiteHoraSQL to type TimeSpan::Parse(horaSQL)::Add(type TimeSpan::FromSeconds(59))::ToString("hh\:mm\:ss").
+           set limiteHora to hora::Add(type TimeSpan::FromMinutes(duracionMinutos))::Subtract(type TimeSpan::FromSeconds(1)).
+           set limiteHoraSQL to limiteHora::ToString("hh\:mm\:ss").
            set hayhueco to False.
 
            exec sql
@@ -296,11 +328,248 @@
 
        end method.
 
+       *>
+       *> EstaAusente
+       *>
+       *> Comprueba si el médico tiene registrada una ausencia o
+       *> vacaciones que cubra la fecha indicada, para que BuscarHueco
+       *> no le ofrezca huecos ese día aunque esté dentro de su horario.
+       *>
+       *> Parámetros:
+       *>     fecha (DateTime): Día a comprobar
+       *>
+       *> Devuelve:
+       *>     Boolean: True si el médico está ausente ese día
+       *>
+       method-id EstaAusente.
+       local-storage section.
+       01 argumentoIdMedico pic S9(9) COMP-4.
+       01 fechaSQL pic x(10).
+       01 id_ausencia pic S9(9) COMP-4.
+       procedure division using by value fecha as type DateTime
+                                   returning ausente as type Boolean.
+
+           set argumentoIdMedico to usuario::id_usu.
+           set fechaSQL to fecha::ToString("yyyy-MM-dd").
+
+           exec sql
+               select a.id_ausencia into :id_ausencia
+               from ausencias_medico as a
+               where a.medico_ausencia = :argumentoIdMedico
+                 and :fechaSQL between a.inicio_ausencia and a.fin_ausencia
+           end-exec.
+
+           if SQLCODE = 0
+               set ausente to True
+           else
+               set ausente to False
+           end-if.
+
+       end method.
+
+       *>
+       *> DevuelveEspecialidadesAdicionales
+       *>
+       *> Devuelve las especialidades adicionales (además de la principal
+       *> de medicos.especialidad_medico) que un médico también puede
+       *> atender, según la tabla medico_especialidades.
+       *>
+       *> Parámetros:
+       *>     idMedico (int): Id del médico
+       *>
+       *> Devuelve:
+       *>     List[str]: especialidades adicionales del médico
+       *>
+       method-id DevuelveEspecialidadesAdicionales.
+       local-storage section.
+       01 argumentoIdMedico pic S9(9) COMP-4.
+       01 especialidad pic x(25).
+       01 especialidadString string.
+       procedure division using by value idMedico as binary-short
+                                   returning especialidades as type List[string].
+
+           set especialidades to new List[string].
+           set argumentoIdMedico to idMedico.
+
+           exec sql
+               declare espAdicionalTbl cursor for
+               select me.especialidad_adicional
+                   from medico_especialidades as me
+                   where me.medico_especialidad = :argumentoIdMedico
+                   order by me.especialidad_adicional
+           end-exec.
+
+           exec sql
+               open espAdicionalTbl
+           end-exec.
+
+           perform until SQLCODE < 0 OR SQLCODE = 100
+
+               exec sql
+                   fetch espAdicionalTbl into
+                   :especialidad
+               end-exec
+
+               set especialidadString to especialidad
+               set especialidadString to especialidadString::Trim()
+               invoke especialidades::Add(especialidadString)
+
+           end-perform.
+
+           exec sql
+               close espAdicionalTbl
+           end-exec.
+
+       end method.
+
+       *>
+       *> SincronizarEspecialidadesAdicionales
+       *>
+       *> Sustituye las especialidades adicionales de un médico por las
+       *> indicadas en una lista separada por comas, para que la pantalla
+       *> de edición de médico pueda guardarlas de una sola vez.
+       *>
+       *> Parámetros:
+       *>     idMedico (int): Id del médico
+       *>     especialidadesCSV (str): especialidades adicionales separadas por comas
+       *>
+       *> Devuelve:
+       *>     Boolean: True en caso de ejecución correcta
+       *>              False en caso de error
+       *>
+       method-id SincronizarEspecialidadesAdicionales.
+       local-storage section.
+       01 argumentoIdMedico pic S9(9) COMP-4.
+       01 partes type System.String occurs any.
+       01 especialidadAdicionalSQL pic x(25).
+       procedure division using by value idMedico as binary-short
+                                         especialidadesCSV as string
+                                   returning exito as type Boolean.
+
+           set argumentoIdMedico to idMedico.
+
+           exec sql
+               delete from medico_especialidades where medico_especialidad = :argumentoIdMedico
+           end-exec.
+
+           if SQLCODE < 0
+               set exito to False
+               goback
+           end-if
+
+           set partes to especialidadesCSV::Split(",").
+           perform varying especialidadAdicional as string through partes
+               if not especialidadAdicional::Trim()::Equals("")
+                   set especialidadAdicionalSQL to especialidadAdicional::Trim().
+                   exec sql
+                       insert into medico_especialidades (medico_especialidad, especialidad_adicional)
+                       values (:argumentoIdMedico, :especialidadAdicionalSQL)
+                   end-exec
+               end-if
+           end-perform.
+
+           set exito to True.
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       *>
+       *> DevuelveCentro
+       *>
+       *> Devuelve el nombre del centro/clínica asignado a un médico,
+       *> según la tabla medico_centro, igual que DevuelveDuracionEspecialidad
+       *> consulta un único valor con un valor por defecto si no hay dato.
+       *>
+       *> Parámetros:
+       *>     idMedico (int): Id del médico
+       *>
+       *> Devuelve:
+       *>     str: nombre del centro asignado, o "" si no tiene ninguno
+       *>
+       method-id DevuelveCentro.
+       local-storage section.
+       01 argumentoIdMedico pic S9(9) COMP-4.
+       01 centroSQL pic x(25).
+       01 centroString string.
+       procedure division using by value idMedico as binary-short
+                                   returning centro as string.
+
+           set argumentoIdMedico to idMedico.
+           set centro to "".
+
+           exec sql
+               select mc.centro_medico into :centroSQL
+                   from medico_centro as mc
+                   where mc.medico_centro = :argumentoIdMedico
+           end-exec.
+
+           if SQLCODE = 0
+               set centroString to centroSQL
+               set centro to centroString::Trim()
+           end-if.
+
+       end method.
+
+       *>
+       *> AsignarCentro
+       *>
+       *> Sustituye el centro/clínica asignado a un médico por el
+       *> indicado, igual que SincronizarEspecialidadesAdicionales
+       *> sustituye las especialidades adicionales de una sola vez.
+       *>
+       *> Parámetros:
+       *>     idMedico (int): Id del médico
+       *>     centro (str): Nombre del centro a asignar, o "" para quitarlo
+       *>
+       *> Devuelve:
+       *>     Boolean: True en caso de ejecución correcta
+       *>              False en caso de error
+       *>
+       method-id AsignarCentro.
+       local-storage section.
+       01 argumentoIdMedico pic S9(9) COMP-4.
+       01 centroSQL pic x(25).
+       procedure division using by value idMedico as binary-short
+                                         centro as string
+                                   returning exito as type Boolean.
+
+           set argumentoIdMedico to idMedico.
+
+           exec sql
+               delete from medico_centro where medico_centro = :argumentoIdMedico
+           end-exec.
+
+           if SQLCODE < 0
+               set exito to False
+               goback
+           end-if
+
+           if not centro::Trim()::Equals("")
+               set centroSQL to centro::Trim().
+               exec sql
+                   insert into medico_centro (medico_centro, centro_medico)
+                   values (:argumentoIdMedico, :centroSQL)
+               end-exec
+           end-if
+
+           set exito to True.
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
        *>
        *> DevuelveEspecialidades
        *>
-       *> Devuelve una lista de todas las especialidades disponibles
-       *> 
+       *> Devuelve una lista de todas las especialidades del catálogo
+       *> maestro de especialidades, en vez de los valores libres
+       *> escritos históricamente en medicos.especialidad_medico.
+       *>
        *>
        *> Devuelve:
        *>     especialidades List[str]: lista de todas las especialidades existentes
@@ -314,19 +583,20 @@
            set especialidades to new List[string].
 
            exec sql
-               declare medTbl cursor for 
-               select distinct m.especialidad_medico
-                   from medicos as m
+               declare espTbl cursor for
+               select e.nombre_especialidad
+                   from especialidades as e
+                   order by e.nombre_especialidad
            end-exec.
 
-           exec sql 
-               open medTbl
+           exec sql
+               open espTbl
            end-exec.
 
             perform until SQLCODE < 0 OR SQLCODE = 100
 
                exec sql
-                   fetch medTbl into
+                   fetch espTbl into
                    :especialidad
                end-exec
 
@@ -342,6 +612,498 @@
 
        end method.
 
+       *>
+       *> DevuelveDuracionEspecialidad
+       *>
+       *> Devuelve la duración en minutos configurada para las citas de
+       *> una especialidad, en vez del incremento fijo de 10 minutos que
+       *> se usaba antes para todas las especialidades por igual.
+       *>
+       *> Parámetros:
+       *>     especialidad (str): Especialidad médica
+       *>
+       *> Devuelve:
+       *>     binary-short: duración en minutos de cada cita de esa especialidad,
+       *>                   o 10 minutos si la especialidad no tiene duración configurada
+       *>
+       method-id DevuelveDuracionEspecialidad.
+       local-storage section.
+       01 argumentoEspecialidad pic x(25).
+       01 duracion pic S9(4) COMP-4.
+       procedure division using by value especialidad as string
+                                   returning duracionMinutos as binary-short.
+
+           set argumentoEspecialidad to especialidad.
+           set duracionMinutos to 10.
+
+           exec sql
+               select e.duracion_cita into :duracion
+                   from especialidades as e
+                   where e.nombre_especialidad = :argumentoEspecialidad
+           end-exec.
+
+           if SQLCODE = 0 and duracion > 0
+               set duracionMinutos to duracion
+           end-if.
+
+       end method.
+
+       *>
+       *> DevuelveLimiteHorarioEspecialidad
+       *>
+       *> Devuelve la hora límite configurada hasta la que BuscarHueco
+       *> puede ofrecer citas de mañana o de tarde para una especialidad,
+       *> en vez del límite fijo de 14:00/22:00 que se usaba antes para
+       *> todas las especialidades por igual.
+       *>
+       *> Parámetros:
+       *>     especialidad (str): Especialidad médica
+       *>     horario (str): "Mananas" o "Tardes"
+       *>
+       *> Devuelve:
+       *>     TimeSpan: hora límite configurada, o 14:00/22:00 si la
+       *>               especialidad no tiene horario configurado
+       *>
+       method-id DevuelveLimiteHorarioEspecialidad.
+       local-storage section.
+       01 argumentoEspecialidad pic x(25).
+       01 finMananasSQL pic x(8).
+       01 finTardesSQL pic x(8).
+       procedure division using by value especialidad as string
+                                         horario as string
+                                   returning limiteHora as type TimeSpan.
+
+           set argumentoEspecialidad to especialidad.
+
+           if horario::Equals("Mananas")
+               set limiteHora to type TimeSpan::Parse("14:00:00")
 
+               exec sql
+                   select e.fin_mananas_cita into :finMananasSQL
+                       from especialidades as e
+                       where e.nombre_especialidad = :argumentoEspecialidad
+               end-exec
+
+               if SQLCODE = 0 and not finMananasSQL::Trim()::Equals("")
+                   set limiteHora to type TimeSpan::Parse(finMananasSQL::Trim())
+               end-if
+           else
+               set limiteHora to type TimeSpan::Parse("22:00:00")
+
+               exec sql
+                   select e.fin_tardes_cita into :finTardesSQL
+                       from especialidades as e
+                       where e.nombre_especialidad = :argumentoEspecialidad
+               end-exec
+
+               if SQLCODE = 0 and not finTardesSQL::Trim()::Equals("")
+                   set limiteHora to type TimeSpan::Parse(finTardesSQL::Trim())
+               end-if
+           end-if
+
+       end method.
+
+       *>
+       *> DevuelveAntelacionMinimaEspecialidad
+       *>
+       *> Devuelve la antelación mínima (en minutos) configurada para
+       *> una especialidad antes de poder ofrecer un hueco del mismo
+       *> día en BuscarHueco, en vez del margen fijo de 2 horas que se
+       *> aplicaba antes para todas las especialidades por igual.
+       *>
+       *> Parámetros:
+       *>     especialidad (str): Especialidad médica
+       *>
+       *> Devuelve:
+       *>     int: Minutos de antelación mínima configurados, o 120
+       *>          (2 horas) si la especialidad no tiene antelación
+       *>          configurada
+       *>
+       method-id DevuelveAntelacionMinimaEspecialidad.
+       local-storage section.
+       01 argumentoEspecialidad pic x(25).
+       01 antelacionSQL pic S9(4) COMP-4.
+       procedure division using by value especialidad as string
+                                   returning antelacionMinutos as binary-short.
+
+           set argumentoEspecialidad to especialidad.
+           set antelacionMinutos to 120.
+
+           exec sql
+               select e.antelacion_minima_cita into :antelacionSQL
+                   from especialidades as e
+                   where e.nombre_especialidad = :argumentoEspecialidad
+           end-exec.
+
+           if SQLCODE = 0 and antelacionSQL > 0
+               set antelacionMinutos to antelacionSQL
+           end-if
+
+       end method.
+
+       *>
+       *> ConfigurarHorarioEspecialidad
+       *>
+       *> Actualiza la duración de cita, los límites de horario de
+       *> mañana/tarde y la antelación mínima para citas del mismo día
+       *> configurados para una especialidad del catálogo. Cualquier
+       *> campo vacío o a 0 se deja sin configurar (se seguirá usando
+       *> el valor por defecto de DevuelveDuracionEspecialidad /
+       *> DevuelveLimiteHorarioEspecialidad / DevuelveAntelacionMinimaEspecialidad).
+       *>
+       *> Parámetros:
+       *>     nombre (str): Especialidad a configurar
+       *>     duracionMinutos (int): Minutos por cita, o 0 para no fijarla
+       *>     finMananas (str): Hora límite de mañanas "HH:mm", o "" para no fijarla
+       *>     finTardes (str): Hora límite de tardes "HH:mm", o "" para no fijarla
+       *>     antelacionMinutos (int): Antelación mínima en minutos para
+       *>                              citas del mismo día, o 0 para no fijarla
+       *>
+       *> Devuelve:
+       *>     Boolean: True en caso de ejecución correcta
+       *>
+       method-id ConfigurarHorarioEspecialidad.
+       local-storage section.
+       01 nombreSQL pic x(25).
+       01 duracionSQL pic S9(4) COMP-4.
+       01 finMananasSQL pic x(8).
+       01 finTardesSQL pic x(8).
+       01 antelacionSQL pic S9(4) COMP-4.
+       procedure division using by value nombre as string
+                                         duracionMinutos as binary-short
+                                         finMananas as string
+                                         finTardes as string
+                                         antelacionMinutos as binary-short
+                                   returning exito as type Boolean.
+
+           set nombreSQL to nombre.
+           set duracionSQL to duracionMinutos.
+           set antelacionSQL to antelacionMinutos.
+
+           if finMananas::Trim()::Equals("")
+               move spaces to finMananasSQL
+           else
+               set finMananasSQL to type String::Concat(finMananas::Trim(), ":00")
+           end-if
+
+           if finTardes::Trim()::Equals("")
+               move spaces to finTardesSQL
+           else
+               set finTardesSQL to type String::Concat(finTardes::Trim(), ":00")
+           end-if
+
+           exec sql
+               update especialidades
+               set duracion_cita = :duracionSQL,
+                   fin_mananas_cita = :finMananasSQL,
+                   fin_tardes_cita = :finTardesSQL,
+                   antelacion_minima_cita = :antelacionSQL
+               where nombre_especialidad = :nombreSQL
+           end-exec.
+
+           if SQLCODE = 0
+               set exito to True
+           else
+               set exito to False
+           end-if
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       *>
+       *> RegistrarEspecialidad
+       *>
+       *> Da de alta una nueva especialidad en el catálogo maestro.
+       *>
+       *> Parámetros:
+       *>     nombre (str): Nombre de la especialidad
+       *>
+       *> Devuelve:
+       *>     Boolean: True en caso de ejecución correcta
+       *>              False en caso de error (por ejemplo, ya existe)
+       *>
+       method-id RegistrarEspecialidad.
+       local-storage section.
+       01 nombreSQL pic x(25).
+       procedure division using by value nombre as string
+                                   returning exito as type Boolean.
+
+           set nombreSQL to nombre.
+
+           exec sql
+               insert into especialidades (nombre_especialidad)
+               values (:nombreSQL)
+           end-exec.
+
+           if SQLCODE < 0
+               set exito to False
+           else
+               set exito to True
+           end-if
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       *>
+       *> EliminarEspecialidad
+       *>
+       *> Da de baja una especialidad del catálogo maestro.
+       *>
+       *> Parámetros:
+       *>     nombre (str): Nombre de la especialidad a eliminar
+       *>
+       *> Devuelve:
+       *>     Boolean: True en caso de ejecución correcta
+       *>              False en caso de error
+       *>
+       method-id EliminarEspecialidad.
+       local-storage section.
+       01 nombreSQL pic x(25).
+       procedure division using by value nombre as string
+                                   returning exito as type Boolean.
+
+           set nombreSQL to nombre.
+
+           exec sql
+               delete from especialidades where nombre_especialidad = :nombreSQL
+           end-exec.
+
+           if SQLCODE < 0
+               set exito to False
+           else
+               set exito to True
+           end-if
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       *>
+       *> RegistrarAusencia
+       *>
+       *> Registra un periodo de ausencia o vacaciones del médico, para
+       *> que BuscarHueco deje de ofrecer huecos en ese rango de fechas.
+       *>
+       *> Parámetros:
+       *>     idMedico (int): ID del médico ausente
+       *>     inicio (DateTime): Primer día de la ausencia
+       *>     fin (DateTime): Último día de la ausencia
+       *>     motivo (str): Motivo de la ausencia
+       *>
+       *> Devuelve:
+       *>     Boolean: True en caso de ejecución correcta
+       *>              False en caso de error
+       *>
+       method-id RegistrarAusencia.
+       local-storage section.
+       01 argumentoIdMedico pic S9(9) COMP-4.
+       01 inicioSQL pic x(10).
+       01 finSQL pic x(10).
+       01 motivoSQL pic x(255).
+       procedure division using by value idMedico as binary-short
+                                         inicio as type DateTime
+                                         fin as type DateTime
+                                         motivo as string
+                                   returning exito as type Boolean.
+
+           set argumentoIdMedico to idMedico.
+           set inicioSQL to inicio::ToString("yyyy-MM-dd").
+           set finSQL to fin::ToString("yyyy-MM-dd").
+           set motivoSQL to motivo.
+
+           exec sql
+               insert into ausencias_medico (medico_ausencia, inicio_ausencia, fin_ausencia, motivo_ausencia)
+               values (:argumentoIdMedico, :inicioSQL, :finSQL, :motivoSQL)
+           end-exec.
+
+           if SQLCODE < 0
+               set exito to False
+           else
+               set exito to True
+           end-if
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       *>
+       *> RegistrarDescanso
+       *>
+       *> Registra un descanso diario recurrente del médico (p.ej. la
+       *> pausa para comer), para que BuscarHueco no ofrezca huecos
+       *> dentro de ese rango horario aunque caiga dentro de su jornada
+       *> de mañanas o de tardes.
+       *>
+       *> Parámetros:
+       *>     idMedico (int): ID del médico
+       *>     inicio (TimeSpan): Hora de inicio del descanso
+       *>     fin (TimeSpan): Hora de fin del descanso
+       *>     motivo (str): Motivo del descanso
+       *>
+       *> Devuelve:
+       *>     Boolean: True en caso de ejecución correcta
+       *>              False en caso de error
+       *>
+       method-id RegistrarDescanso.
+       local-storage section.
+       01 argumentoIdMedico pic S9(9) COMP-4.
+       01 inicioSQL pic x(8).
+       01 finSQL pic x(8).
+       01 motivoSQL pic x(255).
+       procedure division using by value idMedico as binary-short
+                                         inicio as type TimeSpan
+                                         fin as type TimeSpan
+                                         motivo as string
+                                   returning exito as type Boolean.
+
+           set argumentoIdMedico to idMedico.
+           set inicioSQL to inicio::ToString("hh\:mm").
+           set finSQL to fin::ToString("hh\:mm").
+           set motivoSQL to motivo.
+
+           exec sql
+               insert into descansos_medico (medico_descanso, inicio_descanso, fin_descanso, motivo_descanso)
+               values (:argumentoIdMedico, :inicioSQL, :finSQL, :motivoSQL)
+           end-exec.
+
+           if SQLCODE < 0
+               set exito to False
+           else
+               set exito to True
+           end-if
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       *>
+       *> EstaEnDescanso
+       *>
+       *> Comprueba si la hora indicada cae dentro de algún descanso
+       *> diario recurrente registrado para el médico (p.ej. la pausa
+       *> para comer), para que BuscarHueco no le ofrezca ese hueco.
+       *>
+       *> Parámetros:
+       *>     hora (TimeSpan): Hora a comprobar
+       *>
+       *> Devuelve:
+       *>     Boolean: True si la hora cae dentro de un descanso
+       *>
+       method-id EstaEnDescanso.
+       local-storage section.
+       01 argumentoIdMedico pic S9(9) COMP-4.
+       01 horaSQL pic x(8).
+       01 id_descanso pic S9(9) COMP-4.
+       procedure division using by value hora as type TimeSpan
+                                   returning enDescanso as type Boolean.
+
+           set argumentoIdMedico to usuario::id_usu.
+           set horaSQL to hora::ToString("hh\:mm").
+
+           exec sql
+               select d.id_descanso into :id_descanso
+               from descansos_medico as d
+               where d.medico_descanso = :argumentoIdMedico
+                 and :horaSQL between d.inicio_descanso and d.fin_descanso
+           end-exec.
+
+           if SQLCODE = 0
+               set enDescanso to True
+           else
+               set enDescanso to False
+           end-if.
+
+       end method.
+
+       *>
+       *> DevuelveMedicosColegioCaducando
+       *>
+       *> Devuelve los médicos cuya colegiación caduca dentro de los
+       *> próximos días indicados, para avisar de su próxima renovación.
+       *>
+       *> Parámetros:
+       *>     diasAntelacion (int): días de antelación con los que avisar
+       *>
+       *> Devuelve:
+       *>     List[Médico]: médicos con colegiación próxima a caducar
+       *>
+       method-id DevuelveMedicosColegioCaducando.
+       local-storage section.
+       01 hoySQL pic x(10).
+       01 limiteSQL pic x(10).
+       01 MedicoActual type Medico.
+       01 UsuarioActual type Usuario.
+       01 id_medico pic S9(9) COMP-4.
+       01 colegiado pic x(25).
+       01 strColegiado string.
+       01 caducidad pic x(10).
+       01 nombreReal pic X(45).
+       01 strNombreReal string.
+       01 apellidos pic X(80).
+       01 strApellidos string.
+       procedure division using by value diasAntelacion as binary-short
+                                   returning medicos as List[type Medico].
+
+           set medicos to new List[type Medico]().
+           set hoySQL to type DateTime::Now::ToString("yyyy-MM-dd").
+           set limiteSQL to type DateTime::Now::AddDays(diasAntelacion)::ToString("yyyy-MM-dd").
+
+           exec sql
+               declare colegioCaducandoTbl cursor for
+                   select m.id_usuario_medico, m.colegiado_medico, m.colegiado_caducidad_medico,
+                          u.nombre_real_usuario, u.apellidos_usuario
+                   from medicos as m
+                   left join usuarios as u on (m.id_usuario_medico = u.id_usuario)
+                   where m.colegiado_caducidad_medico is not null
+                     and m.colegiado_caducidad_medico >= :hoySQL
+                     and m.colegiado_caducidad_medico <= :limiteSQL
+                   order by m.colegiado_caducidad_medico asc
+           end-exec.
+
+           exec sql
+               open colegioCaducandoTbl
+           end-exec.
+
+           perform until SQLCODE = 100
+
+               exec sql
+                   fetch colegioCaducandoTbl into
+                   :id_medico, :colegiado, :caducidad, :nombreReal, :apellidos
+               end-exec
+
+               if SQLCODE = 100
+                   goback
+               end-if
+
+               set UsuarioActual to new Usuario()
+               set UsuarioActual::id_usu to id_medico
+               set strNombreReal to nombreReal as type System.String
+               set UsuarioActual::nombre_real_usr to strNombreReal::Trim()
+               set strApellidos to apellidos as type System.String
+               set UsuarioActual::apellidos_usr to strApellidos::Trim()
+
+               set MedicoActual to new Medico()
+               set MedicoActual::usuario to UsuarioActual
+               set strColegiado to colegiado as type System.String
+               set MedicoActual::colegiado to strColegiado::Trim()
+               set MedicoActual::colegiado_caducidad to caducidad
+
+               invoke medicos::Add(MedicoActual)
+
+           end-perform.
+
+       end method.
 
        end class.
