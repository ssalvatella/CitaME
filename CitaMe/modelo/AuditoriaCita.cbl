@@ -0,0 +1,18 @@
+       *>
+       *> AuditoriaCita
+       *>
+       *> Clase que encapsula una fila del histórico de cambios de
+       *> estado de una cita (citas_auditoria).
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.modelo.AuditoriaCita.
+
+       working-storage section.
+
+       01 accion_auditoria property string.
+       01 detalle_auditoria property string.
+       01 fecha_auditoria property string.
+
+       end class.
