@@ -0,0 +1,190 @@
+       *>
+       *> Queja
+       *>
+       *> Clase que encapsula el modelo de la queja generada cuando un
+       *> paciente responde la encuesta de satisfacción de una cita con
+       *> una puntuación baja, para que el administrador pueda hacerle
+       *> seguimiento.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.modelo.Queja.
+
+       working-storage section.
+
+       01 id_queja property pic S9(9) COMP-4.
+       01 cita_queja property pic S9(9) COMP-4.
+       01 satisfaccion_queja property binary-short.
+       01 comentarios_queja property string.
+       01 fecha_queja property string.
+       01 estado_queja property string.
+       01 resolucion_queja property string.
+
+       *> Habilita las variables de SQL
+       exec sql
+           include sqlca
+       end-exec.
+
+       *>
+       *> RegistrarQueja
+       *>
+       *> Da de alta una queja de seguimiento pendiente a partir de una
+       *> encuesta de satisfacción con puntuación baja. La llama
+       *> automáticamente Cita::RegistrarEncuesta, no se expone un
+       *> formulario para crearlas a mano.
+       *>
+       *> Parámetros:
+       *>     cita (int): ID de la cita encuestada
+       *>     satisfaccion (int): Puntuación de satisfacción que la originó
+       *>     comentarios (str): Comentarios libres del paciente
+       *>
+       *> Devuelve:
+       *>     exito (Boolean): True en caso de ejecución correcta
+       *>                      False en caso de error
+       *>
+       method-id RegistrarQueja.
+       local-storage section.
+       01 argumentoCita pic S9(9) COMP-4.
+       01 satisfaccionSQL pic 9.
+       01 comentariosSQL pic x(1000).
+       01 fechaSQL pic x(19).
+       procedure division using by value cita as binary-long
+                                         satisfaccion as binary-short
+                                         comentarios as string
+                                   returning exito as type Boolean.
+
+           set argumentoCita to cita.
+           set satisfaccionSQL to satisfaccion.
+           set comentariosSQL to comentarios.
+           set fechaSQL to type DateTime::Now::ToString("yyyy-MM-dd HH:mm:ss").
+
+           exec sql
+               insert into quejas
+                   (cita_queja, satisfaccion_queja, comentarios_queja, fecha_queja, estado_queja)
+               values
+                   (:argumentoCita, :satisfaccionSQL, :comentariosSQL, :fechaSQL, "Pendiente")
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+           if SQLCODE = 0
+               set exito to True
+           else
+               set exito to False
+           end-if.
+
+       end method.
+
+       *>
+       *> DevuelveQuejasPendientes
+       *>
+       *> Devuelve las quejas que todavía no han sido resueltas por el
+       *> administrador, de la más antigua a la más reciente.
+       *>
+       *> Devuelve:
+       *>     quejas (List[Queja]): lista de quejas pendientes
+       *>
+       method-id DevuelveQuejasPendientes.
+       local-storage section.
+       01 quejaActual type Queja.
+       01 id_queja_sql pic S9(9) COMP-4.
+       01 cita_sql pic S9(9) COMP-4.
+       01 satisfaccion_sql pic 9.
+       01 comentarios pic x(1000).
+       01 comentariosStr string.
+       01 fecha pic x(19).
+       01 fechaStr string.
+       01 estado pic x(15).
+       01 estadoStr string.
+       procedure division returning quejas as List[type Queja].
+
+           set quejas to new List[type Queja]().
+
+           exec sql
+               declare quejaPendienteTbl cursor for
+                   select id_queja, cita_queja, satisfaccion_queja, comentarios_queja, fecha_queja, estado_queja
+                   from quejas
+                   where estado_queja = "Pendiente"
+                   order by fecha_queja asc
+           end-exec
+
+           exec sql
+               open quejaPendienteTbl
+           end-exec
+
+           perform until SQLCODE = 100
+
+               exec sql
+                   fetch quejaPendienteTbl into
+                   :id_queja_sql, :cita_sql, :satisfaccion_sql, :comentarios, :fecha, :estado
+               end-exec
+
+               if SQLCODE = 100
+                   goback
+               end-if
+
+               set quejaActual to new Queja().
+               set quejaActual::id_queja to id_queja_sql
+               set quejaActual::cita_queja to cita_sql
+               set quejaActual::satisfaccion_queja to satisfaccion_sql
+               set comentariosStr to comentarios as string
+               set quejaActual::comentarios_queja to comentariosStr::Trim()
+               set fechaStr to fecha as string
+               set quejaActual::fecha_queja to fechaStr::Trim()
+               set estadoStr to estado as string
+               set quejaActual::estado_queja to estadoStr::Trim()
+
+               invoke quejas::Add(quejaActual)
+
+           end-perform.
+
+       end method.
+
+       *>
+       *> ResolverQueja
+       *>
+       *> Marca una queja como resuelta dejando constancia de cómo se
+       *> ha resuelto.
+       *>
+       *> Parámetros:
+       *>     idQueja (int): ID de la queja a resolver
+       *>     resolucion (str): Descripción de cómo se ha resuelto
+       *>
+       *> Devuelve:
+       *>     exito (Boolean): True en caso de ejecución correcta
+       *>                      False en caso de error
+       *>
+       method-id ResolverQueja.
+       local-storage section.
+       01 argumentoIdQueja pic S9(9) COMP-4.
+       01 resolucionSQL pic x(1000).
+       procedure division using by value idQueja as binary-long
+                                         resolucion as string
+                                   returning exito as type Boolean.
+
+           set argumentoIdQueja to idQueja.
+           set resolucionSQL to resolucion.
+
+           exec sql
+               update quejas
+               set estado_queja = "Resuelta",
+                   resolucion_queja = :resolucionSQL
+               where id_queja = :argumentoIdQueja
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+           if SQLCODE = 0
+               set exito to True
+           else
+               set exito to False
+           end-if.
+
+       end method.
+
+       end class.
