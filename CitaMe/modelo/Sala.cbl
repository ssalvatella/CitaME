@@ -0,0 +1,190 @@
+       *>
+       *> Sala
+       *>
+       *> Clase que encapsula el catálogo de salas de consulta y la
+       *> asignación automática de una sala libre a una cita, igual que
+       *> se hace con las especialidades en Medico::DevuelveEspecialidades.
+       *>
+       *> Autor: Samuel Salvatella
+       *> Ultima modificación: 08/08/2026
+       *>
+       class-id CitaMe.modelo.Sala.
+
+       working-storage section.
+
+       *> Habilita las variables de SQL
+       exec sql
+           include sqlca
+       end-exec.
+
+       *>
+       *> DevuelveSalas
+       *>
+       *> Devuelve el catálogo completo de salas de consulta.
+       *>
+       *> Devuelve:
+       *>     salas List[str]: nombres de todas las salas existentes
+       *>
+       method-id DevuelveSalas.
+       local-storage section.
+       01 nombre pic x(25).
+       01 nombreString string.
+       procedure division returning salas as type List[string].
+
+           set salas to new List[string].
+
+           exec sql
+               declare salaTbl cursor for
+               select s.nombre_sala
+                   from salas as s
+                   order by s.nombre_sala
+           end-exec.
+
+           exec sql
+               open salaTbl
+           end-exec.
+
+           perform until SQLCODE < 0 OR SQLCODE = 100
+
+               exec sql
+                   fetch salaTbl into
+                   :nombre
+               end-exec
+
+               set nombreString to nombre
+               set nombreString to nombreString::Trim()
+               invoke salas::Add(nombreString)
+
+           end-perform.
+
+           exec sql
+               close salaTbl
+           end-exec.
+
+       end method.
+
+       *>
+       *> RegistrarSala
+       *>
+       *> Da de alta una nueva sala de consulta en el catálogo.
+       *>
+       *> Parámetros:
+       *>     nombre (str): Nombre de la sala
+       *>
+       *> Devuelve:
+       *>     Boolean: True en caso de ejecución correcta
+       *>              False en caso de error (por ejemplo, nombre duplicado)
+       *>
+       method-id RegistrarSala.
+       local-storage section.
+       01 nombreSQL pic x(25).
+       procedure division using by value nombre as string
+                                   returning exito as type Boolean.
+
+           set nombreSQL to nombre.
+
+           exec sql
+               insert into salas (nombre_sala)
+               values (:nombreSQL)
+           end-exec.
+
+           if SQLCODE < 0
+               set exito to False
+           else
+               set exito to True
+           end-if
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       *>
+       *> EliminarSala
+       *>
+       *> Da de baja una sala del catálogo.
+       *>
+       *> Parámetros:
+       *>     nombre (str): Nombre de la sala a eliminar
+       *>
+       method-id EliminarSala.
+       local-storage section.
+       01 nombreSQL pic x(25).
+       procedure division using by value nombre as string.
+
+           set nombreSQL to nombre.
+
+           exec sql
+               delete from salas where nombre_sala = :nombreSQL
+           end-exec.
+
+           exec sql
+               commit
+           end-exec.
+
+       end method.
+
+       *>
+       *> DevuelveSalaLibre
+       *>
+       *> Busca una sala del catálogo que no tenga ya otra cita asignada
+       *> a la misma fecha y hora, para asignarla automáticamente a una
+       *> cita nueva sin que el paciente tenga que elegirla.
+       *>
+       *> Parámetros:
+       *>     fechaSQL (str): Fecha de la cita, "yyyy-MM-dd"
+       *>     horaSQL (str): Hora de la cita, "HH:mm:ss"
+       *>
+       *> Devuelve:
+       *>     str: nombre de una sala libre, o "" si no hay ninguna libre
+       *>          (por ejemplo, porque no hay ninguna sala dada de alta)
+       *>
+       method-id DevuelveSalaLibre.
+       local-storage section.
+       01 fechaArgumento pic x(10).
+       01 horaArgumento pic x(8).
+       01 nombre pic x(25).
+       01 nombreString string.
+       procedure division using by value fechaSQL as string
+                                         horaSQL as string
+                                   returning salaLibre as string.
+
+           set fechaArgumento to fechaSQL.
+           set horaArgumento to horaSQL.
+           set salaLibre to "".
+
+           exec sql
+               declare salaLibreTbl cursor for
+               select s.nombre_sala
+                   from salas as s
+                   where s.nombre_sala not in (
+                       select m.sala_cita from citas as m
+                       where m.fecha_cita = :fechaArgumento
+                         and m.hora_cita = :horaArgumento
+                         and m.cancelada_cita = 0
+                         and m.sala_cita is not null
+                   )
+                   order by s.nombre_sala
+           end-exec.
+
+           exec sql
+               open salaLibreTbl
+           end-exec.
+
+           exec sql
+               fetch salaLibreTbl into :nombre
+           end-exec.
+
+           if SQLCODE = 0
+               set nombreString to nombre
+               set salaLibre to nombreString::Trim()
+           end-if
+
+           exec sql
+               close salaLibreTbl
+           end-exec.
+
+       end method.
+
+       end class.
